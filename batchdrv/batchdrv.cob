@@ -0,0 +1,117 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      BATCHDRV.
+000030*
+000040*----------------------------------------------------------------
+000050* batch-chain driver: runs the conversion/build/sort chain that
+000060* used to be launched one program at a time by hand - BINARY's
+000070* representation-conversion pass, then FILEW's file build, then
+000080* SORTUTL's sort/merge step - stopping the chain the moment a
+000090* step comes back with a non-zero return code instead of letting
+000100* a later step run against data the failed step never finished.
+000110*----------------------------------------------------------------
+000120 ENVIRONMENT      DIVISION.
+000130
+000140 DATA             DIVISION.
+000150 WORKING-STORAGE  SECTION.
+000160*
+000170 01  WS-STEP-CMDS.
+000180     03  WS-CMD-BINARY            PIC  X(20) VALUE 'BINARY'.
+000190     03  WS-CMD-FILEW             PIC  X(20) VALUE 'FILEW'.
+000200     03  WS-CMD-SORTUTL           PIC  X(20) VALUE 'SORTUTL'.
+000210*
+000220 01  WS-STEP-RCS.
+000230     03  WS-BINARY-RC             PIC  S9(04) COMP VALUE 0.
+000240     03  WS-FILEW-RC              PIC  S9(04) COMP VALUE 0.
+000250     03  WS-SORTUTL-RC            PIC  S9(04) COMP VALUE 0.
+000260*
+000270 01  WS-CHAIN-SWITCHES.
+000280     03  WS-CHAIN-OK-SW           PIC  X(01) VALUE 'Y'.
+000290       88  CHAIN-OK                     VALUE 'Y'.
+000300*
+000310 01  WS-ERRLOG-PARM.
+000320     COPY  errlog.
+000330*
+000340 PROCEDURE        DIVISION.
+000350 MAIN-SEC         SECTION.
+000360     PERFORM  BINARY-STEP-SEC.
+000370     IF  CHAIN-OK
+000380         PERFORM  FILEW-STEP-SEC
+000390     END-IF.
+000400     IF  CHAIN-OK
+000410         PERFORM  SORTUTL-STEP-SEC
+000420     END-IF.
+000430     PERFORM  TERM-SEC.
+000440     STOP RUN.
+000450 MAIN-SEC-EX.
+000460     EXIT.
+000470/
+000480*----------------------------------------------------------------
+000490* each step is launched as its own OS process via CALL 'SYSTEM'
+000500* so a STOP RUN inside the step ends only that process, leaving
+000510* this driver's own run unit alive to check RETURN-CODE and
+000520* decide whether the chain continues
+000530*----------------------------------------------------------------
+000540 BINARY-STEP-SEC  SECTION.
+000550     DISPLAY 'BATCHDRV: STARTING BINARY STEP'.
+000560     CALL  'SYSTEM'  USING  WS-CMD-BINARY.
+000570     MOVE  RETURN-CODE  TO  WS-BINARY-RC.
+000580     IF  WS-BINARY-RC  =  0
+000590         SET  CHAIN-OK  TO  TRUE
+000600     ELSE
+000610         MOVE  'N'  TO  WS-CHAIN-OK-SW
+000620         DISPLAY 'BATCHDRV: BINARY STEP FAILED RC=' WS-BINARY-RC
+000630         MOVE  'BATCHDRV'         TO  EL-PROGRAM
+000640         MOVE  'BINARY-STEP-SEC'  TO  EL-SECTION
+000650         MOVE  'BINARY STEP FAILED'  TO  EL-MSG
+000660         SET   EL-ERROR           TO  TRUE
+000670         MOVE  WS-BINARY-RC       TO  EL-RETURN-CODE
+000680         CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000690     END-IF.
+000700 BINARY-STEP-SEC-EX.
+000710     EXIT.
+000720/
+000730 FILEW-STEP-SEC   SECTION.
+000740     DISPLAY 'BATCHDRV: STARTING FILEW STEP'.
+000750     CALL  'SYSTEM'  USING  WS-CMD-FILEW.
+000760     MOVE  RETURN-CODE  TO  WS-FILEW-RC.
+000770     IF  WS-FILEW-RC  NOT =  0
+000780         MOVE  'N'  TO  WS-CHAIN-OK-SW
+000790         DISPLAY 'BATCHDRV: FILEW STEP FAILED RC=' WS-FILEW-RC
+000800         MOVE  'BATCHDRV'         TO  EL-PROGRAM
+000810         MOVE  'FILEW-STEP-SEC'   TO  EL-SECTION
+000820         MOVE  'FILEW STEP FAILED'  TO  EL-MSG
+000830         SET   EL-ERROR           TO  TRUE
+000840         MOVE  WS-FILEW-RC        TO  EL-RETURN-CODE
+000850         CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000860     END-IF.
+000870 FILEW-STEP-SEC-EX.
+000880     EXIT.
+000890/
+000900 SORTUTL-STEP-SEC SECTION.
+000910     DISPLAY 'BATCHDRV: STARTING SORTUTL STEP'.
+000920     CALL  'SYSTEM'  USING  WS-CMD-SORTUTL.
+000930     MOVE  RETURN-CODE  TO  WS-SORTUTL-RC.
+000940     IF  WS-SORTUTL-RC  NOT =  0
+000950         MOVE  'N'  TO  WS-CHAIN-OK-SW
+000960         DISPLAY 'BATCHDRV: SORTUTL STEP FAILED RC=' WS-SORTUTL-RC
+000970         MOVE  'BATCHDRV'          TO  EL-PROGRAM
+000980         MOVE  'SORTUTL-STEP-SEC'  TO  EL-SECTION
+000990         MOVE  'SORTUTL STEP FAILED'  TO  EL-MSG
+001000         SET   EL-ERROR            TO  TRUE
+001010         MOVE  WS-SORTUTL-RC       TO  EL-RETURN-CODE
+001020         CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+001030     END-IF.
+001040 SORTUTL-STEP-SEC-EX.
+001050     EXIT.
+001060/
+001070 TERM-SEC         SECTION.
+001080     DISPLAY 'BATCHDRV: BINARY  RC=' WS-BINARY-RC.
+001090     DISPLAY 'BATCHDRV: FILEW   RC=' WS-FILEW-RC.
+001100     DISPLAY 'BATCHDRV: SORTUTL RC=' WS-SORTUTL-RC.
+001110     IF  CHAIN-OK
+001120         MOVE  0  TO  RETURN-CODE
+001130     ELSE
+001140         MOVE  16 TO  RETURN-CODE
+001150     END-IF.
+001160 TERM-SEC-EX.
+001170     EXIT.
