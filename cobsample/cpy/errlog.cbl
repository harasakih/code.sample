@@ -0,0 +1,17 @@
+      * ERRLOG.CBL
+      *
+      * shared parameter area for the ERRLOG logging subroutine - every
+      * caller builds one of these and CALLs 'ERRLOG' USING it so
+      * operational failures land in one queryable error-log file
+      * instead of scattering across each program's own DISPLAY
+      * statements
+      *
+           07  ERRLOG-CPY.
+             09  EL-PROGRAM                   PIC  X(08).
+             09  EL-SECTION                   PIC  X(20).
+             09  EL-MSG                       PIC  X(40).
+             09  EL-SEVERITY                  PIC  X(01).
+               88  EL-INFO                          VALUE 'I'.
+               88  EL-WARNING                        VALUE 'W'.
+               88  EL-ERROR                          VALUE 'E'.
+             09  EL-RETURN-CODE               PIC  S9(04) COMP.
