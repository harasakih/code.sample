@@ -0,0 +1,13 @@
+      * JOBACCT.CBL
+      *
+      * shared parameter area for the JOBACCT job-accounting subroutine
+      * - every caller builds one of these with its own program-id and
+      * a count name/value pair and CALLs 'JOBACCT' USING it, so a
+      * program's end-of-run record/call counts land in one queryable
+      * accounting file instead of only ever reaching the job log as an
+      * ad hoc DISPLAY line
+      *
+           07  JOBACCT-CPY.
+             09  JA-PROGRAM                   PIC  X(08).
+             09  JA-COUNT-NAME                PIC  X(20).
+             09  JA-COUNT-VALUE               PIC  9(07)  COMP.
