@@ -1,7 +1,11 @@
 000010* VFILE.CBL
 000020*
 000030     07  DUMMYREC.
-000040       08  KEYAREA.                           *> 1-36
+000040       08  KEYAREA.                           *> 1-37
+000041       09    REC-TYPE                     PIC  X(01).
+000042         88  REC-IS-TYPE1                       VALUE '1'.
+000043         88  REC-IS-TYPE2                       VALUE '2'.
+000044         88  REC-IS-TYPE3                       VALUE '3'.
 000050       09    RECNO                        PIC  9(08).
 000060       09    DELIM0                       PIC  X(1).
 000070       09    KEY1                         PIC  9(08).
@@ -10,11 +14,12 @@
 000100       09    DELIM2                       PIC  X(01).
 000110       09    KEY3                         PIC  9(08).
 000120       09    DELIM3                       PIC  X(01).
-000130       08  DATAAREA.                      *> 37-1024
+000130       08  DATAAREA.                      *> 38-1025
 000140       09    BODY                         PIC  X(988).
 000150*
 000160     07  REC1           REDEFINES       DUMMYREC.
-000170       08  KEYAREA.                           *> 1-36
+000170       08  KEYAREA.                           *> 1-37
+000175       09    FILLER                       PIC  X(01).
 000180       09    FILLER                       PIC  9(08).
 000190       09    FILLER                       PIC  X(1).
 000200       09    FILLER                       PIC  9(08).
@@ -23,11 +28,12 @@
 000230       09    FILLER                       PIC  X(01).
 000240       09    FILLER                       PIC  9(08).
 000250       09    FILLER                       PIC  X(01).
-000260       08  DATAAREA.                      *> 37-1024
+000260       08  DATAAREA.                      *> 38-1025
 000270       09    BODY1                        PIC  X(988).
 000280*
 000290     07  REC2           REDEFINES       DUMMYREC.
-000300       08  KEYAREA.                           *> 1-36
+000300       08  KEYAREA.                           *> 1-37
+000305       09    FILLER                       PIC  X(01).
 000310       09    FILLER                       PIC  9(08).
 000320       09    FILLER                       PIC  X(1).
 000330       09    FILLER                       PIC  9(08).
@@ -36,12 +42,13 @@
 000360       09    FILLER                       PIC  X(01).
 000370       09    FILLER                       PIC  9(08).
 000380       09    FILLER                       PIC  X(01).
-000390       08  DATAAREA.                      *> 37-160
+000390       08  DATAAREA.                      *> 38-161
 000400       09    BODY2                        PIC  X(124).
 000410
 000420*
 000430     07  REC3           REDEFINES       DUMMYREC.
-000440       08  KEYAREA.                           *> 1-36
+000440       08  KEYAREA.                           *> 1-37
+000445       09    FILLER                       PIC  X(01).
 000450       09    FILLER                       PIC  9(08).
 000460       09    FILLER                       PIC  X(1).
 000470       09    FILLER                       PIC  9(08).
@@ -50,5 +57,5 @@
 000500       09    FILLER                       PIC  X(01).
 000510       09    FILLER                       PIC  9(08).
 000520       09    FILLER                       PIC  X(01).
-000530       08  DATAAREA.                      *> 37-256
+000530       08  DATAAREA.                      *> 38-257
 000540       09    BODY3                        PIC  X(220).
