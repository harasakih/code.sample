@@ -0,0 +1,14 @@
+      * GENCYC.CBL
+      *
+      * shared generation-archival cycle counter for FILEW and TESTCOB -
+      * one common layout (which program owns the counter, and how many
+      * successful cycles have run since the last archive copy) so both
+      * programs decide when a prior generation of their output is due
+      * to be copied aside before the next run's OPEN OUTPUT overwrites
+      * it, the same way CHKPTREC.CBL gives them one common restart
+      * format instead of two ad hoc ones
+      *
+           07  GENCYC-CPY.
+             09  GC-PROGRAM-ID                PIC  X(08).
+             09  GC-CYCLE-COUNT               PIC  9(04)  COMP.
+             09  GC-GENERATION-SEQ            PIC  9(04)  COMP.
