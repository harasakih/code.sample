@@ -0,0 +1,14 @@
+      * CHKPTREC.CBL
+      *
+      * shared restart-checkpoint record format for FILEW, TESTCOB, and
+      * SORTUTL - one common layout (which program wrote it, the last
+      * key/position it had finished processing, and when) so all three
+      * batch steps read/write the same checkpoint shape instead of
+      * three different ad hoc formats
+      *
+           07  CHKPTREC-CPY.
+             09  CK-PROGRAM-ID                PIC  X(08).
+             09  CK-LAST-KEY                  PIC  9(08).
+             09  CK-TIMESTAMP.
+               11  CK-TS-DATE                 PIC  9(08).
+               11  CK-TS-TIME                 PIC  9(08).
