@@ -0,0 +1,16 @@
+      * RECCHECK.CBL
+      *
+      * shared parameter area for the RECCHK startup self-check
+      * subroutine - every caller builds one of these with the compiled
+      * record's actual and expected lengths and CALLs 'RECCHK' USING
+      * it, so a copybook that has drifted out of sync with the program
+      * using it is caught with a clear message before it can corrupt a
+      * production file, rather than after
+      *
+           07  RECCHECK-CPY.
+             09  RC-STRUCTURE-NAME            PIC  X(08).
+             09  RC-ACTUAL-LENGTH             PIC  9(05)  COMP.
+             09  RC-EXPECT-LENGTH             PIC  9(05)  COMP.
+             09  RC-RESULT-SW                 PIC  X(01).
+               88  RC-MATCH                        VALUE 'M'.
+               88  RC-MISMATCH                     VALUE 'X'.
