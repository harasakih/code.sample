@@ -0,0 +1,80 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      VKSDSUPD.
+000030*
+000040*----------------------------------------------------------------
+000050* lookup/update companion to FILEW's V-OTFILE VSAM KSDS, keyed
+000060* on NUM1. PARM drives the transaction:
+000070*   position 1     'L' = lookup, 'U' = update REC-DATA
+000080*   positions 2-5  the 4-digit NUM1 key to act on
+000090*   positions 6-77 (update only) the new REC-DATA value
+000100*----------------------------------------------------------------
+000110 ENVIRONMENT      DIVISION.
+000120 INPUT-OUTPUT     SECTION.
+000130 FILE-CONTROL.
+000140     SELECT  V-OTFILE  ASSIGN TO     VFILE
+000150             ORGANIZATION  IS    INDEXED
+000160             ACCESS MODE   IS    DYNAMIC
+000170             RECORD KEY    IS    NUM1  OF  V-REC01
+000175             FILE STATUS   IS    WS-VFILE-STATUS.
+000180
+000190 DATA             DIVISION.
+000200 FILE             SECTION.
+000210 FD      V-OTFILE
+000220         RECORD    IS  VARYING IN SIZE FROM 23 TO 4202
+000230         DEPENDING ON  V-LL.
+000240 01      V-REC01.
+000241     COPY  vfile.
+000250
+000260 WORKING-STORAGE  SECTION.
+000270
+000280 01  WS-PARM-LINE             PIC  X(80).
+000290 01  WS-TXN-CODE               PIC  X(01).
+000300   88  WS-TXN-LOOKUP                  VALUE 'L'.
+000310   88  WS-TXN-UPDATE                  VALUE 'U'.
+000320 01  WS-TXN-KEY                PIC  9(04).
+000330 01  WS-TXN-DATA                PIC  X(72).
+000340 01  V-LL                      PIC  9(04) COMP.
+000345 01  WS-VFILE-STATUS           PIC  X(02).
+000350
+000360 PROCEDURE        DIVISION.
+000370 MAIN-SEC         SECTION.
+000380     ACCEPT  WS-PARM-LINE  FROM  COMMAND-LINE.
+000390     MOVE  WS-PARM-LINE(1:1)   TO  WS-TXN-CODE.
+000400     MOVE  WS-PARM-LINE(2:4)   TO  WS-TXN-KEY.
+000410     MOVE  WS-PARM-LINE(6:72)  TO  WS-TXN-DATA.
+000420
+000430     OPEN  I-O  V-OTFILE.
+000435     IF  WS-VFILE-STATUS  NOT =  '00'
+000436         DISPLAY  'VKSDSUPD: UNABLE TO OPEN VFILE, STATUS '
+000437                  WS-VFILE-STATUS
+000438     ELSE
+000440         MOVE  WS-TXN-KEY  TO  NUM1  OF  V-REC01
+000450         READ  V-OTFILE
+000460             INVALID KEY
+000470                 DISPLAY 'VKSDSUPD: KEY NOT FOUND ' WS-TXN-KEY
+000480             NOT INVALID KEY
+000490                 PERFORM  DO-TXN-SEC
+000500         END-READ
+000510         CLOSE  V-OTFILE
+000515     END-IF.
+000520     STOP RUN.
+000530 MAIN-SEC-EX.
+000540     EXIT.
+000550/
+000560 DO-TXN-SEC       SECTION.
+000570     EVALUATE  TRUE
+000580         WHEN  WS-TXN-LOOKUP
+000590             DISPLAY 'VKSDSUPD: NUM1='   NUM1  OF  V-REC01
+000600             DISPLAY 'VKSDSUPD: NUM2='   NUM2  OF  V-REC01
+000610             DISPLAY 'VKSDSUPD: DATA='   REC-DATA  OF  V-REC01
+000620         WHEN  WS-TXN-UPDATE
+000630             MOVE  WS-TXN-DATA  TO  REC-DATA  OF  V-REC01
+000640             REWRITE  V-REC01
+000650                 INVALID KEY
+000660                     DISPLAY 'VKSDSUPD: UPDATE FAILED ' WS-TXN-KEY
+000670             END-REWRITE
+000680         WHEN  OTHER
+000690             DISPLAY 'VKSDSUPD: UNKNOWN TRANSACTION ' WS-TXN-CODE
+000700     END-EVALUATE.
+000710 DO-TXN-SEC-EX.
+000720     EXIT.
