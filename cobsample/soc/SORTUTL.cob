@@ -0,0 +1,302 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      SORTUTL.
+000030*
+000040*----------------------------------------------------------------
+000050* sorts a multi-format SORTIN file built from sortrec.cbl's
+000060* DUMMYREC/REC1/REC2/REC3 layout by the full RECNO+KEY1+KEY2+
+000070* KEY3 key and splits the sorted output into SORTOUT1/SORTOUT2/
+000080* SORTOUT3 by record type. SORTIN carries the three record
+000090* shapes as a single variable-length file (REC1 is 1024 bytes,
+000100* REC2 160, REC3 256 including KEYAREA); DUMMYREC's own REC-TYPE
+000110* byte says which of REC1/REC2/REC3 the record is, and the
+000120* record's actual length as read is kept only as a cross-check
+000130* that the body length agrees with what the type code claims.
+000140*----------------------------------------------------------------
+000150 ENVIRONMENT      DIVISION.
+000160 INPUT-OUTPUT     SECTION.
+000170 FILE-CONTROL.
+000180     SELECT  SORT-IN    ASSIGN TO    SORTIN
+000190             ORGANIZATION  IS    SEQUENTIAL
+000200             FILE STATUS   IS    WS-IN-STATUS.
+000210     SELECT  SORT-WORK  ASSIGN TO    SORTWK.
+000220     SELECT  REC1-OUT   ASSIGN TO    SORTOUT1
+000230             ORGANIZATION  IS    SEQUENTIAL.
+000240     SELECT  REC2-OUT   ASSIGN TO    SORTOUT2
+000250             ORGANIZATION  IS    SEQUENTIAL.
+000260     SELECT  REC3-OUT   ASSIGN TO    SORTOUT3
+000270             ORGANIZATION  IS    SEQUENTIAL.
+000275     SELECT  DUP-RPT    ASSIGN TO    SORTDUPS
+000276             ORGANIZATION  IS    LINE SEQUENTIAL.
+000277     SELECT  CHKPT-FILE ASSIGN TO    SCHKPT
+000278             ORGANIZATION  IS    SEQUENTIAL
+000279             FILE STATUS   IS    WS-CHKPT-STATUS.
+000280
+000290 DATA             DIVISION.
+000300 FILE             SECTION.
+000310 FD      SORT-IN
+000320         RECORD    IS  VARYING IN SIZE FROM 161 TO 1025
+000330         DEPENDING ON  WS-IN-LL.
+000340 01      IN-REC                       PIC  X(1025).
+000350
+000360 SD      SORT-WORK.
+000370 01      SD-REC.
+000380     03  SD-TYPE                      PIC  X(01).
+000390     03  SD-RECNO                     PIC  9(08).
+000400     03  SD-KEY1                      PIC  9(08).
+000410     03  SD-KEY2                      PIC  9(08).
+000420     03  SD-KEY3                      PIC  9(08).
+000430     03  SD-BODY                      PIC  X(988).
+000440
+000450 FD      REC1-OUT.
+000460 01      OUT-REC1                     PIC  X(1025).
+000470
+000480 FD      REC2-OUT.
+000490 01      OUT-REC2                     PIC  X(161).
+000500
+000510 FD      REC3-OUT.
+000520 01      OUT-REC3                     PIC  X(257).
+000525
+000526 FD      DUP-RPT.
+000527 01      DUP-LINE                     PIC  X(80).
+000528*
+000529 FD      CHKPT-FILE.
+000530 01      CHKPT-REC.
+000531     COPY  chkptrec.
+000532
+000540 WORKING-STORAGE  SECTION.
+000550
+000560 01     WS-IN-LL            PIC  9(04)  COMP.
+000570 01     WS-IN-STATUS        PIC  X(02).
+000575 01     WS-CHKPT-STATUS     PIC  X(02).
+000580
+000590 01     WS-SWITCHES.
+000600   03   WS-IN-EOF-SW        PIC  X(01)  VALUE  'N'.
+000610     88  IN-EOF                    VALUE  'Y'.
+000620   03   WS-SD-EOF-SW        PIC  X(01)  VALUE  'N'.
+000630     88  SD-EOF                    VALUE  'Y'.
+000640
+000650 01     WS-COUNTERS.
+000660   03   WS-REC1-COUNT       PIC  9(07)  COMP  VALUE  0.
+000670   03   WS-REC2-COUNT       PIC  9(07)  COMP  VALUE  0.
+000680   03   WS-REC3-COUNT       PIC  9(07)  COMP  VALUE  0.
+000690   03   WS-UNKNOWN-COUNT    PIC  9(07)  COMP  VALUE  0.
+000691   03   WS-DUP-COUNT        PIC  9(07)  COMP  VALUE  0.
+000691   03   WS-IN-COUNT         PIC  9(07)  COMP  VALUE  0.
+000692   03   WS-OUT-COUNT        PIC  9(07)  COMP  VALUE  0.
+000692
+000693 01     WS-DUP-AREA.
+000694   03   WS-HAVE-PREV-SW     PIC  X(01)  VALUE  'N'.
+000695     88  HAVE-PREV                VALUE  'Y'.
+000696   03   WS-PREV-RECNO       PIC  9(08).
+000697   03   WS-PREV-KEY1        PIC  9(08).
+000698   03   WS-PREV-KEY2        PIC  9(08).
+000699   03   WS-PREV-KEY3        PIC  9(08).
+000700
+000701 01     DUP-LINE-FMT.
+000702   03   FILLER              PIC  X(10)  VALUE  'DUPLICATE '.
+000703   03   DUP-RECNO-A         PIC  9(08).
+000704   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000705   03   DUP-RECNO-B         PIC  9(08).
+000706   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000707   03  FILLER    PIC  X(24) VALUE 'DUPLICATE 4-PART KEY  '.
+000708
+000710 01     WS-DUMMYREC.
+000720     COPY  sortrec.
+000730
+000731 01     WS-RECCHECK-PARM.
+000732     COPY  reccheck.
+000733
+000740 PROCEDURE        DIVISION.
+000745*----------------------------------------------------------------
+000746* the SORT verb owns SORT-WORK end to end, so an abend part way
+000747* through this step cannot be resumed mid-sort the way FILEW/
+000748* TESTCOB resume mid-file - a rerun always redoes the whole SORT.
+000749* CHKPT-FILE still uses the shared checkpoint record format, but
+000750* here it is only a phase-completion audit trail (input read vs.
+000751* output written), not a restart position.
+000752*----------------------------------------------------------------
+000753 MAIN-SEC         SECTION.
+000754     PERFORM  SELFCHK-SEC.
+000755     OPEN  OUTPUT  CHKPT-FILE.
+000760     SORT  SORT-WORK
+000770         ON  ASCENDING  KEY  SD-RECNO  SD-KEY1  SD-KEY2  SD-KEY3
+000780         INPUT  PROCEDURE   IS  INPUT-PROC
+000790         OUTPUT PROCEDURE   IS  OUTPUT-PROC.
+000800     PERFORM  TERM-SEC.
+000810     STOP RUN.
+000820 MAIN-SEC-EX.
+000830     EXIT.
+000840/
+000841*----------------------------------------------------------------
+000842* confirms sortrec.cbl's DUMMYREC still compiles to the length
+000843* this program was written against before any file is opened -
+000844* catches a copybook edited out from under this program at the
+000845* earliest possible point instead of as a mid-run I/O error
+000846*----------------------------------------------------------------
+000847 SELFCHK-SEC      SECTION.
+000848     MOVE  'DUMMYREC'          TO  RC-STRUCTURE-NAME.
+000849     MOVE  LENGTH OF WS-DUMMYREC  TO  RC-ACTUAL-LENGTH.
+000850     MOVE  1025                TO  RC-EXPECT-LENGTH.
+000851     CALL  'RECCHK'  USING  WS-RECCHECK-PARM.
+000852     IF  RC-MISMATCH
+000853         DISPLAY  'SORTUTL: RECORD LENGTH CHECK FAILED FOR '
+000854                  RC-STRUCTURE-NAME
+000855         DISPLAY  'SORTUTL: EXPECTED ' RC-EXPECT-LENGTH
+000856                  ' ACTUAL ' RC-ACTUAL-LENGTH
+000857         MOVE  16  TO  RETURN-CODE
+000858         STOP RUN
+000859     END-IF.
+000860 SELFCHK-SEC-EX.
+000861     EXIT.
+000862/
+000863 INPUT-PROC       SECTION.
+000860     OPEN  INPUT  SORT-IN.
+000870     IF  WS-IN-STATUS  NOT =  '00'
+000880         SET  IN-EOF  TO  TRUE
+000890     END-IF.
+000900     PERFORM  READ-IN-SEC  UNTIL  IN-EOF.
+000910     CLOSE  SORT-IN.
+000911     MOVE  'SORTUTL'   TO  CK-PROGRAM-ID.
+000912     MOVE  WS-IN-COUNT    TO  CK-LAST-KEY.
+000913     ACCEPT  CK-TS-DATE  FROM  DATE  YYYYMMDD.
+000914     ACCEPT  CK-TS-TIME  FROM  TIME.
+000915     WRITE  CHKPT-REC.
+000920 INPUT-PROC-EX.
+000930     EXIT.
+000940/
+000950 READ-IN-SEC      SECTION.
+000960     READ  SORT-IN  INTO  WS-DUMMYREC
+000970         AT END      SET  IN-EOF  TO  TRUE
+000980         NOT AT END  ADD  1  TO  WS-IN-COUNT
+000985                     PERFORM  BUILD-SD-SEC
+000990     END-READ.
+001000 READ-IN-SEC-EX.
+001010     EXIT.
+001020/
+001030*----------------------------------------------------------------
+001040* DUMMYREC's own REC-TYPE byte now says which of REC1/REC2/REC3
+001050* the record is; WS-IN-LL (the length SORT-IN was just READ at)
+001060* is kept only as a cross-check that the body length agrees with
+001070* what the type code claims
+001080*----------------------------------------------------------------
+001090 BUILD-SD-SEC     SECTION.
+001100     MOVE  SPACES     TO  SD-REC.
+001110     MOVE  REC-TYPE   TO  SD-TYPE.
+001120     MOVE  RECNO      TO  SD-RECNO.
+001130     MOVE  KEY1       TO  SD-KEY1.
+001140     MOVE  KEY2       TO  SD-KEY2.
+001150     MOVE  KEY3       TO  SD-KEY3.
+001160     EVALUATE  TRUE
+001170         WHEN  REC-IS-TYPE1  AND  WS-IN-LL  =  1025
+001180             MOVE  BODY  TO  SD-BODY
+001190         WHEN  REC-IS-TYPE3  AND  WS-IN-LL  =  257
+001200             MOVE  BODY3 TO  SD-BODY(1:220)
+001210         WHEN  REC-IS-TYPE2  AND  WS-IN-LL  =  161
+001220             MOVE  BODY2 TO  SD-BODY(1:124)
+001230         WHEN  OTHER
+001240             MOVE  '?'   TO  SD-TYPE
+001250             ADD   1     TO  WS-UNKNOWN-COUNT
+001260     END-EVALUATE.
+001270     RELEASE  SD-REC.
+001280 BUILD-SD-SEC-EX.
+001290     EXIT.
+001310/
+001320 OUTPUT-PROC      SECTION.
+001330     OPEN  OUTPUT  REC1-OUT.
+001340     OPEN  OUTPUT  REC2-OUT.
+001350     OPEN  OUTPUT  REC3-OUT.
+001355     OPEN  OUTPUT  DUP-RPT.
+001360     PERFORM  RETURN-SD-SEC  UNTIL  SD-EOF.
+001370     CLOSE  REC1-OUT.
+001380     CLOSE  REC2-OUT.
+001390     CLOSE  REC3-OUT.
+001395     CLOSE  DUP-RPT.
+001396     COMPUTE  WS-OUT-COUNT  =  WS-REC1-COUNT  +  WS-REC2-COUNT
+001397                              +  WS-REC3-COUNT.
+001398     MOVE  'SORTUTL'   TO  CK-PROGRAM-ID.
+001399     MOVE  WS-OUT-COUNT  TO  CK-LAST-KEY.
+001400     ACCEPT  CK-TS-DATE  FROM  DATE  YYYYMMDD.
+001401     ACCEPT  CK-TS-TIME  FROM  TIME.
+001402     WRITE  CHKPT-REC.
+001403 OUTPUT-PROC-EX.
+001410     EXIT.
+001420/
+001430 RETURN-SD-SEC    SECTION.
+001440     RETURN  SORT-WORK
+001450         AT END      SET  SD-EOF  TO  TRUE
+001460         NOT AT END  PERFORM  CHECK-DUP-SEC
+001461                     PERFORM  WRITE-OUT-SEC
+001470     END-RETURN.
+001480 RETURN-SD-SEC-EX.
+001490     EXIT.
+001500/
+001501*----------------------------------------------------------------
+001502* SORT-WORK returns records in ascending RECNO+KEY1+KEY2+KEY3
+001503* order, so two records sharing the identical four-part key are
+001504* always adjacent - a duplicate is flagged by comparing each
+001505* record to the one immediately before it
+001506*----------------------------------------------------------------
+001507 CHECK-DUP-SEC    SECTION.
+001508     IF  HAVE-PREV
+001509         AND  SD-RECNO  =  WS-PREV-RECNO
+001510         AND  SD-KEY1   =  WS-PREV-KEY1
+001511         AND  SD-KEY2   =  WS-PREV-KEY2
+001512         AND  SD-KEY3   =  WS-PREV-KEY3
+001513         MOVE  WS-PREV-RECNO  TO  DUP-RECNO-A
+001514         MOVE  SD-RECNO       TO  DUP-RECNO-B
+001515         MOVE  DUP-LINE-FMT   TO  DUP-LINE
+001516         WRITE  DUP-LINE
+001517         ADD  1  TO  WS-DUP-COUNT
+001518     END-IF.
+001519     MOVE  SD-RECNO  TO  WS-PREV-RECNO.
+001520     MOVE  SD-KEY1   TO  WS-PREV-KEY1.
+001521     MOVE  SD-KEY2   TO  WS-PREV-KEY2.
+001522     MOVE  SD-KEY3   TO  WS-PREV-KEY3.
+001523     SET   HAVE-PREV TO  TRUE.
+001524 CHECK-DUP-SEC-EX.
+001525     EXIT.
+001526/
+001510*----------------------------------------------------------------
+001520* SD-TYPE (set by BUILD-SD-SEC from the record's original length)
+001530* drives which of the three output files a sorted record goes to;
+001540* the MOVE of the full WS-DUMMYREC buffer to the shorter OUT-REC2/
+001550* OUT-REC3 areas truncates it down to that record's true length
+001560*----------------------------------------------------------------
+001570 WRITE-OUT-SEC    SECTION.
+001580     MOVE  SPACES   TO  WS-DUMMYREC.
+001585     MOVE  SD-TYPE  TO  REC-TYPE.
+001590     MOVE  SD-RECNO TO  RECNO.
+001600     MOVE  SD-KEY1  TO  KEY1.
+001610     MOVE  SD-KEY2  TO  KEY2.
+001620     MOVE  SD-KEY3  TO  KEY3.
+001630     EVALUATE  SD-TYPE
+001640         WHEN  '1'
+001650             MOVE  SD-BODY(1:988)  TO  BODY
+001660             MOVE  WS-DUMMYREC     TO  OUT-REC1
+001670             WRITE  OUT-REC1
+001680             ADD  1  TO  WS-REC1-COUNT
+001690         WHEN  '2'
+001700             MOVE  SD-BODY(1:124)  TO  BODY2
+001710             MOVE  WS-DUMMYREC     TO  OUT-REC2
+001720             WRITE  OUT-REC2
+001730             ADD  1  TO  WS-REC2-COUNT
+001740         WHEN  '3'
+001750             MOVE  SD-BODY(1:220)  TO  BODY3
+001760             MOVE  WS-DUMMYREC     TO  OUT-REC3
+001770             WRITE  OUT-REC3
+001780             ADD  1  TO  WS-REC3-COUNT
+001790         WHEN  OTHER
+001800             ADD  1  TO  WS-UNKNOWN-COUNT
+001810     END-EVALUATE.
+001820 WRITE-OUT-SEC-EX.
+001830     EXIT.
+001840/
+001850 TERM-SEC         SECTION.
+001855     CLOSE  CHKPT-FILE.
+001860     DISPLAY 'SORTUTL: TYPE 1 RECORDS WRITTEN ' WS-REC1-COUNT.
+001870     DISPLAY 'SORTUTL: TYPE 2 RECORDS WRITTEN ' WS-REC2-COUNT.
+001880     DISPLAY 'SORTUTL: TYPE 3 RECORDS WRITTEN ' WS-REC3-COUNT.
+001890     DISPLAY 'SORTUTL: UNRECOGNIZED RECORDS    ' WS-UNKNOWN-COUNT.
+001895     DISPLAY 'SORTUTL: DUPLICATE KEYS FOUND    ' WS-DUP-COUNT.
+001900 TERM-SEC-EX.
+001910     EXIT.
