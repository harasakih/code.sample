@@ -0,0 +1,186 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      FEXPORT.
+000030*
+000040*----------------------------------------------------------------
+000050* F-OTFILE is written in the raw FFILE copybook layout - binary,
+000060* packed, and DBCS fields that only a COBOL reader can make sense
+000070* of. This program reforms each detail record into a comma-
+000080* delimited, all-display-numeric extract (EXPORT-FILE) that a
+000090* non-COBOL reader can parse without knowing anything about
+000100* COMP/COMP-3/COMP-5 storage. The HDR1/TRL1 sentinel records are
+000110* not copied to the extract - they exist to bracket and total the
+000120* COBOL-side file, which has no meaning once the data leaves this
+000130* shop, so EXPORT-FILE carries only the detail rows themselves.
+000140* NCH (a DBCS field) is likewise not carried over, since a plain
+000150* delimited extract has no reliable way to represent it outside a
+000160* COBOL/DBCS-aware reader.
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT      DIVISION.
+000190 INPUT-OUTPUT     SECTION.
+000200 FILE-CONTROL.
+000210     SELECT  F-OTFILE    ASSIGN TO    FFILE
+000220             ORGANIZATION  IS    SEQUENTIAL
+000230             FILE STATUS   IS    WS-FOTFILE-STATUS.
+000240     SELECT  EXPORT-FILE  ASSIGN TO    EXPORT
+000250             ORGANIZATION  IS    LINE SEQUENTIAL
+000260             FILE STATUS   IS    WS-EXPORT-STATUS.
+000270
+000280 DATA             DIVISION.
+000290 FILE             SECTION.
+000300 FD      F-OTFILE.
+000310 01      F-REC01.
+000320     COPY  ffile.
+000330 01      F-HTR-REC  REDEFINES  F-REC01.
+000340     03  FHTR-KEY                     PIC  9(04).
+000350     03  FHTR-ID                      PIC  X(04).
+000360       88  FHTR-IS-HEADER                   VALUE 'HDR1'.
+000370       88  FHTR-IS-TRAILER                  VALUE 'TRL1'.
+000380     03  FHTR-RUN-DATE                PIC  X(08).
+000390     03  FHTR-RECORD-COUNT            PIC  9(07).
+000400     03  FHTR-HASH-TOTAL              PIC  9(09).
+000410     03  FILLER                       PIC  X(4170).
+000420
+000430 FD      EXPORT-FILE.
+000440 01      EXPORT-REC                   PIC  X(120).
+000450
+000460 WORKING-STORAGE  SECTION.
+000470
+000480 01     WS-STATUSES.
+000490   03   WS-FOTFILE-STATUS   PIC  X(02).
+000500   03   WS-EXPORT-STATUS    PIC  X(02).
+000510   03   WS-IO-STATUS        PIC  X(02).
+000520   03   WS-IO-WHERE         PIC  X(20).
+000530
+000540 01     WS-SWITCHES.
+000550   03   WS-EOF-SW           PIC  X(01)  VALUE  'N'.
+000560     88  FOTFILE-EOF               VALUE  'Y'.
+000570
+000580 01     WS-COUNTERS.
+000590   03   WS-EXPORT-COUNT     PIC  9(07)  COMP  VALUE  0.
+000600
+000610 01     WS-EXPORT-LINE.
+000620   03   WS-EX-NUM1          PIC  9(04).
+000630   03   FILLER              PIC  X(01)  VALUE  ','.
+000640   03   WS-EX-REC-DATA      PIC  X(72).
+000650   03   FILLER              PIC  X(01)  VALUE  ','.
+000660   03   WS-EX-NUM2          PIC  9(04).
+000670   03   FILLER              PIC  X(01)  VALUE  ','.
+000680   03   WS-EX-SPACK         PIC S9(01).
+000690   03   FILLER              PIC  X(01)  VALUE  ','.
+000700   03   WS-EX-UPACK         PIC  9(01).
+000710   03   FILLER              PIC  X(01)  VALUE  ','.
+000715*  SZONE/UZONE carry VFILE's internal zoned-decimal overpunch
+000716*  sign, which is meaningless to a non-mainframe reader - the
+000717*  extract instead carries a locale-style edited PICTURE with a
+000718*  separate, printable leading sign character
+000719   03   WS-EX-SZONE         PIC S9(02)  SIGN IS LEADING SEPARATE.
+000730   03   FILLER              PIC  X(01)  VALUE  ','.
+000740   03   WS-EX-UZONE         PIC  9(02).
+000750   03   FILLER              PIC  X(01)  VALUE  ','.
+000760   03   WS-EX-GROUP-1       PIC  X(01).
+000770   03   FILLER              PIC  X(01)  VALUE  ','.
+000780   03   WS-EX-COMP0         PIC S9(04).
+000790   03   FILLER              PIC  X(01)  VALUE  ','.
+000800   03   WS-EX-COMP3         PIC S9(04).
+000810   03   FILLER              PIC  X(01)  VALUE  ','.
+000820   03   WS-EX-COMP5         PIC S9(04).
+000830   03   FILLER              PIC  X(01)  VALUE  ','.
+000840   03   WS-EX-BIN           PIC S9(04).
+000850
+000860 PROCEDURE        DIVISION.
+000870 MAIN-SEC         SECTION.
+000880     PERFORM  INIT-SEC.
+000890     PERFORM  EXPORT-SEC  UNTIL  FOTFILE-EOF.
+000900     PERFORM  TERM-SEC.
+000910     STOP RUN.
+000920 MAIN-SEC-EX.
+000930     EXIT.
+000940/
+000950 INIT-SEC         SECTION.
+000960     OPEN  INPUT   F-OTFILE.
+000970     MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS.
+000980     MOVE  'INIT-SEC OPEN IN'  TO  WS-IO-WHERE.
+000990     PERFORM  CHECK-STATUS-SEC.
+001000     OPEN  OUTPUT  EXPORT-FILE.
+001010     MOVE  WS-EXPORT-STATUS   TO  WS-IO-STATUS.
+001020     MOVE  'INIT-SEC OPEN OT'  TO  WS-IO-WHERE.
+001030     PERFORM  CHECK-STATUS-SEC.
+001040     PERFORM  READ-FOTFILE-SEC.
+001050 INIT-SEC-EX.
+001060     EXIT.
+001070/
+001080 READ-FOTFILE-SEC SECTION.
+001090     READ  F-OTFILE
+001100         AT END
+001110             SET  FOTFILE-EOF  TO  TRUE
+001120     END-READ.
+001130     IF  WS-FOTFILE-STATUS  NOT =  '00'  AND
+001140         WS-FOTFILE-STATUS  NOT =  '10'
+001150         MOVE  WS-FOTFILE-STATUS   TO  WS-IO-STATUS
+001160         MOVE  'READ-FOTFILE READ'  TO  WS-IO-WHERE
+001170         PERFORM  CHECK-STATUS-SEC
+001180     END-IF.
+001190 READ-FOTFILE-SEC-EX.
+001200     EXIT.
+001210/
+001220*----------------------------------------------------------------
+001230* HDR1/TRL1 sentinel records are skipped over silently - they are
+001240* bracketing/control records for the COBOL side only
+001250*----------------------------------------------------------------
+001260 EXPORT-SEC       SECTION.
+001270     IF  NOT  FHTR-IS-HEADER  AND  NOT  FHTR-IS-TRAILER
+001280         PERFORM  BUILD-EXPORT-LINE-SEC
+001290         MOVE  WS-EXPORT-LINE  TO  EXPORT-REC
+001300         WRITE  EXPORT-REC
+001310         MOVE  WS-EXPORT-STATUS  TO  WS-IO-STATUS
+001320         MOVE  'EXPORT-SEC WRT'    TO  WS-IO-WHERE
+001330         PERFORM  CHECK-STATUS-SEC
+001340         ADD  1  TO  WS-EXPORT-COUNT
+001350     END-IF.
+001360     PERFORM  READ-FOTFILE-SEC.
+001370 EXPORT-SEC-EX.
+001380     EXIT.
+001390/
+001400 BUILD-EXPORT-LINE-SEC  SECTION.
+001410     MOVE  NUM1     OF  F-REC01  TO  WS-EX-NUM1.
+001420     MOVE  REC-DATA OF  F-REC01  TO  WS-EX-REC-DATA.
+001430     MOVE  NUM2     OF  F-REC01  TO  WS-EX-NUM2.
+001440     MOVE  SPACK    OF  F-REC01  TO  WS-EX-SPACK.
+001450     MOVE  UPACK    OF  F-REC01  TO  WS-EX-UPACK.
+001455     PERFORM  CONVERT-LOCALE-SEC.
+001480     MOVE  GROUP-1  OF  F-REC01  TO  WS-EX-GROUP-1.
+001490     MOVE  COMP0    OF  F-REC01  TO  WS-EX-COMP0.
+001500     MOVE  COMP3    OF  F-REC01  TO  WS-EX-COMP3.
+001510     MOVE  COMP5    OF  F-REC01  TO  WS-EX-COMP5.
+001520     MOVE  BIN      OF  F-REC01  TO  WS-EX-BIN.
+001530 BUILD-EXPORT-LINE-SEC-EX.
+001540     EXIT.
+001550/
+001551*----------------------------------------------------------------
+001552* converts SZONE/UZONE from VFILE's plain zoned-decimal overpunch
+001553* sign representation to the extract's locale-style edited fields
+001554* - the MOVE itself is what drives the runtime's sign-separation,
+001555* unpacking the overpunched sign into WS-EX-SZONE's own separate
+001556* leading character. UZONE carries no sign to convert, but is
+001557* moved here too so both fields go through one conversion point.
+001558*----------------------------------------------------------------
+001559 CONVERT-LOCALE-SEC     SECTION.
+001560     MOVE  SZONE  OF  F-REC01  TO  WS-EX-SZONE.
+001561     MOVE  UZONE  OF  F-REC01  TO  WS-EX-UZONE.
+001562 CONVERT-LOCALE-SEC-EX.
+001563     EXIT.
+001564/
+001570 CHECK-STATUS-SEC SECTION.
+001570     IF  WS-IO-STATUS  NOT =  '00'
+001580         DISPLAY  'FEXPORT: I/O STATUS ' WS-IO-STATUS
+001590                  ' IN ' WS-IO-WHERE
+001600     END-IF.
+001610 CHECK-STATUS-SEC-EX.
+001620     EXIT.
+001630/
+001640 TERM-SEC         SECTION.
+001650     CLOSE  F-OTFILE.
+001660     CLOSE  EXPORT-FILE.
+001670     DISPLAY  'FEXPORT: RECORDS EXPORTED ' WS-EXPORT-COUNT.
+001680 TERM-SEC-EX.
+001690     EXIT.
