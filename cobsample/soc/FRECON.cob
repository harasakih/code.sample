@@ -0,0 +1,164 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      FRECON.
+000030*
+000040*----------------------------------------------------------------
+000050* balances FILEW's two output files against each other: reads
+000060* V-OTFILE (the VSAM cluster) and F-OTFILE (its fixed-length
+000070* companion) in lockstep, compares the header record counts, the
+000080* trailer record counts against each other and against the
+000090* number of detail records actually seen, and compares each
+000100* pair of detail records field by field. Differences are written
+000110* to RECONRPT with the offending key and a reason.
+000120*----------------------------------------------------------------
+000130 ENVIRONMENT      DIVISION.
+000140 INPUT-OUTPUT     SECTION.
+000150 FILE-CONTROL.
+000160     SELECT  V-OTFILE  ASSIGN TO     VFILE
+000170             ORGANIZATION  IS    INDEXED
+000180             ACCESS MODE   IS    DYNAMIC
+000190             RECORD KEY    IS    NUM1  OF  V-REC01.
+000200     SELECT  F-OTFILE  ASSIGN TO     FFILE
+000210             ORGANIZATION  IS    SEQUENTIAL.
+000220     SELECT  RECON-RPT  ASSIGN TO   RECONRPT
+000230             ORGANIZATION  IS    LINE SEQUENTIAL.
+000240
+000250 DATA             DIVISION.
+000260 FILE             SECTION.
+000270 FD      V-OTFILE
+000280         RECORD    IS  VARYING IN SIZE FROM 23 TO 4202
+000290         DEPENDING ON  V-LL.
+000300 01      V-REC01.
+000310     COPY  vfile.
+000320 01      V-HTR-REC  REDEFINES  V-REC01.
+000330     03  HTR-KEY                      PIC  9(04).
+000340     03  HTR-ID                       PIC  X(04).
+000350       88  HTR-IS-HEADER                    VALUE 'HDR1'.
+000360       88  HTR-IS-TRAILER                   VALUE 'TRL1'.
+000370     03  HTR-RUN-DATE                 PIC  X(08).
+000380     03  HTR-RECORD-COUNT             PIC  9(07).
+000390     03  FILLER                       PIC  X(4179).
+000400
+000410 FD      F-OTFILE.
+000420 01      F-REC01.
+000430     COPY  ffile.
+000440 01      F-HTR-REC  REDEFINES  F-REC01.
+000450     03  FHTR-KEY                     PIC  9(04).
+000460     03  FHTR-ID                      PIC  X(04).
+000470       88  FHTR-IS-HEADER                   VALUE 'HDR1'.
+000480       88  FHTR-IS-TRAILER                  VALUE 'TRL1'.
+000490     03  FHTR-RUN-DATE                PIC  X(08).
+000500     03  FHTR-RECORD-COUNT            PIC  9(07).
+000510     03  FILLER                       PIC  X(4179).
+000520
+000530 FD      RECON-RPT.
+000540 01      RPT-LINE                     PIC  X(80).
+000550
+000560 WORKING-STORAGE  SECTION.
+000570
+000580 01     V-LL             PIC  9(04)  COMP.
+000590
+000600 01     WS-SWITCHES.
+000610   03   WS-V-EOF-SW      PIC  X(01)  VALUE  'N'.
+000620     88  V-EOF                 VALUE  'Y'.
+000630   03   WS-F-EOF-SW      PIC  X(01)  VALUE  'N'.
+000640     88  F-EOF                 VALUE  'Y'.
+000650
+000660 01     WS-COUNTERS.
+000670   03   WS-DETAIL-COUNT     PIC  9(05)  COMP  VALUE  0.
+000680   03   WS-MISMATCH-COUNT   PIC  9(05)  COMP  VALUE  0.
+000690   03   WS-V-TRL-COUNT      PIC  9(07)        VALUE  0.
+000700   03   WS-F-TRL-COUNT      PIC  9(07)        VALUE  0.
+000710
+000720 01     RPT-MISMATCH.
+000730   03   FILLER           PIC  X(10)  VALUE  'MISMATCH  '.
+000740   03   RPT-NUM1         PIC  9(04).
+000750   03   FILLER           PIC  X(01)  VALUE  SPACE.
+000760   03   RPT-REASON       PIC  X(30).
+000770
+000780 PROCEDURE        DIVISION.
+000790 MAIN-SEC         SECTION.
+000800     PERFORM  INIT-SEC.
+000810     PERFORM  READ-V-SEC.
+000820     PERFORM  READ-F-SEC.
+000830     PERFORM  COMPARE-SEC  UNTIL  V-EOF  OR  F-EOF.
+000840     PERFORM  TERM-SEC.
+000850     STOP RUN.
+000860 MAIN-SEC-EX.
+000870     EXIT.
+000880/
+000890 INIT-SEC         SECTION.
+000900     OPEN  INPUT   V-OTFILE.
+000910     OPEN  INPUT   F-OTFILE.
+000920     OPEN  OUTPUT  RECON-RPT.
+000930 INIT-SEC-EX.
+000940     EXIT.
+000950/
+000960 READ-V-SEC       SECTION.
+000970     READ  V-OTFILE  NEXT RECORD
+000980         AT END  SET  V-EOF  TO  TRUE
+000990     END-READ.
+001000 READ-V-SEC-EX.
+001010     EXIT.
+001020/
+001030 READ-F-SEC       SECTION.
+001040     READ  F-OTFILE
+001050         AT END  SET  F-EOF  TO  TRUE
+001060     END-READ.
+001070 READ-F-SEC-EX.
+001080     EXIT.
+001090/
+001100*----------------------------------------------------------------
+001110* the two files were built in lockstep by FILEW (header, then
+001120* N-RECORD details, then trailer), so one V-side read and one
+001130* F-side read are always the same logical unit of work
+001140*----------------------------------------------------------------
+001150 COMPARE-SEC      SECTION.
+001160     EVALUATE  TRUE
+001170         WHEN  HTR-IS-HEADER
+001180             IF  HTR-RECORD-COUNT  NOT =  FHTR-RECORD-COUNT
+001190                 MOVE  0  TO  RPT-NUM1
+001200                 MOVE  'HEADER RECORD COUNTS DISAGREE'
+001210                                          TO  RPT-REASON
+001220                 PERFORM  LOG-MISMATCH-SEC
+001230             END-IF
+001240         WHEN  HTR-IS-TRAILER
+001250             MOVE  HTR-RECORD-COUNT   TO  WS-V-TRL-COUNT
+001260             MOVE  FHTR-RECORD-COUNT  TO  WS-F-TRL-COUNT
+001270             IF  WS-V-TRL-COUNT  NOT =  WS-F-TRL-COUNT
+001280                 OR  WS-V-TRL-COUNT  NOT =  WS-DETAIL-COUNT
+001290                 MOVE  9999  TO  RPT-NUM1
+001300                 MOVE  'TRAILER RECORD COUNT MISMATCH'
+001310                                          TO  RPT-REASON
+001320                 PERFORM  LOG-MISMATCH-SEC
+001330             END-IF
+001340         WHEN  OTHER
+001350             ADD  1  TO  WS-DETAIL-COUNT
+001360             IF  NUM1 OF V-REC01     NOT =  NUM1 OF F-REC01
+001370                 OR  NUM2 OF V-REC01 NOT =  NUM2 OF F-REC01
+001380                 OR  REC-DATA OF V-REC01
+001390                                     NOT =  REC-DATA OF F-REC01
+001400                 MOVE  NUM1 OF V-REC01   TO  RPT-NUM1
+001410                 MOVE  'DETAIL RECORD MISMATCH' TO  RPT-REASON
+001420                 PERFORM  LOG-MISMATCH-SEC
+001430             END-IF
+001440     END-EVALUATE.
+001450     PERFORM  READ-V-SEC.
+001460     PERFORM  READ-F-SEC.
+001470 COMPARE-SEC-EX.
+001480     EXIT.
+001490/
+001500 LOG-MISMATCH-SEC SECTION.
+001510     ADD   1              TO  WS-MISMATCH-COUNT.
+001520     MOVE  RPT-MISMATCH   TO  RPT-LINE.
+001530     WRITE  RPT-LINE.
+001540 LOG-MISMATCH-SEC-EX.
+001550     EXIT.
+001560/
+001570 TERM-SEC         SECTION.
+001580     DISPLAY 'FRECON: DETAIL RECORDS COMPARED ' WS-DETAIL-COUNT.
+001590     DISPLAY 'FRECON: MISMATCHES FOUND        ' WS-MISMATCH-COUNT.
+001600     CLOSE  V-OTFILE.
+001610     CLOSE  F-OTFILE.
+001620     CLOSE  RECON-RPT.
+001630 TERM-SEC-EX.
+001640     EXIT.
