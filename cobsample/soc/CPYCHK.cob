@@ -0,0 +1,302 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      CPYCHK.
+000030*
+000040*----------------------------------------------------------------
+000050* nightly copybook health check. BINARY's own conversion logic
+000060* (MOVE a value through COMP, BINARY, COMP-5 and COMP-3 in turn -
+000070* see binary.cob's CONVERT-SEC) proved out that those four
+000080* representations of the same numeric value can be compared
+000090* directly. This job runs that same round trip against a sample
+000100* value for every numeric field FFILE.CBL and VFILE.CBL declare,
+000110* and flags any PICTURE that does not survive the round trip
+000120* cleanly. It also compares the two copybooks' declarations for
+000130* each shared field name against each other, since FFILE.CBL and
+000140* VFILE.CBL are meant to describe the same fields and a PICTURE
+000150* edited in one but not the other is exactly the kind of drift
+000160* that later shows up as two programs disagreeing on a value.
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT      DIVISION.
+000190 INPUT-OUTPUT     SECTION.
+000200 FILE-CONTROL.
+000210     SELECT  CPY-RPT     ASSIGN TO    CPYRPT
+000220             ORGANIZATION  IS    LINE SEQUENTIAL.
+000230
+000240 DATA             DIVISION.
+000250 FILE             SECTION.
+000260 FD      CPY-RPT.
+000270 01      RPT-LINE                     PIC  X(80).
+000280
+000290 WORKING-STORAGE  SECTION.
+000300
+000310 01     F-SAMPLE-REC.
+000320     COPY  ffile.
+000330 01     V-SAMPLE-REC.
+000340     COPY  vfile.
+000350
+000360 01     WK-CHK-AREA.
+000370   03   WK-CHK-COMP         PIC S9(04)  COMP.
+000380   03   WK-CHK-COMP3        PIC S9(04)  COMP-3.
+000390   03   WK-CHK-COMP5        PIC S9(04)  COMP-5.
+000400   03   WK-CHK-BINARY       PIC S9(04)  BINARY.
+000410   03   WK-CHK-RESULT       PIC S9(04).
+000420
+000430 01     WS-COUNTERS.
+000440   03   WS-CHECK-COUNT      PIC  9(05)  COMP  VALUE  0.
+000450   03   WS-FAIL-COUNT       PIC  9(05)  COMP  VALUE  0.
+000460
+000470 01     RPT-EXCEPTION.
+000480   03   FILLER              PIC  X(11)  VALUE  'ROUND TRIP '.
+000490   03   RPT-FIELD           PIC  X(10).
+000500   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000510   03   RPT-REASON          PIC  X(40).
+000520
+000530 01     RPT-CLEAN.
+000540   03   FILLER              PIC  X(44)  VALUE
+000550        'CPYCHK: ALL FIELDS ROUND-TRIPPED CLEANLY'.
+000560
+000570 PROCEDURE        DIVISION.
+000580 MAIN-SEC         SECTION.
+000590     PERFORM  INIT-SEC.
+000600     PERFORM  CHECK-SPACK-SEC.
+000610     PERFORM  CHECK-UPACK-SEC.
+000620     PERFORM  CHECK-SZONE-SEC.
+000630     PERFORM  CHECK-UZONE-SEC.
+000640     PERFORM  CHECK-COMP0-SEC.
+000650     PERFORM  CHECK-COMP3-SEC.
+000660     PERFORM  CHECK-COMP5-SEC.
+000670     PERFORM  CHECK-BIN-SEC.
+000680     IF  WS-FAIL-COUNT  =  0
+000690         MOVE  RPT-CLEAN  TO  RPT-LINE
+000700         WRITE  RPT-LINE
+000710     END-IF.
+000720     PERFORM  TERM-SEC.
+000730     STOP RUN.
+000740 MAIN-SEC-EX.
+000750     EXIT.
+000760/
+000770 INIT-SEC         SECTION.
+000780     OPEN  OUTPUT  CPY-RPT.
+000790 INIT-SEC-EX.
+000800     EXIT.
+000810/
+000820*----------------------------------------------------------------
+000830* SPACK PIC S9(01) COMP-3 - boundary value -9
+000840*----------------------------------------------------------------
+000850 CHECK-SPACK-SEC  SECTION.
+000860     ADD  1  TO  WS-CHECK-COUNT.
+000870     MOVE  -9  TO  SPACK OF F-SAMPLE-REC.
+000880     MOVE  SPACK OF F-SAMPLE-REC
+000890           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+000900               WK-CHK-BINARY.
+000910     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+000920     IF  WK-CHK-RESULT  NOT =  SPACK OF F-SAMPLE-REC
+000930         MOVE  'SPACK'    TO  RPT-FIELD
+000940         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+000950                          TO  RPT-REASON
+000960         PERFORM  LOG-FAIL-SEC
+000970     END-IF.
+000980     IF  LENGTH OF  SPACK OF F-SAMPLE-REC  NOT =
+000990         LENGTH OF  SPACK OF V-SAMPLE-REC
+001000         MOVE  'SPACK'    TO  RPT-FIELD
+001010         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+001020                          TO  RPT-REASON
+001030         PERFORM  LOG-FAIL-SEC
+001040     END-IF.
+001050 CHECK-SPACK-SEC-EX.
+001060     EXIT.
+001070/
+001080*----------------------------------------------------------------
+001090* UPACK PIC 9(01) COMP-3 - boundary value 9
+001100*----------------------------------------------------------------
+001110 CHECK-UPACK-SEC  SECTION.
+001120     ADD  1  TO  WS-CHECK-COUNT.
+001130     MOVE  9  TO  UPACK OF F-SAMPLE-REC.
+001140     MOVE  UPACK OF F-SAMPLE-REC
+001150           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+001160               WK-CHK-BINARY.
+001170     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+001180     IF  WK-CHK-RESULT  NOT =  UPACK OF F-SAMPLE-REC
+001190         MOVE  'UPACK'    TO  RPT-FIELD
+001200         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+001210                          TO  RPT-REASON
+001220         PERFORM  LOG-FAIL-SEC
+001230     END-IF.
+001240     IF  LENGTH OF  UPACK OF F-SAMPLE-REC  NOT =
+001250         LENGTH OF  UPACK OF V-SAMPLE-REC
+001260         MOVE  'UPACK'    TO  RPT-FIELD
+001270         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+001280                          TO  RPT-REASON
+001290         PERFORM  LOG-FAIL-SEC
+001300     END-IF.
+001310 CHECK-UPACK-SEC-EX.
+001320     EXIT.
+001330/
+001340*----------------------------------------------------------------
+001350* SZONE PIC S9(02) DISPLAY - boundary value -99
+001360*----------------------------------------------------------------
+001370 CHECK-SZONE-SEC  SECTION.
+001380     ADD  1  TO  WS-CHECK-COUNT.
+001390     MOVE  -99  TO  SZONE OF F-SAMPLE-REC.
+001400     MOVE  SZONE OF F-SAMPLE-REC
+001410           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+001420               WK-CHK-BINARY.
+001430     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+001440     IF  WK-CHK-RESULT  NOT =  SZONE OF F-SAMPLE-REC
+001450         MOVE  'SZONE'    TO  RPT-FIELD
+001460         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+001470                          TO  RPT-REASON
+001480         PERFORM  LOG-FAIL-SEC
+001490     END-IF.
+001500     IF  LENGTH OF  SZONE OF F-SAMPLE-REC  NOT =
+001510         LENGTH OF  SZONE OF V-SAMPLE-REC
+001520         MOVE  'SZONE'    TO  RPT-FIELD
+001530         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+001540                          TO  RPT-REASON
+001550         PERFORM  LOG-FAIL-SEC
+001560     END-IF.
+001570 CHECK-SZONE-SEC-EX.
+001580     EXIT.
+001590/
+001600*----------------------------------------------------------------
+001610* UZONE PIC 9(02) DISPLAY - boundary value 99
+001620*----------------------------------------------------------------
+001630 CHECK-UZONE-SEC  SECTION.
+001640     ADD  1  TO  WS-CHECK-COUNT.
+001650     MOVE  99  TO  UZONE OF F-SAMPLE-REC.
+001660     MOVE  UZONE OF F-SAMPLE-REC
+001670           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+001680               WK-CHK-BINARY.
+001690     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+001700     IF  WK-CHK-RESULT  NOT =  UZONE OF F-SAMPLE-REC
+001710         MOVE  'UZONE'    TO  RPT-FIELD
+001720         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+001730                          TO  RPT-REASON
+001740         PERFORM  LOG-FAIL-SEC
+001750     END-IF.
+001760     IF  LENGTH OF  UZONE OF F-SAMPLE-REC  NOT =
+001770         LENGTH OF  UZONE OF V-SAMPLE-REC
+001780         MOVE  'UZONE'    TO  RPT-FIELD
+001790         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+001800                          TO  RPT-REASON
+001810         PERFORM  LOG-FAIL-SEC
+001820     END-IF.
+001830 CHECK-UZONE-SEC-EX.
+001840     EXIT.
+001850/
+001860*----------------------------------------------------------------
+001870* COMP0 PIC S9(04) COMP - boundary value -9999
+001880*----------------------------------------------------------------
+001890 CHECK-COMP0-SEC  SECTION.
+001900     ADD  1  TO  WS-CHECK-COUNT.
+001910     MOVE  -9999  TO  COMP0 OF F-SAMPLE-REC.
+001920     MOVE  COMP0 OF F-SAMPLE-REC
+001930           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+001940               WK-CHK-BINARY.
+001950     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+001960     IF  WK-CHK-RESULT  NOT =  COMP0 OF F-SAMPLE-REC
+001970         MOVE  'COMP0'    TO  RPT-FIELD
+001980         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+001990                          TO  RPT-REASON
+002000         PERFORM  LOG-FAIL-SEC
+002010     END-IF.
+002020     IF  LENGTH OF  COMP0 OF F-SAMPLE-REC  NOT =
+002030         LENGTH OF  COMP0 OF V-SAMPLE-REC
+002040         MOVE  'COMP0'    TO  RPT-FIELD
+002050         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+002060                          TO  RPT-REASON
+002070         PERFORM  LOG-FAIL-SEC
+002080     END-IF.
+002090 CHECK-COMP0-SEC-EX.
+002100     EXIT.
+002110/
+002120*----------------------------------------------------------------
+002130* COMP3 PIC S9(04) COMP-3 - boundary value -9999
+002140*----------------------------------------------------------------
+002150 CHECK-COMP3-SEC  SECTION.
+002160     ADD  1  TO  WS-CHECK-COUNT.
+002170     MOVE  -9999  TO  COMP3 OF F-SAMPLE-REC.
+002180     MOVE  COMP3 OF F-SAMPLE-REC
+002190           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+002200               WK-CHK-BINARY.
+002210     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+002220     IF  WK-CHK-RESULT  NOT =  COMP3 OF F-SAMPLE-REC
+002230         MOVE  'COMP3'    TO  RPT-FIELD
+002240         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+002250                          TO  RPT-REASON
+002260         PERFORM  LOG-FAIL-SEC
+002270     END-IF.
+002280     IF  LENGTH OF  COMP3 OF F-SAMPLE-REC  NOT =
+002290         LENGTH OF  COMP3 OF V-SAMPLE-REC
+002300         MOVE  'COMP3'    TO  RPT-FIELD
+002310         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+002320                          TO  RPT-REASON
+002330         PERFORM  LOG-FAIL-SEC
+002340     END-IF.
+002350 CHECK-COMP3-SEC-EX.
+002360     EXIT.
+002370/
+002380*----------------------------------------------------------------
+002390* COMP5 PIC S9(04) COMP-5 - boundary value -9999
+002400*----------------------------------------------------------------
+002410 CHECK-COMP5-SEC  SECTION.
+002420     ADD  1  TO  WS-CHECK-COUNT.
+002430     MOVE  -9999  TO  COMP5 OF F-SAMPLE-REC.
+002440     MOVE  COMP5 OF F-SAMPLE-REC
+002450           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+002460               WK-CHK-BINARY.
+002470     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+002480     IF  WK-CHK-RESULT  NOT =  COMP5 OF F-SAMPLE-REC
+002490         MOVE  'COMP5'    TO  RPT-FIELD
+002500         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+002510                          TO  RPT-REASON
+002520         PERFORM  LOG-FAIL-SEC
+002530     END-IF.
+002540     IF  LENGTH OF  COMP5 OF F-SAMPLE-REC  NOT =
+002550         LENGTH OF  COMP5 OF V-SAMPLE-REC
+002560         MOVE  'COMP5'    TO  RPT-FIELD
+002570         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+002580                          TO  RPT-REASON
+002590         PERFORM  LOG-FAIL-SEC
+002600     END-IF.
+002610 CHECK-COMP5-SEC-EX.
+002620     EXIT.
+002630/
+002640*----------------------------------------------------------------
+002650* BIN PIC S9(04) BINARY - boundary value -9999
+002660*----------------------------------------------------------------
+002670 CHECK-BIN-SEC    SECTION.
+002680     ADD  1  TO  WS-CHECK-COUNT.
+002690     MOVE  -9999  TO  BIN OF F-SAMPLE-REC.
+002700     MOVE  BIN OF F-SAMPLE-REC
+002710           TO  WK-CHK-COMP  WK-CHK-COMP3  WK-CHK-COMP5
+002720               WK-CHK-BINARY.
+002730     MOVE  WK-CHK-BINARY  TO  WK-CHK-RESULT.
+002740     IF  WK-CHK-RESULT  NOT =  BIN OF F-SAMPLE-REC
+002750         MOVE  'BIN'      TO  RPT-FIELD
+002760         MOVE  'VALUE DID NOT SURVIVE COMP/COMP-3/COMP-5/BINARY'
+002770                          TO  RPT-REASON
+002780         PERFORM  LOG-FAIL-SEC
+002790     END-IF.
+002800     IF  LENGTH OF  BIN OF F-SAMPLE-REC  NOT =
+002810         LENGTH OF  BIN OF V-SAMPLE-REC
+002820         MOVE  'BIN'      TO  RPT-FIELD
+002830         MOVE  'FFILE.CBL AND VFILE.CBL PICTURES DISAGREE'
+002840                          TO  RPT-REASON
+002850         PERFORM  LOG-FAIL-SEC
+002860     END-IF.
+002870 CHECK-BIN-SEC-EX.
+002880     EXIT.
+002890/
+002900 LOG-FAIL-SEC     SECTION.
+002910     ADD   1               TO  WS-FAIL-COUNT.
+002920     MOVE  RPT-EXCEPTION   TO  RPT-LINE.
+002930     WRITE  RPT-LINE.
+002940 LOG-FAIL-SEC-EX.
+002950     EXIT.
+002960/
+002970 TERM-SEC         SECTION.
+002980     DISPLAY 'CPYCHK: FIELDS CHECKED    ' WS-CHECK-COUNT.
+002990     DISPLAY 'CPYCHK: ROUND-TRIP FAILS  ' WS-FAIL-COUNT.
+003000     CLOSE  CPY-RPT.
+003010 TERM-SEC-EX.
+003020     EXIT.
