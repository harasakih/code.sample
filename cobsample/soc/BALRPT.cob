@@ -0,0 +1,217 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      BALRPT.
+000030*
+000040*----------------------------------------------------------------
+000050* balances a FILEW run: reads the RUNLOG record FILEW wrote at
+000060* the start of the run (the record count and NUM1 hash total the
+000070* run was supposed to produce) and compares it against the
+000080* trailer control totals actually found on V-OTFILE and F-OTFILE.
+000090* FRECON already checks the two output files against each other;
+000100* this program is the balancing step that checks each of them
+000110* against what the run itself expected to write, which is the
+000120* only way to catch a run that finished clean but produced the
+000130* wrong volume of data.
+000140*----------------------------------------------------------------
+000150 ENVIRONMENT      DIVISION.
+000160 INPUT-OUTPUT     SECTION.
+000170 FILE-CONTROL.
+000180     SELECT  V-OTFILE  ASSIGN TO     VFILE
+000190             ORGANIZATION  IS    INDEXED
+000200             ACCESS MODE   IS    DYNAMIC
+000210             RECORD KEY    IS    NUM1  OF  V-REC01.
+000220     SELECT  F-OTFILE  ASSIGN TO     FFILE
+000230             ORGANIZATION  IS    SEQUENTIAL.
+000240     SELECT  RUNLOG-FILE  ASSIGN TO   RUNLOG
+000250             ORGANIZATION  IS    LINE SEQUENTIAL.
+000260     SELECT  BAL-RPT     ASSIGN TO   BALANCE
+000270             ORGANIZATION  IS    LINE SEQUENTIAL.
+000280
+000290 DATA             DIVISION.
+000300 FILE             SECTION.
+000310 FD      V-OTFILE
+000320         RECORD    IS  VARYING IN SIZE FROM 23 TO 4202
+000330         DEPENDING ON  V-LL.
+000340 01      V-REC01.
+000350     COPY  vfile.
+000360 01      V-HTR-REC  REDEFINES  V-REC01.
+000370     03  HTR-KEY                      PIC  9(04).
+000380     03  HTR-ID                       PIC  X(04).
+000390       88  HTR-IS-HEADER                    VALUE 'HDR1'.
+000400       88  HTR-IS-TRAILER                   VALUE 'TRL1'.
+000410     03  HTR-RUN-DATE                 PIC  X(08).
+000420     03  HTR-RECORD-COUNT             PIC  9(07).
+000430     03  HTR-HASH-TOTAL               PIC  9(09).
+000440     03  FILLER                       PIC  X(4170).
+000450
+000460 FD      F-OTFILE.
+000470 01      F-REC01.
+000480     COPY  ffile.
+000490 01      F-HTR-REC  REDEFINES  F-REC01.
+000500     03  FHTR-KEY                     PIC  9(04).
+000510     03  FHTR-ID                      PIC  X(04).
+000520       88  FHTR-IS-HEADER                   VALUE 'HDR1'.
+000530       88  FHTR-IS-TRAILER                  VALUE 'TRL1'.
+000540     03  FHTR-RUN-DATE                PIC  X(08).
+000550     03  FHTR-RECORD-COUNT            PIC  9(07).
+000560     03  FHTR-HASH-TOTAL              PIC  9(09).
+000570     03  FILLER                       PIC  X(4170).
+000580
+000590 FD      RUNLOG-FILE.
+000600 01      RUNLOG-REC.
+000610     03  RLOG-RUN-DATE                PIC  X(08).
+000620     03  FILLER                       PIC  X(01).
+000630     03  RLOG-EXPECT-COUNT            PIC  9(07).
+000640     03  FILLER                       PIC  X(01).
+000650     03  RLOG-EXPECT-HASH             PIC  9(09).
+000660
+000670 FD      BAL-RPT.
+000680 01      RPT-LINE                     PIC  X(80).
+000690
+000700 WORKING-STORAGE  SECTION.
+000710
+000720 01     V-LL             PIC  9(04)  COMP.
+000730
+000740 01     WS-SWITCHES.
+000750   03   WS-RUNLOG-EOF-SW    PIC  X(01)  VALUE  'N'.
+000760     88  RUNLOG-EOF               VALUE  'Y'.
+000770   03   WS-V-EOF-SW         PIC  X(01)  VALUE  'N'.
+000780     88  V-EOF                    VALUE  'Y'.
+000790   03   WS-V-FOUND-SW       PIC  X(01)  VALUE  'N'.
+000800     88  V-TRL-FOUND              VALUE  'Y'.
+000810   03   WS-F-EOF-SW         PIC  X(01)  VALUE  'N'.
+000820     88  F-EOF                    VALUE  'Y'.
+000830   03   WS-F-FOUND-SW       PIC  X(01)  VALUE  'N'.
+000840     88  F-TRL-FOUND              VALUE  'Y'.
+000850   03   WS-OUT-OF-BALANCE-SW  PIC  X(01)  VALUE  'N'.
+000860     88  OUT-OF-BALANCE            VALUE  'Y'.
+000870
+000880 01     WS-COUNTERS.
+000890   03   WS-EXCEPTION-COUNT  PIC  9(05)  COMP  VALUE  0.
+000900
+000910 01     RPT-EXCEPTION.
+000920   03   FILLER            PIC  X(11)  VALUE  'OUT OF BAL '.
+000930   03   RPT-SOURCE        PIC  X(08).
+000940   03   FILLER            PIC  X(01)  VALUE  SPACE.
+000950   03   RPT-REASON        PIC  X(30).
+000960
+000970 01     RPT-CLEAN.
+000980   03   FILLER            PIC  X(40)  VALUE
+000990        'BALRPT: RUN BALANCED - NO EXCEPTIONS'.
+001000
+001010 PROCEDURE        DIVISION.
+001020 MAIN-SEC         SECTION.
+001030     PERFORM  INIT-SEC.
+001040     PERFORM  FIND-V-TRAILER-SEC.
+001050     PERFORM  FIND-F-TRAILER-SEC.
+001060     PERFORM  CHECK-V-SEC.
+001070     PERFORM  CHECK-F-SEC.
+001080     IF  NOT  OUT-OF-BALANCE
+001090         MOVE  RPT-CLEAN  TO  RPT-LINE
+001100         WRITE  RPT-LINE
+001110     END-IF.
+001120     PERFORM  TERM-SEC.
+001130     STOP RUN.
+001140 MAIN-SEC-EX.
+001150     EXIT.
+001160/
+001170 INIT-SEC         SECTION.
+001180     OPEN  INPUT   V-OTFILE.
+001190     OPEN  INPUT   F-OTFILE.
+001200     OPEN  INPUT   RUNLOG-FILE.
+001210     OPEN  OUTPUT  BAL-RPT.
+001220     READ  RUNLOG-FILE
+001230         AT END  SET  RUNLOG-EOF  TO  TRUE
+001240     END-READ.
+001250 INIT-SEC-EX.
+001260     EXIT.
+001270/
+001280*----------------------------------------------------------------
+001290* the trailer is always the last record on each file, so both
+001300* files are read forward until TRL1 turns up or the file runs out
+001310*----------------------------------------------------------------
+001320 FIND-V-TRAILER-SEC  SECTION.
+001330     PERFORM  UNTIL  V-EOF  OR  V-TRL-FOUND
+001340         READ  V-OTFILE  NEXT RECORD
+001350             AT END  SET  V-EOF  TO  TRUE
+001360             NOT AT END
+001370                 IF  HTR-IS-TRAILER
+001380                     SET  V-TRL-FOUND  TO  TRUE
+001390                 END-IF
+001400         END-READ
+001410     END-PERFORM.
+001420 FIND-V-TRAILER-SEC-EX.
+001430     EXIT.
+001440/
+001450 FIND-F-TRAILER-SEC  SECTION.
+001460     PERFORM  UNTIL  F-EOF  OR  F-TRL-FOUND
+001470         READ  F-OTFILE
+001480             AT END  SET  F-EOF  TO  TRUE
+001490             NOT AT END
+001500                 IF  FHTR-IS-TRAILER
+001510                     SET  F-TRL-FOUND  TO  TRUE
+001520                 END-IF
+001530         END-READ
+001540     END-PERFORM.
+001550 FIND-F-TRAILER-SEC-EX.
+001560     EXIT.
+001570/
+001580 CHECK-V-SEC      SECTION.
+001590     IF  RUNLOG-EOF  OR  NOT  V-TRL-FOUND
+001600         MOVE  'V-OTFILE'  TO  RPT-SOURCE
+001610         MOVE  'TRAILER OR RUNLOG NOT FOUND'  TO  RPT-REASON
+001620         PERFORM  LOG-EXCEPTION-SEC
+001630     ELSE
+001640         IF  HTR-RECORD-COUNT  NOT =  RLOG-EXPECT-COUNT
+001650             MOVE  'V-OTFILE'  TO  RPT-SOURCE
+001660             MOVE  'RECORD COUNT DOES NOT MATCH RUNLOG'
+001670                                    TO  RPT-REASON
+001680             PERFORM  LOG-EXCEPTION-SEC
+001690         END-IF
+001700         IF  HTR-HASH-TOTAL  NOT =  RLOG-EXPECT-HASH
+001710             MOVE  'V-OTFILE'  TO  RPT-SOURCE
+001720             MOVE  'HASH TOTAL DOES NOT MATCH RUNLOG'
+001730                                    TO  RPT-REASON
+001740             PERFORM  LOG-EXCEPTION-SEC
+001750         END-IF
+001760     END-IF.
+001770 CHECK-V-SEC-EX.
+001780     EXIT.
+001790/
+001800 CHECK-F-SEC      SECTION.
+001810     IF  RUNLOG-EOF  OR  NOT  F-TRL-FOUND
+001820         MOVE  'F-OTFILE'  TO  RPT-SOURCE
+001830         MOVE  'TRAILER OR RUNLOG NOT FOUND'  TO  RPT-REASON
+001840         PERFORM  LOG-EXCEPTION-SEC
+001850     ELSE
+001860         IF  FHTR-RECORD-COUNT  NOT =  RLOG-EXPECT-COUNT
+001870             MOVE  'F-OTFILE'  TO  RPT-SOURCE
+001880             MOVE  'RECORD COUNT DOES NOT MATCH RUNLOG'
+001890                                    TO  RPT-REASON
+001900             PERFORM  LOG-EXCEPTION-SEC
+001910         END-IF
+001920         IF  FHTR-HASH-TOTAL  NOT =  RLOG-EXPECT-HASH
+001930             MOVE  'F-OTFILE'  TO  RPT-SOURCE
+001940             MOVE  'HASH TOTAL DOES NOT MATCH RUNLOG'
+001950                                    TO  RPT-REASON
+001960             PERFORM  LOG-EXCEPTION-SEC
+001970         END-IF
+001980     END-IF.
+001990 CHECK-F-SEC-EX.
+002000     EXIT.
+002010/
+002020 LOG-EXCEPTION-SEC  SECTION.
+002030     SET   OUT-OF-BALANCE   TO  TRUE.
+002040     ADD   1                TO  WS-EXCEPTION-COUNT.
+002050     MOVE  RPT-EXCEPTION    TO  RPT-LINE.
+002060     WRITE  RPT-LINE.
+002070 LOG-EXCEPTION-SEC-EX.
+002080     EXIT.
+002090/
+002100 TERM-SEC         SECTION.
+002110     DISPLAY 'BALRPT: EXCEPTIONS ' WS-EXCEPTION-COUNT.
+002120     CLOSE  V-OTFILE.
+002130     CLOSE  F-OTFILE.
+002140     CLOSE  RUNLOG-FILE.
+002150     CLOSE  BAL-RPT.
+002160 TERM-SEC-EX.
+002170     EXIT.
