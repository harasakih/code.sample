@@ -0,0 +1,89 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      VONLINE.
+000030*
+000040*----------------------------------------------------------------
+000050* interactive companion to VKSDSUPD against the same V-OTFILE
+000060* VSAM KSDS, keyed on NUM1. VKSDSUPD is a one-shot PARM-driven
+000070* lookup/update meant for a batch step; this one is meant to sit
+000080* at an operator's terminal and answer NUM1 lookups one after
+000090* another in the same session, so a same-day question about a
+000100* single record doesn't have to wait for the next batch cycle or
+000110* a fresh JCL submission per key. Update is deliberately left to
+000120* VKSDSUPD - this transaction is inquiry-only.
+000130*----------------------------------------------------------------
+000140 ENVIRONMENT      DIVISION.
+000150 INPUT-OUTPUT     SECTION.
+000160 FILE-CONTROL.
+000170     SELECT  V-OTFILE  ASSIGN TO     VFILE
+000180             ORGANIZATION  IS    INDEXED
+000190             ACCESS MODE   IS    DYNAMIC
+000200             RECORD KEY    IS    NUM1  OF  V-REC01
+000210             FILE STATUS   IS    WS-VFILE-STATUS.
+000220
+000230 DATA             DIVISION.
+000240 FILE             SECTION.
+000250 FD      V-OTFILE
+000260         RECORD    IS  VARYING IN SIZE FROM 23 TO 4202
+000270         DEPENDING ON  V-LL.
+000280 01      V-REC01.
+000281     COPY  vfile.
+000290
+000300 WORKING-STORAGE  SECTION.
+000310
+000320 01  WS-VFILE-STATUS           PIC  X(02).
+000330 01  V-LL                      PIC  9(04) COMP.
+000340*
+000350 01  WS-INQUIRY-KEY            PIC  X(04).
+000360   88  WS-QUIT-REQUESTED              VALUE 'END '.
+000370 01  WS-LOOKUP-COUNT           PIC  9(07) COMP  VALUE  0.
+000380 01  WS-NOTFOUND-COUNT         PIC  9(07) COMP  VALUE  0.
+000390
+000400 PROCEDURE        DIVISION.
+000410 MAIN-SEC         SECTION.
+000420     OPEN  INPUT  V-OTFILE.
+000430     IF  WS-VFILE-STATUS  NOT =  '00'
+000440         DISPLAY  'VONLINE: UNABLE TO OPEN VFILE, STATUS '
+000450                  WS-VFILE-STATUS
+000460     ELSE
+000470         PERFORM  INQUIRE-SEC  UNTIL  WS-QUIT-REQUESTED
+000480         CLOSE  V-OTFILE
+000490     END-IF.
+000500     DISPLAY  'VONLINE: LOOKUPS ANSWERED  = ' WS-LOOKUP-COUNT.
+000510     DISPLAY  'VONLINE: KEYS NOT ON FILE  = ' WS-NOTFOUND-COUNT.
+000520     STOP RUN.
+000530 MAIN-SEC-EX.
+000540     EXIT.
+000550/
+000560*----------------------------------------------------------------
+000570* one round trip at the operator's terminal: prompt, read a key,
+000580* answer it directly against the KSDS, and come back for another
+000590* key until the operator keys END instead of a NUM1 value
+000600*----------------------------------------------------------------
+000610 INQUIRE-SEC      SECTION.
+000620     DISPLAY  'VONLINE: ENTER NUM1 KEY (4 DIGITS) OR END TO QUIT'
+000630              UPON  CONSOLE.
+000640     ACCEPT  WS-INQUIRY-KEY  FROM  CONSOLE.
+000650     IF  NOT  WS-QUIT-REQUESTED
+000660         PERFORM  LOOKUP-SEC
+000670     END-IF.
+000680 INQUIRE-SEC-EX.
+000690     EXIT.
+000700/
+000710 LOOKUP-SEC       SECTION.
+000720     ADD  1  TO  WS-LOOKUP-COUNT.
+000730     MOVE  WS-INQUIRY-KEY  TO  NUM1  OF  V-REC01.
+000740     READ  V-OTFILE
+000750         INVALID KEY
+000760             ADD  1  TO  WS-NOTFOUND-COUNT
+000770             DISPLAY  'VONLINE: KEY NOT FOUND ' WS-INQUIRY-KEY
+000780                      UPON  CONSOLE
+000790         NOT INVALID KEY
+000800             DISPLAY  'VONLINE: NUM1=' NUM1  OF  V-REC01
+000810                      UPON  CONSOLE
+000820             DISPLAY  'VONLINE: NUM2=' NUM2  OF  V-REC01
+000830                      UPON  CONSOLE
+000840             DISPLAY  'VONLINE: DATA=' REC-DATA  OF  V-REC01
+000850                      UPON  CONSOLE
+000860     END-READ.
+000870 LOOKUP-SEC-EX.
+000880     EXIT.
