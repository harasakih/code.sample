@@ -1,30 +1,180 @@
 000010 IDENTIFICATION   DIVISION.
 000020 PROGRAM-ID.      FILEIO.
-000030
+000030*
 000040 ENVIRONMENT      DIVISION.
 000050 INPUT-OUTPUT     SECTION.
 000060 FILE-CONTROL.
-000070
-000080 DATA             DIVISION.
-000090 FILE             SECTION.
-000100 WORKING-STORAGE  SECTION.
+000070     SELECT  XCP-FILE    ASSIGN TO   DAILYXCP
+000080             ORGANIZATION IS  LINE SEQUENTIAL.
+000090     SELECT  ALERT-FILE  ASSIGN TO   OPALERT
+000100             ORGANIZATION IS  LINE SEQUENTIAL.
 000110
-000120 01     WORK-A.
-000130   03   PACK1           PIC     9(05)   COMP-3.
-000140   03   PACK2           PIC     9(05)   COMP-3.
-000150   03   PACK3           PIC     9(05)   COMP-3.
-000160
-000170 PROCEDURE        DIVISION.
-000180 MAIN             SECTION.
-000190     MOVE  99999 TO  PACK1.
-000200     ADD   1     TO  PACK1.
-000210     DISPLAY '99999 + 1=' PACK1.
-000211     MOVE  33333 TO  PACK2.
-000212     MOVE  0     TO  PACK1.
-000220     COMPUTE  PACK3 = PACK2 / PACK1.
-000230     DISPLAY '3333 / 0=' PACK3
-000240*
-000250     EXIT PROGRAM.
-000260 MAIN-EX.
-000270/
-000280 EXIT-PROGRAM.
\ No newline at end of file
+000120 DATA             DIVISION.
+000130 FILE             SECTION.
+000140 FD  XCP-FILE.
+000150 01  XCP-REC                     PIC  X(100).
+000160 FD  ALERT-FILE.
+000170 01  ALERT-REC                   PIC  X(100).
+000180 WORKING-STORAGE  SECTION.
+000190
+000200 01     WORK-A.
+000210   03   PACK1           PIC     9(05)   COMP-3.
+000220   03   PACK2           PIC     9(05)   COMP-3.
+000230   03   PACK3           PIC     9(05)   COMP-3.
+000240
+000250 01  WS-COUNTERS.
+000260     03  WS-XCP-COUNT             PIC  9(05) COMP VALUE 0.
+000270     03  WS-ALERT-COUNT           PIC  9(05) COMP VALUE 0.
+000280
+000281 01  WS-TIMESTAMP.
+000282     03  WS-TS-DATE               PIC  9(08).
+000283     03  WS-TS-TIME               PIC  9(08).
+000284*
+000289 01  WS-JOBACCT-PARM.
+000289     COPY  jobacct.
+000290 01  WS-GUARD-PARM.
+000300     03  WG-OPERATION             PIC  X(01).
+000310     03  WG-OPERAND-1             PIC  S9(05) COMP-3.
+000320     03  WG-OPERAND-2             PIC  S9(05) COMP-3.
+000330     03  WG-RESULT                PIC  S9(05) COMP-3.
+000340     03  WG-STATUS                PIC  X(01).
+000350       88  WG-OK                          VALUE '0'.
+000360       88  WG-SIZE-ERROR                  VALUE '1'.
+000370       88  WG-ZERO-DIVIDE                 VALUE '2'.
+000380
+000390 01  XCP-EDIT.
+000391     03  XCP-PROGRAM              PIC  X(08).
+000392     03  FILLER                   PIC  X(01) VALUE SPACE.
+000393     03  XCP-TS-DATE              PIC  9(08).
+000394     03  FILLER                   PIC  X(01) VALUE SPACE.
+000395     03  XCP-TS-TIME              PIC  9(08).
+000396     03  FILLER                   PIC  X(01) VALUE SPACE.
+000400     03  XCP-WHERE                PIC  X(20).
+000410     03  FILLER                   PIC  X(01) VALUE SPACE.
+000420     03  XCP-BEFORE               PIC  -999999999.
+000425     03  FILLER                   PIC  X(01) VALUE SPACE.
+000426     03  XCP-DIVISOR              PIC  -999999999.
+000430     03  FILLER                   PIC  X(01) VALUE SPACE.
+000440     03  XCP-MSG                  PIC  X(30).
+000441*
+000442 01  WS-ERRLOG-PARM.
+000443     COPY  errlog.
+000450
+000460 PROCEDURE        DIVISION.
+000470 MAIN             SECTION.
+000480     PERFORM  INIT-SEC.
+000490     PERFORM  PACK1-ADD-SEC.
+000500     PERFORM  PACK-DIVIDE-SEC.
+000510     PERFORM  TERM-SEC.
+000520     STOP RUN.
+000530 MAIN-EX.
+000540     EXIT.
+000550/
+000560*----------------------------------------------------------------
+000570* open the daily exceptions report and the operations alert
+000580* file that the packed-decimal guard calls below write to
+000590*----------------------------------------------------------------
+000600 INIT-SEC         SECTION.
+000610     OPEN OUTPUT XCP-FILE.
+000620     OPEN OUTPUT ALERT-FILE.
+000630 INIT-SEC-EX.
+000640     EXIT.
+000650/
+000660*----------------------------------------------------------------
+000670* PACK1 + 1 - routed through PACKGRD so an overflow past the
+000680* 5-digit picture lands on the daily exceptions report instead
+000690* of silently truncating
+000700*----------------------------------------------------------------
+000710 PACK1-ADD-SEC    SECTION.
+000720     MOVE  99999    TO  PACK1.
+000730     MOVE  'A'       TO  WG-OPERATION.
+000740     MOVE  PACK1     TO  WG-OPERAND-1.
+000750     MOVE  1         TO  WG-OPERAND-2.
+000760     CALL  'PACKGRD'  USING  WS-GUARD-PARM.
+000770     IF  WG-SIZE-ERROR
+000780         MOVE  'PACK1-ADD-SEC'   TO  XCP-WHERE
+000790         MOVE  WG-OPERAND-1      TO  XCP-BEFORE
+000795         MOVE  WG-OPERAND-2      TO  XCP-DIVISOR
+000800         MOVE  'COMP-3 ADD OVERFLOW'  TO  XCP-MSG
+000810         PERFORM  LOG-XCP-SEC
+000820     ELSE
+000830         MOVE  WG-RESULT  TO  PACK1
+000840         DISPLAY '99999 + 1=' PACK1
+000850     END-IF.
+000860 PACK1-ADD-SEC-EX.
+000870     EXIT.
+000880/
+000890*----------------------------------------------------------------
+000900* PACK2 / PACK1 - routed through PACKGRD so a zero divisor lands
+000910* on the operations alert file instead of abending the step
+000920*----------------------------------------------------------------
+000930 PACK-DIVIDE-SEC  SECTION.
+000940     MOVE  33333    TO  PACK2.
+000950     MOVE  0        TO  PACK1.
+000960     MOVE  'D'       TO  WG-OPERATION.
+000970     MOVE  PACK2     TO  WG-OPERAND-1.
+000980     MOVE  PACK1     TO  WG-OPERAND-2.
+000990     CALL  'PACKGRD'  USING  WS-GUARD-PARM.
+001000     IF  WG-ZERO-DIVIDE  OR  WG-SIZE-ERROR
+001010         MOVE  'PACK-DIVIDE-SEC' TO  XCP-WHERE
+001020         MOVE  WG-OPERAND-1      TO  XCP-BEFORE
+001025         MOVE  WG-OPERAND-2      TO  XCP-DIVISOR
+001030         MOVE  'DIVIDE BY ZERO'  TO  XCP-MSG
+001040         PERFORM  LOG-ALERT-SEC
+001050     ELSE
+001060         MOVE  WG-RESULT  TO  PACK3
+001070         DISPLAY '33333 / 0=' PACK3
+001080     END-IF.
+001090 PACK-DIVIDE-SEC-EX.
+001100     EXIT.
+001110/
+001120 LOG-XCP-SEC      SECTION.
+001130     ADD  1  TO  WS-XCP-COUNT.
+001131     MOVE  'FILEIO'      TO  XCP-PROGRAM.
+001132     ACCEPT  WS-TS-DATE  FROM  DATE YYYYMMDD.
+001133     ACCEPT  WS-TS-TIME  FROM  TIME.
+001134     MOVE  WS-TS-DATE    TO  XCP-TS-DATE.
+001135     MOVE  WS-TS-TIME    TO  XCP-TS-TIME.
+001140     MOVE  XCP-EDIT  TO  XCP-REC.
+001150     WRITE  XCP-REC.
+001151     MOVE  'FILEIO'      TO  EL-PROGRAM.
+001152     MOVE  XCP-WHERE     TO  EL-SECTION.
+001153     MOVE  XCP-MSG       TO  EL-MSG.
+001154     SET   EL-ERROR      TO  TRUE.
+001155     MOVE  ZERO          TO  EL-RETURN-CODE.
+001156     CALL  'ERRLOG'  USING  WS-ERRLOG-PARM.
+001160 LOG-XCP-SEC-EX.
+001170     EXIT.
+001180
+001190 LOG-ALERT-SEC    SECTION.
+001200     ADD  1  TO  WS-ALERT-COUNT.
+001201     MOVE  'FILEIO'      TO  XCP-PROGRAM.
+001202     ACCEPT  WS-TS-DATE  FROM  DATE YYYYMMDD.
+001203     ACCEPT  WS-TS-TIME  FROM  TIME.
+001204     MOVE  WS-TS-DATE    TO  XCP-TS-DATE.
+001205     MOVE  WS-TS-TIME    TO  XCP-TS-TIME.
+001210     MOVE  XCP-EDIT  TO  ALERT-REC.
+001220     WRITE  ALERT-REC.
+001221     MOVE  'FILEIO'      TO  EL-PROGRAM.
+001222     MOVE  XCP-WHERE     TO  EL-SECTION.
+001223     MOVE  XCP-MSG       TO  EL-MSG.
+001224     SET   EL-WARNING    TO  TRUE.
+001225     MOVE  ZERO          TO  EL-RETURN-CODE.
+001226     CALL  'ERRLOG'  USING  WS-ERRLOG-PARM.
+001230 LOG-ALERT-SEC-EX.
+001240     EXIT.
+001250/
+001260 TERM-SEC         SECTION.
+001270     DISPLAY 'DAILY EXCEPTIONS LOGGED: ' WS-XCP-COUNT.
+001280     DISPLAY 'OPERATIONS ALERTS LOGGED: ' WS-ALERT-COUNT.
+001281     MOVE  'FILEIO'              TO  JA-PROGRAM.
+001282     MOVE  'DAILY EXCEPTIONS'    TO  JA-COUNT-NAME.
+001283     MOVE  WS-XCP-COUNT          TO  JA-COUNT-VALUE.
+001284     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+001285     MOVE  'OPERATIONS ALERTS'   TO  JA-COUNT-NAME.
+001286     MOVE  WS-ALERT-COUNT        TO  JA-COUNT-VALUE.
+001287     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+001290     CLOSE XCP-FILE.
+001300     CLOSE ALERT-FILE.
+001310 TERM-SEC-EX.
+001320     EXIT.
