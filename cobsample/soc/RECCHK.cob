@@ -0,0 +1,30 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      RECCHK.
+000030*
+000040*----------------------------------------------------------------
+000050* shared startup self-check subroutine - compares the compiled
+000060* (actual) length of a record structure the caller has already
+000070* computed with LENGTH OF against the byte count the caller
+000080* expects that structure to be, and hands back a match/mismatch
+000090* flag. This program never aborts the run itself - like PACKGRD's
+000100* status-byte convention, it is up to the caller to decide what a
+000110* mismatch means for it (most callers DISPLAY a message and STOP
+000120* RUN, but that decision belongs to the caller, not here).
+000130*----------------------------------------------------------------
+000140 ENVIRONMENT      DIVISION.
+000150 DATA             DIVISION.
+000160 WORKING-STORAGE  SECTION.
+000170 LINKAGE          SECTION.
+000180 01  RECCHECK-PARM.
+000190     COPY  reccheck.
+000200
+000210 PROCEDURE        DIVISION USING RECCHECK-PARM.
+000220 MAIN-SEC         SECTION.
+000230     IF  RC-ACTUAL-LENGTH  =  RC-EXPECT-LENGTH
+000240         SET  RC-MATCH     TO  TRUE
+000250     ELSE
+000260         SET  RC-MISMATCH  TO  TRUE
+000270     END-IF.
+000280     GOBACK.
+000290 MAIN-SEC-E.
+000300     EXIT PROGRAM.
