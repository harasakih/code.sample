@@ -2,8 +2,19 @@
 000020 PROGRAM-ID.            NSPCOMP.
 000030*
 000040 ENVIRONMENT            DIVISION.
+000041 INPUT-OUTPUT           SECTION.
+000042 FILE-CONTROL.
+000043     SELECT  SCAN-FILE  ASSIGN TO   DBCSFILE
+000044             ORGANIZATION  IS   SEQUENTIAL.
+000045     SELECT  RPT-FILE   ASSIGN TO   DBCSRPT
+000046             ORGANIZATION  IS   LINE SEQUENTIAL.
 000050*
 000060 DATA                   DIVISION.
+000061 FILE                   SECTION.
+000062 FD  SCAN-FILE.
+000063 01  SCAN-REC                     PIC  X(80).
+000064 FD  RPT-FILE.
+000065 01  RPT-REC                      PIC  X(96).
 000070 WORKING-STORAGE        SECTION.
 000080*
 000090 01  WORK-AREA-A.
@@ -17,6 +28,38 @@
 000170     03  N-NSP  REDEFINES  X-NSP  PIC  N(3).
 000180     03  X-ASP                    PIC  X(6) VALUE '�P  �`'.
 000190     03  N-ASP  REDEFINES  X-ASP  PIC  N(3).
+000192 01  WS-SWITCHES.
+000193     03  WS-EOF-SW                PIC  X(01) VALUE 'N'.
+000194       88  WS-EOF                          VALUE 'Y'.
+000195     03  WS-CORRECT-SW            PIC  X(01) VALUE 'N'.
+000196       88  WS-CORRECT-MODE                 VALUE 'Y'.
+000196*
+000196 01  WS-PARM-LINE                 PIC  X(01).
+000197 01  WS-COUNTERS.
+000198     03  WS-SCAN-COUNT            PIC  9(07) COMP VALUE 0.
+000199     03  WS-MIXED-COUNT           PIC  9(07) COMP VALUE 0.
+000199    03  WS-LEN-ERR-COUNT         PIC  9(07) COMP VALUE 0.
+000199    03  WS-FIXED-COUNT           PIC  9(07) COMP VALUE 0.
+000199 01  WS-SLOTS.
+000199     03  WS-SLOT-1                PIC  X(02).
+000199     03  WS-SLOT-2                PIC  X(02).
+000199     03  WS-SLOT-3                PIC  X(02).
+000199     03  WS-WIDE-COUNT            PIC  9(01) VALUE 0.
+000199     03  WS-NARROW-COUNT          PIC  9(01) VALUE 0.
+000199 01  WS-DBCS-CONST.
+000199     03  WS-WIDE-SPACE            PIC  X(02) VALUE X'8140'.
+000199     03  WS-NARROW-SPACE          PIC  X(02) VALUE X'2020'.
+000199 01  WS-PAD-VALUE                 PIC  X(02) VALUE X'2020'.
+000199 01  WS-JOBACCT-PARM.
+000199     COPY  jobacct.
+000199 01  RPT-EDIT.
+000199     03  RPT-RECNO                PIC  ZZZZZZ9.
+000199     03  FILLER                   PIC  X(01) VALUE SPACE.
+000199     03  RPT-MSG                  PIC  X(70).
+000199     03  FILLER                   PIC  X(01) VALUE SPACE.
+000199     03  RPT-BEFORE               PIC  X(06).
+000199     03  FILLER                   PIC  X(01) VALUE SPACE.
+000199     03  RPT-AFTER                PIC  X(06).
 000200/
 000210 PROCEDURE              DIVISION .
 000220*
@@ -93,6 +136,164 @@
 000921     MOVE  N-ASP  TO  N-NSP.
 000922     DISPLAY  'N-NSP' N-NSP
 000923
+000923     PERFORM  GET-PARM-SEC.
+000924     PERFORM  SCAN-SEC.
+000925     PERFORM  VALIDATE-SEC.
+000929     PERFORM  TERM-SEC.
 000930     CONTINUE.
-000940 MAIN-SEC-E.     
-000950     EXIT PROGRAM.
\ No newline at end of file
+000940 MAIN-SEC-E.
+000950     EXIT PROGRAM.
+000960/
+000961*----------------------------------------------------------------
+000962* byte 1 of PARM turns on correction mode ('C'), the same
+000963* PARM-driven-mode convention fileW.cob already uses for its own
+000964* mask-mode switch
+000965*----------------------------------------------------------------
+000966 GET-PARM-SEC           SECTION.
+000967     ACCEPT  WS-PARM-LINE  FROM  COMMAND-LINE.
+000968     IF  WS-PARM-LINE(1:1)  =  'C'
+000969         SET  WS-CORRECT-MODE  TO  TRUE
+000970     END-IF.
+000971 GET-PARM-SEC-E.
+000972     EXIT.
+000973/
+000970*----------------------------------------------------------------
+000980* batch scan: walk a production file record by record and report
+000990* every occurrence of mixed NC-space / X'20' bytes in the DBCS-
+001000* eligible field carried in SCAN-REC(1:6)
+001010*----------------------------------------------------------------
+001020 SCAN-SEC               SECTION.
+001030
+001035     IF  WS-CORRECT-MODE
+001036         OPEN  I-O  SCAN-FILE
+001037     ELSE
+001038         OPEN  INPUT  SCAN-FILE
+001039     END-IF.
+001050     OPEN OUTPUT RPT-FILE.
+001060     PERFORM  READ-SCAN-SEC.
+001070     PERFORM  UNTIL  WS-EOF
+001080         ADD  1  TO  WS-SCAN-COUNT
+001090         PERFORM  CHECK-MIXED-SEC
+001100         PERFORM  READ-SCAN-SEC
+001110     END-PERFORM.
+001120     CLOSE SCAN-FILE.
+001130     CLOSE RPT-FILE.
+001140
+001150 SCAN-SEC-E.
+001160     EXIT.
+001170
+001180 READ-SCAN-SEC          SECTION.
+001190     READ  SCAN-FILE
+001200         AT END  MOVE 'Y' TO WS-EOF-SW
+001210     END-READ.
+001220 READ-SCAN-SEC-E.
+001230     EXIT.
+001240/
+001250*----------------------------------------------------------------
+001260* a DBCS-eligible field is 3 double-byte slots (6 bytes); flag it
+001270* the moment the field carries BOTH a full-width (NC) space slot
+001280* and a half-width X'20' space pair in the same field - that
+001290* mixture is exactly the corruption pattern this job hunts for
+001300*----------------------------------------------------------------
+001310 CHECK-MIXED-SEC        SECTION.
+001320
+001330     MOVE  SCAN-REC(1:2)  TO  WS-SLOT-1.
+001340     MOVE  SCAN-REC(3:2)  TO  WS-SLOT-2.
+001350     MOVE  SCAN-REC(5:2)  TO  WS-SLOT-3.
+001360     MOVE  0  TO  WS-WIDE-COUNT  WS-NARROW-COUNT.
+001370
+001380     IF  WS-SLOT-1  =  WS-WIDE-SPACE
+001381         ADD  1  TO  WS-WIDE-COUNT
+001382     END-IF.
+001383     IF  WS-SLOT-2  =  WS-WIDE-SPACE
+001384         ADD  1  TO  WS-WIDE-COUNT
+001385     END-IF.
+001386     IF  WS-SLOT-3  =  WS-WIDE-SPACE
+001387         ADD  1  TO  WS-WIDE-COUNT
+001388     END-IF.
+001390     IF  WS-SLOT-1  =  WS-NARROW-SPACE
+001391         ADD  1  TO  WS-NARROW-COUNT
+001392     END-IF.
+001393     IF  WS-SLOT-2  =  WS-NARROW-SPACE
+001394         ADD  1  TO  WS-NARROW-COUNT
+001395     END-IF.
+001396     IF  WS-SLOT-3  =  WS-NARROW-SPACE
+001397         ADD  1  TO  WS-NARROW-COUNT
+001398     END-IF.
+001440
+001450     IF  WS-WIDE-COUNT  >  0  AND  WS-NARROW-COUNT  >  0
+001460         ADD  1  TO  WS-MIXED-COUNT
+001465         IF  WS-CORRECT-MODE
+001466             PERFORM  CORRECT-SEC
+001467         ELSE
+001470             MOVE  SPACE            TO  RPT-EDIT
+001480             MOVE  WS-SCAN-COUNT    TO  RPT-RECNO
+001490             MOVE  'MIXED NC-SPACE/X20 IN DBCS FIELD'  TO  RPT-MSG
+001500             MOVE  SCAN-REC(1:6)    TO  RPT-BEFORE
+001510             MOVE  SPACE            TO  RPT-AFTER
+001520             MOVE  RPT-EDIT         TO  RPT-REC
+001530             WRITE  RPT-REC
+001535         END-IF
+001540     END-IF.
+001550
+001560 CHECK-MIXED-SEC-E.
+001570     EXIT.
+001580/
+001590*----------------------------------------------------------------
+001600* byte-length validation: N-NSP/N-ASP are REDEFINES of X-NSP/
+001610* X-ASP, so LENGTH OF either view is a compile-time constant -
+001620* it can never differ from its expected width no matter what the
+001630* underlying bytes hold at runtime. GnuCOBOL's NATIONAL-OF/
+001640* DISPLAY-OF intrinsics, which would be needed to re-derive a
+001650* length that can actually drift, are not available under the
+001660* -std=ibm dialect this shop compiles with, so there is no real
+001670* length check to run here - left as a no-op (WS-LEN-ERR-COUNT
+001680* stays at zero) rather than fabricate a round trip that would
+001690* be equally incapable of ever failing, the same call fileW.cob's
+001700* own NCH length check made
+001710*----------------------------------------------------------------
+001720 VALIDATE-SEC           SECTION.
+001840 VALIDATE-SEC-E.
+001850     EXIT.
+001860/
+001870*----------------------------------------------------------------
+001880* correction mode: called from CHECK-MIXED-SEC for the record it
+001890* just flagged, while SCAN-REC still holds that record and both
+001900* files are still open - rewrite the offending slots to the
+001910* canonical padding value in WS-PAD-VALUE and audit the change
+001920*----------------------------------------------------------------
+001930 CORRECT-SEC            SECTION.
+002050     ADD  1  TO  WS-FIXED-COUNT.
+002060     MOVE  SPACE            TO  RPT-EDIT.
+002070     MOVE  WS-SCAN-COUNT    TO  RPT-RECNO.
+002080     MOVE  'CORRECTED MIXED SPACE FIELD'  TO  RPT-MSG.
+002090     MOVE  SCAN-REC(1:6)    TO  RPT-BEFORE.
+002100     MOVE  WS-PAD-VALUE     TO  SCAN-REC(1:2) SCAN-REC(3:2)
+002110                                SCAN-REC(5:2).
+002115     REWRITE  SCAN-REC.
+002120     MOVE  SCAN-REC(1:6)    TO  RPT-AFTER.
+002130     MOVE  RPT-EDIT         TO  RPT-REC.
+002140     WRITE  RPT-REC.
+002170 CORRECT-SEC-E.
+002180     EXIT.
+002190/
+002200 TERM-SEC               SECTION.
+002210     DISPLAY  'NSPCOMP RECORDS SCANNED     = ' WS-SCAN-COUNT.
+002220     DISPLAY  'NSPCOMP MIXED-SPACE FIELDS   = ' WS-MIXED-COUNT.
+002230     DISPLAY  'NSPCOMP LENGTH DRIFT ERRORS  = ' WS-LEN-ERR-COUNT.
+002240     DISPLAY  'NSPCOMP FIELDS CORRECTED     = ' WS-FIXED-COUNT.
+002241     MOVE  'NSPCOMP'            TO  JA-PROGRAM.
+002242     MOVE  'RECORDS SCANNED'    TO  JA-COUNT-NAME.
+002243     MOVE  WS-SCAN-COUNT        TO  JA-COUNT-VALUE.
+002244     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+002245     MOVE  'MIXED-SPACE FIELDS' TO  JA-COUNT-NAME.
+002246     MOVE  WS-MIXED-COUNT       TO  JA-COUNT-VALUE.
+002247     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+002248     MOVE  'LENGTH DRIFT ERRS'  TO  JA-COUNT-NAME.
+002249     MOVE  WS-LEN-ERR-COUNT     TO  JA-COUNT-VALUE.
+002249     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+002249     MOVE  'FIELDS CORRECTED'   TO  JA-COUNT-NAME.
+002249     MOVE  WS-FIXED-COUNT       TO  JA-COUNT-VALUE.
+002249     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+002250 TERM-SEC-E.
+002260     EXIT.
