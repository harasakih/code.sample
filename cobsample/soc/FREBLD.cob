@@ -0,0 +1,128 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      FREBLD.
+000030*
+000040*----------------------------------------------------------------
+000050* rebuild utility for F-OTFILE: reads the sequential FFILE
+000060* extract FILEW produces and loads it into an indexed KSDS keyed
+000070* on NUM1 (assign name FKSDS), so a random lookup against the
+000080* master file no longer means a full sequential scan. The header
+000090* and trailer sentinel records carry over with the same 0000/9999
+000100* keys VKSDSUPD's V-OTFILE cluster already uses, so they sort to
+000110* the front/back of the rebuilt KSDS instead of colliding with a
+000120* real NUM1 value. Rerunnable: the indexed file is rebuilt from
+000130* scratch every time rather than merged into what is already
+000140* there, since the sequential extract is always FILEW's full,
+000150* authoritative output for the run.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT      DIVISION.
+000180 INPUT-OUTPUT     SECTION.
+000190 FILE-CONTROL.
+000200     SELECT  F-OTFILE   ASSIGN TO    FFILE
+000210             ORGANIZATION  IS   SEQUENTIAL
+000220             FILE STATUS   IS   WS-FOTFILE-STATUS.
+000230     SELECT  F-KSDS-FILE ASSIGN TO    FKSDS
+000240             ORGANIZATION  IS   INDEXED
+000250             ACCESS MODE   IS   DYNAMIC
+000260             RECORD KEY    IS   NUM1  OF  F-KSDS-REC
+000270             FILE STATUS   IS   WS-FKSDS-STATUS.
+000280
+000290 DATA             DIVISION.
+000300 FILE             SECTION.
+000310 FD      F-OTFILE.
+000320 01      F-REC01.
+000330     COPY  ffile.
+000340 01      F-HTR-REC  REDEFINES  F-REC01.
+000350     03  FHTR-KEY                     PIC  9(04).
+000360     03  FHTR-ID                      PIC  X(04).
+000370       88  FHTR-IS-HEADER                   VALUE 'HDR1'.
+000380       88  FHTR-IS-TRAILER                  VALUE 'TRL1'.
+000390     03  FHTR-RUN-DATE                PIC  X(08).
+000400     03  FHTR-RECORD-COUNT            PIC  9(07).
+000410     03  FHTR-HASH-TOTAL              PIC  9(09).
+000420     03  FILLER                       PIC  X(4170).
+000430
+000440 FD      F-KSDS-FILE.
+000450 01      F-KSDS-REC.
+000460     COPY  ffile.
+000470
+000480 WORKING-STORAGE  SECTION.
+000490
+000500 01     WS-STATUSES.
+000510   03   WS-FOTFILE-STATUS   PIC  X(02).
+000520   03   WS-FKSDS-STATUS     PIC  X(02).
+000530   03   WS-IO-STATUS        PIC  X(02).
+000540   03   WS-IO-WHERE         PIC  X(20).
+000550
+000560 01     WS-SWITCHES.
+000570   03   WS-EOF-SW           PIC  X(01)  VALUE  'N'.
+000580     88  FOTFILE-EOF               VALUE  'Y'.
+000590
+000600 01     WS-COUNTERS.
+000610   03   WS-LOAD-COUNT       PIC  9(07)  COMP  VALUE  0.
+000620   03   WS-XCP-COUNT        PIC  9(07)  COMP  VALUE  0.
+000630
+000640 PROCEDURE        DIVISION.
+000650 MAIN-SEC         SECTION.
+000660     PERFORM  INIT-SEC.
+000670     PERFORM  LOAD-SEC  UNTIL  FOTFILE-EOF.
+000680     PERFORM  TERM-SEC.
+000690     STOP RUN.
+000700 MAIN-SEC-EX.
+000710     EXIT.
+000720/
+000730 INIT-SEC         SECTION.
+000740     OPEN  INPUT   F-OTFILE.
+000750     MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS.
+000760     MOVE  'INIT-SEC OPEN IN'  TO  WS-IO-WHERE.
+000770     PERFORM  CHECK-STATUS-SEC.
+000780     OPEN  OUTPUT  F-KSDS-FILE.
+000790     MOVE  WS-FKSDS-STATUS   TO  WS-IO-STATUS.
+000800     MOVE  'INIT-SEC OPEN OT'  TO  WS-IO-WHERE.
+000810     PERFORM  CHECK-STATUS-SEC.
+000820     PERFORM  READ-FOTFILE-SEC.
+000830 INIT-SEC-EX.
+000840     EXIT.
+000850/
+000860 READ-FOTFILE-SEC SECTION.
+000870     READ  F-OTFILE
+000880         AT END
+000890             SET  FOTFILE-EOF  TO  TRUE
+000900     END-READ.
+000910     IF  WS-FOTFILE-STATUS  NOT =  '00'  AND
+000920         WS-FOTFILE-STATUS  NOT =  '10'
+000930         MOVE  WS-FOTFILE-STATUS   TO  WS-IO-STATUS
+000940         MOVE  'READ-FOTFILE READ'  TO  WS-IO-WHERE
+000950         PERFORM  CHECK-STATUS-SEC
+000960     END-IF.
+000970 READ-FOTFILE-SEC-EX.
+000980     EXIT.
+000990/
+001000 LOAD-SEC         SECTION.
+001010     MOVE  F-REC01  TO  F-KSDS-REC.
+001020     WRITE  F-KSDS-REC
+001030         INVALID KEY
+001040             ADD  1  TO  WS-XCP-COUNT
+001050             DISPLAY  'FREBLD: DUPLICATE KEY REJECTED '
+001060                      NUM1  OF  F-KSDS-REC
+001070         NOT INVALID KEY
+001080             ADD  1  TO  WS-LOAD-COUNT
+001090     END-WRITE.
+001100     PERFORM  READ-FOTFILE-SEC.
+001110 LOAD-SEC-EX.
+001120     EXIT.
+001130/
+001140 CHECK-STATUS-SEC SECTION.
+001150     IF  WS-IO-STATUS  NOT =  '00'
+001160         DISPLAY  'FREBLD: I/O STATUS ' WS-IO-STATUS
+001170                  ' IN ' WS-IO-WHERE
+001180     END-IF.
+001190 CHECK-STATUS-SEC-EX.
+001200     EXIT.
+001210/
+001220 TERM-SEC         SECTION.
+001230     CLOSE  F-OTFILE.
+001240     CLOSE  F-KSDS-FILE.
+001250     DISPLAY  'FREBLD: RECORDS LOADED   ' WS-LOAD-COUNT.
+001260     DISPLAY  'FREBLD: RECORDS REJECTED ' WS-XCP-COUNT.
+001270 TERM-SEC-EX.
+001280     EXIT.
