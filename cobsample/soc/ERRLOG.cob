@@ -0,0 +1,74 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      ERRLOG.
+000030*
+000040*----------------------------------------------------------------
+000050* shared error-log subroutine - every program that CALLs this
+000060* with an ERRLOG-PARM area gets its message appended, with a
+000070* date/time stamp, to one queryable error-log file (ERRLOG)
+000080* instead of the message only ever reaching the job log via
+000090* an ad hoc DISPLAY
+000100*----------------------------------------------------------------
+000110 ENVIRONMENT      DIVISION.
+000120 INPUT-OUTPUT     SECTION.
+000130 FILE-CONTROL.
+000140     SELECT  ERRLOG-FILE  ASSIGN TO   ERRLOG
+000150             ORGANIZATION IS  LINE SEQUENTIAL
+000160             FILE STATUS  IS  WS-ERRLOG-STATUS.
+000170
+000180 DATA             DIVISION.
+000190 FILE             SECTION.
+000200 FD  ERRLOG-FILE.
+000210 01  ERRLOG-REC                   PIC  X(96).
+000220
+000230 WORKING-STORAGE  SECTION.
+000240*
+000250 01  WS-ERRLOG-STATUS             PIC  X(02).
+000260*
+000270 01  WS-TIMESTAMP.
+000280     03  WS-TS-DATE               PIC  9(08).
+000290     03  WS-TS-TIME               PIC  9(08).
+000300*
+000310 01  ERRLOG-EDIT.
+000320     03  EL-OUT-DATE              PIC  9(08).
+000330     03  FILLER                   PIC  X(01) VALUE SPACE.
+000340     03  EL-OUT-TIME              PIC  9(08).
+000350     03  FILLER                   PIC  X(01) VALUE SPACE.
+000360     03  EL-OUT-SEV               PIC  X(01).
+000370     03  FILLER                   PIC  X(01) VALUE SPACE.
+000380     03  EL-OUT-PROGRAM           PIC  X(08).
+000390     03  FILLER                   PIC  X(01) VALUE SPACE.
+000400     03  EL-OUT-SECTION           PIC  X(20).
+000410     03  FILLER                   PIC  X(01) VALUE SPACE.
+000420     03  EL-OUT-MSG               PIC  X(40).
+000430     03  FILLER                   PIC  X(01) VALUE SPACE.
+000440     03  EL-OUT-RC                PIC  -9999.
+000450*
+000460 LINKAGE          SECTION.
+000470 01  ERRLOG-PARM.
+000480     COPY  errlog.
+000490*
+000500 PROCEDURE        DIVISION USING ERRLOG-PARM.
+000510 MAIN-SEC         SECTION.
+000520     OPEN  EXTEND  ERRLOG-FILE.
+000530     IF  WS-ERRLOG-STATUS  NOT =  '00'
+000540         OPEN  OUTPUT  ERRLOG-FILE
+000550     END-IF.
+000560
+000570     ACCEPT  WS-TS-DATE  FROM  DATE YYYYMMDD.
+000580     ACCEPT  WS-TS-TIME  FROM  TIME.
+000590
+000600     MOVE  WS-TS-DATE      TO  EL-OUT-DATE.
+000610     MOVE  WS-TS-TIME      TO  EL-OUT-TIME.
+000620     MOVE  EL-SEVERITY     TO  EL-OUT-SEV.
+000630     MOVE  EL-PROGRAM      TO  EL-OUT-PROGRAM.
+000640     MOVE  EL-SECTION      TO  EL-OUT-SECTION.
+000650     MOVE  EL-MSG          TO  EL-OUT-MSG.
+000660     MOVE  EL-RETURN-CODE  TO  EL-OUT-RC.
+000670     MOVE  ERRLOG-EDIT     TO  ERRLOG-REC.
+000680     WRITE  ERRLOG-REC.
+000690
+000700     CLOSE  ERRLOG-FILE.
+000710
+000720     GOBACK.
+000730 MAIN-SEC-E.
+000740     EXIT PROGRAM.
