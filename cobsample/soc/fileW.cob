@@ -1,76 +1,806 @@
-000010 IDENTIFICATION   DIVISION.
-000020 PROGRAM-ID.      FILEW.
-000030
-000040 ENVIRONMENT      DIVISION.
-000050 INPUT-OUTPUT     SECTION.
-000060 FILE-CONTROL.
-000070     SELECT  V-OTFILE  ASSIGN TO     VFILE
-000080             ORGANIZATION  IS    SEQUENTIAL.
-000090     SELECT  F-OTFILE  ASSIGN TO     FFILE
-000100             ORGANIZATION  IS    SEQUENTIAL.
-000110
-000120 DATA             DIVISION.
-000130 FILE             SECTION.
-000140 FD      V-OTFILE
-000150         RECORD    IS  VARYING IN SIZE
-000160         DEPENDING ON  V-LL.
-000170 01      V-REC01.
-000171     COPY  VFILE.
-000220
-000230 FD      F-OTFILE.
-000240 01      F-REC01.
-000250     COPY  FFILE.
-000280
-000290 WORKING-STORAGE  SECTION.
-000300
-000310 01     WORK-A.
-000320   03   V-LL            PIC     9(04)   COMP.
-000330   03   II              PIC     9(04)   COMP.
-000340   03   N-RECORD        PIC     9(04)   COMP  VALUE  10.
-000350   03   ISEOF           PIC     9(04)   COMP.
-000360
-000370 01     WORK-B.
-000380   03   FILLER   PIC  X(36)  VALUE  '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-000390   03   FILLER   PIC  X(26)  VALUE  'abcdefghijklmnopqrstuvwxyz'.
-000400   03   FILLER   PIC  X(4096) VALUE SPACE.
-000410
-000420 PROCEDURE        DIVISION.
-000430 MAIN             SECTION.
-000440     PERFORM  V-SEC-W.
-000450     PERFORM  F-SEC-W.
-000460     EXIT PROGRAM.
-000470 MAIN-EX.
-000480/
-000490 V-SEC-W  SECTION.
-000500
-000510     OPEN  OUTPUT  V-OTFILE.
-000520
-000530     PERFORM TEST BEFORE VARYING  II
-000540       FROM  1  BY  1  UNTIL II  >  N-RECORD
-000550       MOVE  II         TO    V-LL
-000560       MOVE  II         TO    NUM1  OF  V-REC01
-000570       MOVE  II         TO    NUM2  OF  V-REC01
-000580       MOVE  WORK-B(II:72)     TO    REC-DATA  OF  V-REC01
-000590       WRITE  V-REC01
-000600     END-PERFORM.
-000610
-000620     CLOSE  V-OTFILE.
-000630
-000640 V-SEC-W-EX.
-000650/
-000660 F-SEC-W  SECTION.
-000670
-000680     OPEN  OUTPUT  F-OTFILE.
-000690
-000700     PERFORM TEST BEFORE VARYING  II
-000710       FROM  1  BY  1  UNTIL II  >  N-RECORD
-000720       MOVE  II         TO    NUM1  OF  F-REC01
-000730       MOVE  II         TO    NUM2  OF  F-REC01
-000740       MOVE  WORK-B(II:72)     TO    REC-DATA  OF  F-REC01
-000750       WRITE  F-REC01
-000760     END-PERFORM.
-000770
-000780     CLOSE  F-OTFILE.
-000790 F-SEC-W-EX.
-000800
-000810 EXIT-PROGRAM.
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      FILEW.
+000030
+000040 ENVIRONMENT      DIVISION.
+000050 INPUT-OUTPUT     SECTION.
+000060 FILE-CONTROL.
+000070     SELECT  V-OTFILE  ASSIGN TO     VFILE
+000075             ORGANIZATION  IS    INDEXED
+000076             ACCESS MODE   IS    DYNAMIC
+000077             RECORD KEY    IS    NUM1  OF  V-REC01
+000080             FILE STATUS   IS    WS-VOTFILE-STATUS.
+000090     SELECT  F-OTFILE  ASSIGN TO     FFILE
+000100             ORGANIZATION  IS    SEQUENTIAL
+000101             FILE STATUS   IS    WS-FOTFILE-STATUS.
+000105     SELECT  REJECT-FILE  ASSIGN TO   VREJECT
+000106             ORGANIZATION  IS    LINE SEQUENTIAL
+000106             FILE STATUS   IS    WS-REJECT-STATUS.
+000107     SELECT  CHKPT-FILE  ASSIGN TO    VCHKPT
+000108             ORGANIZATION  IS    LINE SEQUENTIAL
+000109             FILE STATUS   IS    WS-CHKPT-STATUS.
+000109     SELECT  INFILE      ASSIGN TO    INFILE
+000109             ORGANIZATION  IS    SEQUENTIAL
+000109             FILE STATUS   IS    WS-INFILE-STATUS.
+000109     SELECT  RUNLOG-FILE  ASSIGN TO   RUNLOG
+000109             ORGANIZATION  IS    LINE SEQUENTIAL
+000109             FILE STATUS   IS    WS-RUNLOG-STATUS.
+000109     SELECT  GENCYC-FILE  ASSIGN TO   VGENCYC
+000109             ORGANIZATION  IS    LINE SEQUENTIAL
+000109             FILE STATUS   IS    WS-GENCYC-STATUS.
+000109     SELECT  V-ARCHIVE    ASSIGN TO   WS-V-ARCHIVE-NAME
+000109             ORGANIZATION  IS    SEQUENTIAL
+000109             FILE STATUS   IS    WS-VARCH-STATUS.
+000109     SELECT  F-ARCHIVE    ASSIGN TO   WS-F-ARCHIVE-NAME
+000109             ORGANIZATION  IS    SEQUENTIAL
+000109             FILE STATUS   IS    WS-FARCH-STATUS.
+000109     SELECT  MASK-INFILE  ASSIGN TO   VPROD
+000109             ORGANIZATION  IS    SEQUENTIAL
+000109             FILE STATUS   IS    WS-MASKIN-STATUS.
+000110
+000120 DATA             DIVISION.
+000130 FILE             SECTION.
+000140 FD      V-OTFILE
+000150         RECORD    IS  VARYING IN SIZE FROM 23 TO 4202
+000160         DEPENDING ON  V-LL.
+000170 01      V-REC01.
+000171     COPY  vfile.
+000172 01      V-HTR-REC  REDEFINES  V-REC01.
+000173     03  HTR-KEY                      PIC  9(04).
+000174     03  HTR-ID                       PIC  X(04).
+000175       88  HTR-IS-HEADER                    VALUE 'HDR1'.
+000176       88  HTR-IS-TRAILER                   VALUE 'TRL1'.
+000177     03  HTR-RUN-DATE                 PIC  X(08).
+000178     03  HTR-RECORD-COUNT             PIC  9(07).
+000178     03  HTR-HASH-TOTAL               PIC  9(09).
+000179     03  FILLER                       PIC  X(4170).
+000220
+000230 FD      F-OTFILE.
+000240 01      F-REC01.
+000250     COPY  ffile.
+000251 01      F-HTR-REC  REDEFINES  F-REC01.
+000252     03  FHTR-KEY                     PIC  9(04).
+000253     03  FHTR-ID                      PIC  X(04).
+000254       88  FHTR-IS-HEADER                   VALUE 'HDR1'.
+000255       88  FHTR-IS-TRAILER                  VALUE 'TRL1'.
+000256     03  FHTR-RUN-DATE                PIC  X(08).
+000257     03  FHTR-RECORD-COUNT            PIC  9(07).
+000257     03  FHTR-HASH-TOTAL              PIC  9(09).
+000258     03  FILLER                       PIC  X(4170).
+000259 FD      REJECT-FILE.
+000260 01      REJECT-REC                   PIC  X(80).
+000261 FD      CHKPT-FILE.
+000262 01      CHKPT-REC.
+000263     COPY  chkptrec.
+000264 FD      INFILE.
+000265 01      INFILE-REC                   PIC  X(72).
+000266*
+000267*    one record per run, telling BALRPT what the run was supposed
+000268*    to produce, so the trailers written to V-OTFILE/F-OTFILE can
+000269*    be balanced against something other than each other
+000270 FD      RUNLOG-FILE.
+000271 01      RUNLOG-REC.
+000272     03  RLOG-RUN-DATE                PIC  X(08).
+000273     03  FILLER                       PIC  X(01)  VALUE  SPACE.
+000274     03  RLOG-EXPECT-COUNT            PIC  9(07).
+000275     03  FILLER                       PIC  X(01)  VALUE  SPACE.
+000276     03  RLOG-EXPECT-HASH             PIC  9(09).
+000277*
+000278*    one record, this program's generation-archival cycle counter
+000279 FD      GENCYC-FILE.
+000279 01      GENCYC-REC.
+000279     COPY  gencyc.
+000279*
+000279*    dated copies of V-OTFILE/F-OTFILE written just before the
+000279*    next run's OPEN OUTPUT would otherwise overwrite them
+000279 FD      V-ARCHIVE
+000279         RECORD CONTAINS  4202  CHARACTERS.
+000279 01      V-ARCH-REC.
+000279     COPY  vfile.
+000279 FD      F-ARCHIVE
+000279         RECORD CONTAINS  4202  CHARACTERS.
+000279 01      F-ARCH-REC.
+000279     COPY  ffile.
+000279*
+000279*    real production VFILE records, read and scrubbed by
+000279*    MASK-READ-SEC in place of the WORK-B synthetic pattern when
+000279*    N-RECORD's PARM requests masking mode
+000279 FD      MASK-INFILE
+000279         RECORD CONTAINS  4202  CHARACTERS.
+000279 01      MASK-IN-REC.
+000279     COPY  vfile.
+000280
+000290 WORKING-STORAGE  SECTION.
+000300
+000310 01     WORK-A.
+000320   03   V-LL            PIC     9(04)   COMP.
+000330   03   II              PIC     9(04)   COMP.
+000340   03   N-RECORD        PIC     9(04)   COMP  VALUE  10.
+000350   03   ISEOF           PIC     9(04)   COMP.
+000355   03   WS-PARM-LINE    PIC     X(05).
+000356   03   HDR-TRL-LL      PIC     9(04)   COMP  VALUE  23.
+000356*  length of the trailer record, which additionally carries
+000356*  HTR-HASH-TOTAL beyond the header's fields
+000356   03   TRL-LL          PIC     9(04)   COMP  VALUE  32.
+000357   03   WS-RUN-DATE     PIC     X(08).
+000358   03   WS-START-II     PIC     9(04)   COMP.
+000359   03   WS-HASH-TOTAL   PIC     9(09)   COMP  VALUE  0.
+000359   03   WS-WRITTEN-COUNT PIC    9(07)   COMP  VALUE  0.
+
+000359 01     WS-IO-STATUS-AREA.
+000359   03   WS-VOTFILE-STATUS  PIC  X(02).
+000359   03   WS-FOTFILE-STATUS  PIC  X(02).
+000359   03   WS-REJECT-STATUS   PIC  X(02).
+000359   03   WS-RUNLOG-STATUS   PIC  X(02).
+000359   03   WS-GENCYC-STATUS   PIC  X(02).
+000359   03   WS-VARCH-STATUS    PIC  X(02).
+000359   03   WS-FARCH-STATUS    PIC  X(02).
+000359   03   WS-IO-STATUS       PIC  X(02).
+000359   03   WS-IO-WHERE        PIC  X(20).
+000360
+000360
+000360*    generation-archival: an archive copy of V-OTFILE/F-OTFILE is
+000360*    taken every WS-ARCHIVE-EVERY successful cycles, just before
+000360*    the run that would otherwise overwrite them with no history
+000360*    kept, using a run-date-stamped external name for each archive
+000360 01     WS-ARCHIVE-AREA.
+000360   03   WS-ARCHIVE-EVERY   PIC  9(02)      VALUE  3.
+000360   03   WS-V-ARCHIVE-NAME.
+000360     05  WS-V-ARCHIVE-TAG   PIC  X(04).
+000360     05  WS-V-ARCHIVE-DATE  PIC  X(08).
+000360     05  WS-V-ARCHIVE-SEQ   PIC  9(04).
+000360   03   WS-F-ARCHIVE-NAME.
+000360     05  WS-F-ARCHIVE-TAG   PIC  X(04).
+000360     05  WS-F-ARCHIVE-DATE  PIC  X(08).
+000360     05  WS-F-ARCHIVE-SEQ   PIC  9(04).
+000360   03   WS-VARCH-EOF-SW    PIC  X(01)  VALUE  'N'.
+000360     88  VARCH-EOF                 VALUE  'Y'.
+000360   03   WS-FARCH-EOF-SW    PIC  X(01)  VALUE  'N'.
+000360     88  FARCH-EOF                 VALUE  'Y'.
+000361 01     WS-RESTART-AREA.
+000362   03   WS-RESTART-POINT   PIC  9(04)  COMP  VALUE  0.
+000363   03   WS-CHKPT-STATUS    PIC  X(02).
+000364   03   WS-CHKPT-EOF-SW    PIC  X(01)  VALUE  'N'.
+000365     88  CHKPT-EOF               VALUE  'Y'.
+000366
+000367 01     WS-INFILE-AREA.
+000368   03   WS-INFILE-STATUS   PIC  X(02).
+000369   03   WS-INFILE-EOF-SW   PIC  X(01)  VALUE  'N'.
+000369     88  INFILE-EOF              VALUE  'Y'.
+000369   03   WS-CURRENT-REC     PIC  X(72).
+000369*
+000369* data-masking mode: a 5th PARM byte of 'M' reads and scrubs real
+000369* production VFILE records off MASK-INFILE instead of generating
+000369* from the WORK-B synthetic pattern, so edge cases in real data
+000369* show up in test cycles without exposing the real REC-DATA value
+000369*
+000369   03   WS-MASK-MODE-SW    PIC  X(01)  VALUE  'N'.
+000369     88  MASK-MODE-ON            VALUE  'Y'.
+000369   03   WS-MASKIN-STATUS   PIC  X(02).
+000369   03   WS-MASKIN-EOF-SW   PIC  X(01)  VALUE  'N'.
+000369     88  MASKIN-EOF              VALUE  'Y'.
+000369 01     WS-ERRLOG-PARM.
+000369     COPY  errlog.
+000369 01     WS-RECCHECK-PARM.
+000369     COPY  reccheck.
+000369 01     WS-JOBACCT-PARM.
+000369     COPY  jobacct.
+000369 01     WS-GUARD-PARM.
+000369     03  WG-OPERATION             PIC  X(01).
+000369       88  WG-ADD                       VALUE 'A'.
+000369       88  WG-SUBTRACT                  VALUE 'S'.
+000369       88  WG-DIVIDE                    VALUE 'D'.
+000369     03  WG-OPERAND-1             PIC  S9(05) COMP-3.
+000369     03  WG-OPERAND-2             PIC  S9(05) COMP-3.
+000369     03  WG-RESULT                PIC  S9(05) COMP-3.
+000369     03  WG-STATUS                PIC  X(01).
+000369       88  WG-OK                        VALUE '0'.
+000369       88  WG-SIZE-ERROR                VALUE '1'.
+000369       88  WG-ZERO-DIVIDE               VALUE '2'.
+000370 01     WORK-B.
+000380   03   FILLER   PIC  X(36)
+000381          VALUE  '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+000390   03   FILLER   PIC  X(26)  VALUE  'abcdefghijklmnopqrstuvwxyz'.
+000400   03   FILLER   PIC  X(4096) VALUE SPACE.
+000410
+000411 01     WS-EDIT-AREA.
+000412   03   WS-MOD10        PIC     9(02).
+000413   03   WS-MOD100       PIC     9(02).
+000414   03   WS-MOD7         PIC     9(01).
+000415   03   WS-EDIT-SW      PIC     X(01).
+000416     88  WS-EDIT-OK               VALUE  'Y'.
+000417     88  WS-EDIT-REJECT           VALUE  'N'.
+000418   03   WS-REJECT-COUNT PIC     9(05)  COMP  VALUE  0.
+000419
+000420 01     WS-EDIT-FIELDS.
+000421   03   WS-SPACK        PIC   S9(01).
+000422   03   WS-UPACK        PIC    9(01).
+000423   03   WS-SZONE        PIC   S9(02).
+000424   03   WS-UZONE        PIC    9(02).
+000425   03   WS-NCH          PIC    N(05).
+000428
+000429 01     REJ-EDIT.
+000427   03   REJ-SOURCE      PIC     X(01).
+000428   03   FILLER          PIC     X(01)  VALUE  SPACE.
+000429   03   REJ-NUM1        PIC     9(04).
+000430   03   FILLER          PIC     X(01)  VALUE  SPACE.
+000431   03   REJ-FIELD       PIC     X(10).
+000432   03   FILLER          PIC     X(01)  VALUE  SPACE.
+000433   03   REJ-VALUE       PIC     -999.
+000434   03   FILLER          PIC     X(01)  VALUE  SPACE.
+000435   03   REJ-REASON      PIC     X(30).
+000437
+000440 PROCEDURE        DIVISION.
+000441 MAIN             SECTION.
+000441     PERFORM  SELFCHK-SEC.
+000442     PERFORM  GET-PARM-SEC.
+000442     PERFORM  CHECK-RESTART-SEC.
+000443     ACCEPT  WS-RUN-DATE  FROM  DATE  YYYYMMDD.
+000443     PERFORM  ARCHIVE-CHECK-SEC.
+000444     OPEN  OUTPUT  REJECT-FILE.
+000444     MOVE  WS-REJECT-STATUS  TO  WS-IO-STATUS.
+000444     MOVE  'MAIN OPEN'       TO  WS-IO-WHERE.
+000444     PERFORM  CHECK-STATUS-SEC.
+000445     PERFORM  V-SEC-W.
+000446     PERFORM  F-SEC-W.
+000446     PERFORM  WRITE-RUNLOG-SEC.
+000447     DISPLAY 'FILEW: RECORDS REJECTED ON EDIT ' WS-REJECT-COUNT.
+000448     CLOSE  REJECT-FILE.
+000448     MOVE  WS-REJECT-STATUS  TO  WS-IO-STATUS.
+000448     MOVE  'MAIN CLOSE'      TO  WS-IO-WHERE.
+000448     PERFORM  CHECK-STATUS-SEC.
+000448     MOVE  'FILEW'               TO  JA-PROGRAM.
+000448     MOVE  'RECORDS WRITTEN'     TO  JA-COUNT-NAME.
+000448     MOVE  WS-WRITTEN-COUNT      TO  JA-COUNT-VALUE.
+000448     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+000448     MOVE  'RECORDS REJECTED'    TO  JA-COUNT-NAME.
+000448     MOVE  WS-REJECT-COUNT       TO  JA-COUNT-VALUE.
+000448     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+000449     EXIT PROGRAM.
+000470 MAIN-EX.
+000471/
+000472*----------------------------------------------------------------
+000473* the number of test records to write is normally taken from the
+000474* EXEC PGM=FILEW,PARM= card, delivered here by the runtime as
+000475* the job step's command line; a missing or non-numeric PARM
+000476* leaves N-RECORD at its compiled-in default of 10
+000477*----------------------------------------------------------------
+000472*----------------------------------------------------------------
+000473* confirms vfile.cbl/ffile.cbl still compile to the length
+000474* V-OTFILE/F-OTFILE were built against before either file is
+000475* opened - a copybook edited out from under this program would
+000476* otherwise show up only as a truncated or misaligned record
+000477*----------------------------------------------------------------
+000477 SELFCHK-SEC      SECTION.
+000477     MOVE  'VFILE'             TO  RC-STRUCTURE-NAME.
+000477     MOVE  LENGTH OF V-REC01   TO  RC-ACTUAL-LENGTH.
+000477     MOVE  4202                TO  RC-EXPECT-LENGTH.
+000477     CALL  'RECCHK'  USING  WS-RECCHECK-PARM.
+000477     IF  RC-MISMATCH
+000477         DISPLAY  'FILEW: RECORD LENGTH CHECK FAILED FOR '
+000477                  RC-STRUCTURE-NAME
+000477         DISPLAY  'FILEW: EXPECTED ' RC-EXPECT-LENGTH
+000477                  ' ACTUAL ' RC-ACTUAL-LENGTH
+000477         MOVE  16  TO  RETURN-CODE
+000477         STOP RUN
+000477     END-IF.
+000477     MOVE  'FFILE'             TO  RC-STRUCTURE-NAME.
+000477     MOVE  LENGTH OF F-REC01   TO  RC-ACTUAL-LENGTH.
+000477     MOVE  4202                TO  RC-EXPECT-LENGTH.
+000477     CALL  'RECCHK'  USING  WS-RECCHECK-PARM.
+000477     IF  RC-MISMATCH
+000477         DISPLAY  'FILEW: RECORD LENGTH CHECK FAILED FOR '
+000477                  RC-STRUCTURE-NAME
+000477         DISPLAY  'FILEW: EXPECTED ' RC-EXPECT-LENGTH
+000477                  ' ACTUAL ' RC-ACTUAL-LENGTH
+000477         MOVE  16  TO  RETURN-CODE
+000477         STOP RUN
+000477     END-IF.
+000477 SELFCHK-SEC-EX.
+000477     EXIT.
+000477/
+000478 GET-PARM-SEC     SECTION.
+000479     ACCEPT  WS-PARM-LINE  FROM  COMMAND-LINE.
+000480     IF  WS-PARM-LINE(1:4)  IS  NUMERIC
+000481             AND  WS-PARM-LINE(1:4)  NOT  =  ZERO
+000482         MOVE  WS-PARM-LINE(1:4)  TO  N-RECORD
+000483     END-IF.
+000483     IF  WS-PARM-LINE(5:1)  =  'M'
+000483         SET  MASK-MODE-ON  TO  TRUE
+000483     END-IF.
+000484 GET-PARM-SEC-EX.
+000485/
+000485*----------------------------------------------------------------
+000485* writes one RUNLOG record telling BALRPT/FRECON what this run's
+000485* trailers ought to add up to once the files are built. This runs
+000485* after F-SEC-W (the last of the two write passes), so
+000485* WS-WRITTEN-COUNT/WS-HASH-TOTAL already hold the actual count and
+000485* hash of records F-SEC-W wrote rather than a closed-form guess
+000485* that would not know about EDIT-DETAIL-SEC's every-7th-record
+000485* rejects
+000485*----------------------------------------------------------------
+000485 WRITE-RUNLOG-SEC  SECTION.
+000485     OPEN  OUTPUT  RUNLOG-FILE.
+000485     MOVE  WS-RUNLOG-STATUS  TO  WS-IO-STATUS.
+000485     MOVE  'RUNLOG OPEN'     TO  WS-IO-WHERE.
+000485     PERFORM  CHECK-STATUS-SEC.
+000485     MOVE  WS-RUN-DATE        TO  RLOG-RUN-DATE.
+000485     MOVE  WS-WRITTEN-COUNT   TO  RLOG-EXPECT-COUNT.
+000485     MOVE  WS-HASH-TOTAL      TO  RLOG-EXPECT-HASH.
+000485     WRITE  RUNLOG-REC.
+000485     MOVE  WS-RUNLOG-STATUS  TO  WS-IO-STATUS.
+000485     MOVE  'RUNLOG WRITE'    TO  WS-IO-WHERE.
+000485     PERFORM  CHECK-STATUS-SEC.
+000485     CLOSE  RUNLOG-FILE.
+000485     MOVE  WS-RUNLOG-STATUS  TO  WS-IO-STATUS.
+000485     MOVE  'RUNLOG CLOSE'    TO  WS-IO-WHERE.
+000485     PERFORM  CHECK-STATUS-SEC.
+000485 WRITE-RUNLOG-SEC-EX.
+000485/
+000486*----------------------------------------------------------------
+000487* a checkpoint record is appended to VCHKPT after every detail
+000488* record V-SEC-W writes; if VCHKPT already holds records from an
+000489* earlier, interrupted run, the last one read here tells V-SEC-W
+000490* where to resume instead of starting the VSAM cluster over
+000491*----------------------------------------------------------------
+000485*----------------------------------------------------------------
+000485* archives V-OTFILE/F-OTFILE, keyed by run cycle rather than run
+000485* date, so history is retained without keeping every single run's
+000485* output forever: GENCYC-FILE holds one record with the count of
+000485* cycles since the last archive; once that count reaches
+000485* WS-ARCHIVE-EVERY, the current (about-to-be-overwritten) contents
+000485* of V-OTFILE and F-OTFILE are copied to a dated archive dataset
+000485* before V-SEC-W/F-SEC-W open their live files for output, and
+000485* the counter resets. V-OTFILE is only ever OPEN OUTPUT (and so
+000485* only ever due for archival) on a fresh, non-restart cycle.
+000485*----------------------------------------------------------------
+000485 ARCHIVE-CHECK-SEC  SECTION.
+000485     MOVE  0  TO  GC-CYCLE-COUNT.
+000485     MOVE  0  TO  GC-GENERATION-SEQ.
+000485     OPEN  INPUT  GENCYC-FILE.
+000485     IF  WS-GENCYC-STATUS  =  '00'
+000485         READ  GENCYC-FILE
+000485         CLOSE  GENCYC-FILE
+000485     END-IF.
+000485     ADD  1  TO  GC-CYCLE-COUNT.
+000485     IF  GC-CYCLE-COUNT  >=  WS-ARCHIVE-EVERY
+000485         ADD  1  TO  GC-GENERATION-SEQ
+000485         IF  WS-RESTART-POINT  =  0
+000485             PERFORM  ARCHIVE-VOTFILE-SEC
+000485         END-IF
+000485         PERFORM  ARCHIVE-FOTFILE-SEC
+000485         MOVE  0  TO  GC-CYCLE-COUNT
+000485     END-IF.
+000485     MOVE  'FILEW'         TO  GC-PROGRAM-ID.
+000485     OPEN  OUTPUT  GENCYC-FILE.
+000485     WRITE  GENCYC-REC.
+000485     CLOSE  GENCYC-FILE.
+000485 ARCHIVE-CHECK-SEC-EX.
+000485     EXIT.
+000485/
+000485 ARCHIVE-VOTFILE-SEC  SECTION.
+000485     MOVE  'VARC'                TO  WS-V-ARCHIVE-TAG.
+000485     MOVE  WS-RUN-DATE           TO  WS-V-ARCHIVE-DATE.
+000485     MOVE  GC-GENERATION-SEQ     TO  WS-V-ARCHIVE-SEQ.
+000485     MOVE  'N'                   TO  WS-VARCH-EOF-SW.
+000485     OPEN  INPUT  V-OTFILE.
+000485     IF  WS-VOTFILE-STATUS  =  '00'
+000485         OPEN  OUTPUT  V-ARCHIVE
+000485         PERFORM  UNTIL  VARCH-EOF
+000485             READ  V-OTFILE  NEXT RECORD
+000485                 AT END      SET  VARCH-EOF  TO  TRUE
+000485                 NOT AT END  MOVE  V-REC01  TO  V-ARCH-REC
+000485                             WRITE  V-ARCH-REC
+000485             END-READ
+000485         END-PERFORM
+000485         CLOSE  V-OTFILE
+000485         CLOSE  V-ARCHIVE
+000485         DISPLAY  'FILEW: V-OTFILE ARCHIVED TO ' WS-V-ARCHIVE-NAME
+000485     END-IF.
+000485 ARCHIVE-VOTFILE-SEC-EX.
+000485     EXIT.
+000485/
+000485 ARCHIVE-FOTFILE-SEC  SECTION.
+000485     MOVE  'FARC'                TO  WS-F-ARCHIVE-TAG.
+000485     MOVE  WS-RUN-DATE           TO  WS-F-ARCHIVE-DATE.
+000485     MOVE  GC-GENERATION-SEQ     TO  WS-F-ARCHIVE-SEQ.
+000485     MOVE  'N'                   TO  WS-FARCH-EOF-SW.
+000485     OPEN  INPUT  F-OTFILE.
+000485     IF  WS-FOTFILE-STATUS  =  '00'
+000485         OPEN  OUTPUT  F-ARCHIVE
+000485         PERFORM  UNTIL  FARCH-EOF
+000485             READ  F-OTFILE
+000485                 AT END      SET  FARCH-EOF  TO  TRUE
+000485                 NOT AT END  MOVE  F-REC01  TO  F-ARCH-REC
+000485                             WRITE  F-ARCH-REC
+000485             END-READ
+000485         END-PERFORM
+000485         CLOSE  F-OTFILE
+000485         CLOSE  F-ARCHIVE
+000485         DISPLAY  'FILEW: F-OTFILE ARCHIVED TO ' WS-F-ARCHIVE-NAME
+000485     END-IF.
+000485 ARCHIVE-FOTFILE-SEC-EX.
+000485     EXIT.
+000485/
+000492 CHECK-RESTART-SEC SECTION.
+000493     OPEN  INPUT  CHKPT-FILE.
+000494     IF  WS-CHKPT-STATUS  =  '00'
+000495         PERFORM  READ-CHKPT-SEC  UNTIL  CHKPT-EOF
+000495         CLOSE  CHKPT-FILE
+000496     END-IF.
+000497 CHECK-RESTART-SEC-EX.
+000498     EXIT.
+000499/
+000500 READ-CHKPT-SEC   SECTION.
+000501     READ  CHKPT-FILE
+000502         AT END      SET  CHKPT-EOF  TO  TRUE
+000503         NOT AT END  MOVE  CK-LAST-KEY    TO  WS-RESTART-POINT
+000504     END-READ.
+000505 READ-CHKPT-SEC-EX.
+000506     EXIT.
+000507/
+000508*----------------------------------------------------------------
+000509* pulls the next source record off INFILE into WS-CURRENT-REC
+000510* for the calling detail loop; if INFILE runs dry before
+000511* N-RECORD detail records have been written (short extract, or
+000512* no INFILE at all supplied for a test run) the loop keeps going
+000513* on the WORK-B synthetic pattern instead of stopping the job
+000514*----------------------------------------------------------------
+000515 READ-INFILE-SEC  SECTION.
+000516     IF  MASK-MODE-ON
+000516         PERFORM  MASK-READ-SEC
+000517     ELSE
+000517       IF  INFILE-EOF
+000517         MOVE  WORK-B(II:72)  TO  WS-CURRENT-REC
+000518       ELSE
+000519         READ  INFILE
+000520             AT END      SET  INFILE-EOF  TO  TRUE
+000521                         MOVE  WORK-B(II:72)  TO  WS-CURRENT-REC
+000522             NOT AT END  MOVE  INFILE-REC     TO  WS-CURRENT-REC
+000523         END-READ
+000524       END-IF
+000517     END-IF.
+000525 READ-INFILE-SEC-EX.
+000526     EXIT.
+000527/
+000527*----------------------------------------------------------------
+000527* pulls the next record off MASK-INFILE, a sequential extract of
+000527* real production VFILE records, and scrubs its REC-DATA before
+000527* handing it back as WS-CURRENT-REC; once MASK-INFILE runs dry (or
+000527* was never supplied) the WORK-B synthetic pattern takes back over
+000527* so the run still completes N-RECORD detail records
+000527*----------------------------------------------------------------
+000527 MASK-READ-SEC     SECTION.
+000527     IF  MASKIN-EOF
+000527         MOVE  WORK-B(II:72)  TO  WS-CURRENT-REC
+000527     ELSE
+000527         READ  MASK-INFILE
+000527             AT END      SET  MASKIN-EOF  TO  TRUE
+000527                         MOVE  WORK-B(II:72)  TO  WS-CURRENT-REC
+000527             NOT AT END  PERFORM  SCRUB-MASK-REC-SEC
+000527                         MOVE  REC-DATA  OF  MASK-IN-REC
+000527                                TO  WS-CURRENT-REC
+000527         END-READ
+000527     END-IF.
+000527 MASK-READ-SEC-EX.
+000527     EXIT.
+000527/
+000527*----------------------------------------------------------------
+000527* scrubs the alphabetic content of a real REC-DATA value in place,
+000527* converting every letter to 'X' while leaving digits, spaces and
+000527* punctuation untouched, so length, embedded blanks, and numeric
+000527* edge cases carry over into the test cycle but no identifiable
+000527* production content does; NCH is likewise Kanji test data rather
+000527* than anything drawn from the source record, so it needs no
+000527* separate scrub
+000527*----------------------------------------------------------------
+000527 SCRUB-MASK-REC-SEC  SECTION.
+000527     INSPECT  REC-DATA  OF  MASK-IN-REC  CONVERTING
+000527         'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz'
+000527         TO
+000527         'XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX'.
+000527 SCRUB-MASK-REC-SEC-EX.
+000527     EXIT.
+000527/
+000527*----------------------------------------------------------------
+000527* common status check for the OPEN/WRITE/CLOSE verbs against
+000527* V-OTFILE, F-OTFILE, REJECT-FILE and RUNLOG-FILE - the caller
+000527* moves the FILE STATUS just returned into WS-IO-STATUS and a
+000527* short tag into WS-IO-WHERE before performing this
+000527*----------------------------------------------------------------
+000527 CHECK-STATUS-SEC SECTION.
+000527     IF  WS-IO-STATUS  NOT =  '00'
+000527         DISPLAY  'FILEW: I/O STATUS ' WS-IO-STATUS
+000527                  ' IN ' WS-IO-WHERE
+000527         MOVE  'FILEW'       TO  EL-PROGRAM
+000527         MOVE  WS-IO-WHERE   TO  EL-SECTION
+000527         MOVE  'I/O ERROR - STATUS ' TO  EL-MSG
+000527         MOVE  WS-IO-STATUS  TO  EL-MSG(21:2)
+000527         SET   EL-ERROR      TO  TRUE
+000527         MOVE  ZERO          TO  EL-RETURN-CODE
+000527         CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000527     END-IF.
+000527 CHECK-STATUS-SEC-EX.
+000527     EXIT.
+000527/
+000490 V-SEC-W  SECTION.
+000500
+000501     COMPUTE  WS-START-II  =  WS-RESTART-POINT  +  1.
+000501     MOVE  0               TO  WS-HASH-TOTAL.
+000501     MOVE  0               TO  WS-WRITTEN-COUNT.
+000502     IF  WS-RESTART-POINT  =  0
+000503         OPEN  OUTPUT  V-OTFILE
+000503         MOVE  WS-VOTFILE-STATUS  TO  WS-IO-STATUS
+000503         MOVE  'V-SEC-W OPEN'     TO  WS-IO-WHERE
+000503         PERFORM  CHECK-STATUS-SEC
+000504         MOVE  HDR-TRL-LL      TO  V-LL
+000505         MOVE  0               TO  HTR-KEY
+000506         SET   HTR-IS-HEADER   TO  TRUE
+000507         MOVE  WS-RUN-DATE     TO  HTR-RUN-DATE
+000508         MOVE  N-RECORD        TO  HTR-RECORD-COUNT
+000509         WRITE  V-HTR-REC
+000510             INVALID KEY  DISPLAY  'FILEW: HEADER WRITE FAILED'
+000510                          MOVE  'FILEW'    TO  EL-PROGRAM
+000510                          MOVE  'V-SEC-W'  TO  EL-SECTION
+000510                          MOVE  'HEADER WRITE FAILED'
+000510                                            TO  EL-MSG
+000510                          SET   EL-ERROR   TO  TRUE
+000510                          MOVE  ZERO       TO  EL-RETURN-CODE
+000510                          CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000510         END-WRITE
+000511     ELSE
+000512         OPEN  I-O  V-OTFILE
+000512         MOVE  WS-VOTFILE-STATUS  TO  WS-IO-STATUS
+000512         MOVE  'V-SEC-W OPEN'     TO  WS-IO-WHERE
+000512         PERFORM  CHECK-STATUS-SEC
+000513         DISPLAY  'FILEW: RESTARTING V-OTFILE AFTER RECORD '
+000514                  WS-RESTART-POINT
+000515     END-IF.
+000516
+000517     OPEN  EXTEND  CHKPT-FILE.
+000518
+000519     MOVE  'N'  TO  WS-INFILE-EOF-SW.
+000520     OPEN  INPUT  INFILE.
+000521     IF  WS-INFILE-STATUS  NOT =  '00'
+000522         SET  INFILE-EOF  TO  TRUE
+000523     END-IF.
+000523     IF  MASK-MODE-ON
+000523         MOVE  'N'  TO  WS-MASKIN-EOF-SW
+000523         OPEN  INPUT  MASK-INFILE
+000523         IF  WS-MASKIN-STATUS  NOT =  '00'
+000523             SET  MASKIN-EOF  TO  TRUE
+000523         END-IF
+000523     END-IF.
+000524     PERFORM  WS-RESTART-POINT  TIMES
+000525         PERFORM  READ-INFILE-SEC
+000525     END-PERFORM.
+000530     PERFORM TEST BEFORE VARYING  II
+000540       FROM  WS-START-II  BY  1  UNTIL II  >  N-RECORD
+000541       PERFORM  EDIT-DETAIL-SEC
+000542       PERFORM  READ-INFILE-SEC
+000542       IF  WS-EDIT-REJECT
+000543           MOVE  'V'    TO  REJ-SOURCE
+000544           MOVE  II     TO  REJ-NUM1
+000545           PERFORM  LOG-REJECT-SEC
+000546       ELSE
+000550         MOVE  LENGTH OF V-REC01  TO    V-LL
+000560         MOVE  II         TO    NUM1  OF  V-REC01
+000570         MOVE  II         TO    NUM2  OF  V-REC01
+000580         MOVE  WS-CURRENT-REC   TO    REC-DATA  OF  V-REC01
+000581         MOVE  WS-SPACK   TO    SPACK  OF  V-REC01
+000582         MOVE  WS-UPACK   TO    UPACK  OF  V-REC01
+000583         MOVE  WS-SZONE   TO    SZONE  OF  V-REC01
+000584         MOVE  WS-UZONE   TO    UZONE  OF  V-REC01
+000585         MOVE  WS-NCH     TO    NCH    OF  V-REC01
+000589         WRITE  V-REC01
+000590             INVALID KEY
+000591               DISPLAY 'FILEW: DUP KEY ' NUM1 OF V-REC01
+000592         END-WRITE
+000592         ADD   II            TO  WS-HASH-TOTAL
+000592         ADD   1             TO  WS-WRITTEN-COUNT
+000593         MOVE  'FILEW'       TO  CK-PROGRAM-ID
+000593         MOVE  II            TO  CK-LAST-KEY
+000593         ACCEPT  CK-TS-DATE  FROM  DATE  YYYYMMDD
+000593         ACCEPT  CK-TS-TIME  FROM  TIME
+000594         WRITE  CHKPT-REC
+000595       END-IF
+000600     END-PERFORM.
+000601
+000602     CLOSE  CHKPT-FILE.
+000602     CLOSE  INFILE.
+000602     IF  MASK-MODE-ON
+000602         CLOSE  MASK-INFILE
+000602     END-IF.
+000610
+000611     MOVE  TRL-LL          TO  V-LL.
+000612     MOVE  9999            TO  HTR-KEY.
+000613     SET   HTR-IS-TRAILER  TO  TRUE.
+000614     MOVE  WS-RUN-DATE     TO  HTR-RUN-DATE.
+000615     MOVE  WS-WRITTEN-COUNT TO  HTR-RECORD-COUNT.
+000615     MOVE  WS-HASH-TOTAL   TO  HTR-HASH-TOTAL.
+000616     WRITE  V-HTR-REC
+000617         INVALID KEY  DISPLAY  'FILEW: TRAILER WRITE FAILED'
+000617                      MOVE  'FILEW'    TO  EL-PROGRAM
+000617                      MOVE  'V-SEC-W'  TO  EL-SECTION
+000617                      MOVE  'TRAILER WRITE FAILED'
+000617                                        TO  EL-MSG
+000617                      SET   EL-ERROR   TO  TRUE
+000617                      MOVE  ZERO       TO  EL-RETURN-CODE
+000617                      CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000618     END-WRITE.
+000619
+000620     CLOSE  V-OTFILE.
+000620     MOVE  WS-VOTFILE-STATUS  TO  WS-IO-STATUS.
+000620     MOVE  'V-SEC-W CLOSE'    TO  WS-IO-WHERE.
+000620     PERFORM  CHECK-STATUS-SEC.
+000621
+000622*    the run completed in full - clear the checkpoint so the next
+000623*    fresh run does not mistake it for an interrupted one
+000624     OPEN   OUTPUT  CHKPT-FILE.
+000625     CLOSE  CHKPT-FILE.
+000630
+000640 V-SEC-W-EX.
+000650/
+000660 F-SEC-W  SECTION.
+000670
+000680     OPEN  OUTPUT  F-OTFILE.
+000680     MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS.
+000680     MOVE  'F-SEC-W OPEN'     TO  WS-IO-WHERE.
+000680     PERFORM  CHECK-STATUS-SEC.
+000681
+000681     MOVE  'N'  TO  WS-INFILE-EOF-SW.
+000681     OPEN  INPUT  INFILE.
+000681     IF  WS-INFILE-STATUS  NOT =  '00'
+000681         SET  INFILE-EOF  TO  TRUE
+000681     END-IF.
+000681     IF  MASK-MODE-ON
+000681         MOVE  'N'  TO  WS-MASKIN-EOF-SW
+000681         OPEN  INPUT  MASK-INFILE
+000681         IF  WS-MASKIN-STATUS  NOT =  '00'
+000681             SET  MASKIN-EOF  TO  TRUE
+000681         END-IF
+000681     END-IF.
+000682     MOVE  0               TO  FHTR-KEY.
+000682     MOVE  0               TO  WS-HASH-TOTAL.
+000682     MOVE  0               TO  WS-WRITTEN-COUNT.
+000683     SET   FHTR-IS-HEADER  TO  TRUE.
+000684     MOVE  WS-RUN-DATE     TO  FHTR-RUN-DATE.
+000685     MOVE  N-RECORD        TO  FHTR-RECORD-COUNT.
+000686     WRITE  F-HTR-REC.
+000686     MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS.
+000686     MOVE  'F-SEC-W HDR WRT'  TO  WS-IO-WHERE.
+000686     PERFORM  CHECK-STATUS-SEC.
+000690
+000700     PERFORM TEST BEFORE VARYING  II
+000710       FROM  1  BY  1  UNTIL II  >  N-RECORD
+000711       PERFORM  EDIT-DETAIL-SEC
+000712       PERFORM  READ-INFILE-SEC
+000712       IF  WS-EDIT-REJECT
+000713           MOVE  'F'    TO  REJ-SOURCE
+000714           MOVE  II     TO  REJ-NUM1
+000715           PERFORM  LOG-REJECT-SEC
+000716       ELSE
+000720         MOVE  II         TO    NUM1  OF  F-REC01
+000730         MOVE  II         TO    NUM2  OF  F-REC01
+000740         MOVE  WS-CURRENT-REC   TO    REC-DATA  OF  F-REC01
+000741         MOVE  WS-SPACK   TO    SPACK  OF  F-REC01
+000742         MOVE  WS-UPACK   TO    UPACK  OF  F-REC01
+000743         MOVE  WS-SZONE   TO    SZONE  OF  F-REC01
+000744         MOVE  WS-UZONE   TO    UZONE  OF  F-REC01
+000745         MOVE  WS-NCH     TO    NCH    OF  F-REC01
+000750         WRITE  F-REC01
+000750         MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS
+000750         MOVE  'F-SEC-W DTL WRT'  TO  WS-IO-WHERE
+000750         PERFORM  CHECK-STATUS-SEC
+000750         ADD   II          TO    WS-HASH-TOTAL
+000750         ADD   1           TO    WS-WRITTEN-COUNT
+000751       END-IF
+000760     END-PERFORM.
+000761
+000762     SET   FHTR-IS-TRAILER TO  TRUE.
+000763     MOVE  WS-RUN-DATE     TO  FHTR-RUN-DATE.
+000764     MOVE  WS-WRITTEN-COUNT TO  FHTR-RECORD-COUNT.
+000764     MOVE  WS-HASH-TOTAL   TO  FHTR-HASH-TOTAL.
+000765     WRITE  F-HTR-REC.
+000765     MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS.
+000765     MOVE  'F-SEC-W TRL WRT'  TO  WS-IO-WHERE.
+000765     PERFORM  CHECK-STATUS-SEC.
+000770
+000771     CLOSE  INFILE.
+000771     IF  MASK-MODE-ON
+000771         CLOSE  MASK-INFILE
+000771     END-IF.
+000780     CLOSE  F-OTFILE.
+000780     MOVE  WS-FOTFILE-STATUS  TO  WS-IO-STATUS.
+000780     MOVE  'F-SEC-W CLOSE'    TO  WS-IO-WHERE.
+000780     PERFORM  CHECK-STATUS-SEC.
+000790 F-SEC-W-EX.
+000791/
+000801*----------------------------------------------------------------
+000811* derives SPACK/UPACK/SZONE/UZONE from the record number and runs
+000821* them past VALIDATE-DETAIL-SEC before the calling loop writes
+000831* the record; every 7th record is forced out of range to exercise
+000841* the reject path. SPACK and SZONE are derived through PACKGRD's
+000842* subtract operation rather than a plain COMPUTE so the packed
+000843* fields get the same overflow guard OVFLOW.cob uses
+000851*----------------------------------------------------------------
+000861 EDIT-DETAIL-SEC  SECTION.
+000871     COMPUTE  WS-MOD10   =  II  -  ((II  /  10)   *  10).
+000881     COMPUTE  WS-MOD100  =  II  -  ((II  /  100)  *  100).
+000891     COMPUTE  WS-MOD7    =  II  -  ((II  /  7)    *  7).
+000895     MOVE     'S'        TO  WG-OPERATION.
+000896     MOVE     WS-MOD10   TO  WG-OPERAND-1.
+000897     MOVE     5          TO  WG-OPERAND-2.
+000898     CALL     'PACKGRD'  USING  WS-GUARD-PARM.
+000899     IF  WG-SIZE-ERROR
+000899         MOVE  99  TO  WS-SPACK
+000899     ELSE
+000899         MOVE  WG-RESULT  TO  WS-SPACK
+000899     END-IF.
+000911     MOVE     WS-MOD10   TO  WS-UPACK.
+000915     MOVE     'S'        TO  WG-OPERATION.
+000916     MOVE     WS-MOD100  TO  WG-OPERAND-1.
+000917     MOVE     50         TO  WG-OPERAND-2.
+000918     CALL     'PACKGRD'  USING  WS-GUARD-PARM.
+000919     IF  WG-SIZE-ERROR
+000919         MOVE  99  TO  WS-SZONE
+000919     ELSE
+000919         MOVE  WG-RESULT  TO  WS-SZONE
+000919     END-IF.
+000931     MOVE     WS-MOD100  TO  WS-UZONE.
+000936     MOVE     NC'ABCDE'  TO  WS-NCH.
+000941     IF  WS-MOD7  =  0
+000951         MOVE  99  TO  WS-SZONE
+000961     END-IF.
+000971     PERFORM  VALIDATE-DETAIL-SEC.
+000981 EDIT-DETAIL-SEC-EX.
+000991     EXIT.
+001001/
+001011*----------------------------------------------------------------
+001021* field-level edit checks against the business ranges allowed
+001031* for the packed and zoned test fields; the first field found
+001041* out of range wins the reject reason
+001051*----------------------------------------------------------------
+001061 VALIDATE-DETAIL-SEC SECTION.
+001071     SET  WS-EDIT-OK  TO  TRUE.
+001081     EVALUATE  TRUE
+001091         WHEN  WS-SPACK  <  -5  OR  WS-SPACK  >  5
+001101             MOVE  'SPACK'               TO  REJ-FIELD
+001111             MOVE  WS-SPACK              TO  REJ-VALUE
+001121             MOVE  'OUT OF RANGE -5/+5'  TO  REJ-REASON
+001131             SET   WS-EDIT-REJECT        TO  TRUE
+001141         WHEN  WS-UPACK  >  8
+001151             MOVE  'UPACK'               TO  REJ-FIELD
+001161             MOVE  WS-UPACK              TO  REJ-VALUE
+001171             MOVE  'OUT OF RANGE 0/8'    TO  REJ-REASON
+001181             SET   WS-EDIT-REJECT        TO  TRUE
+001191         WHEN  WS-SZONE  <  -50  OR  WS-SZONE  >  49
+001201             MOVE  'SZONE'               TO  REJ-FIELD
+001211             MOVE  WS-SZONE              TO  REJ-VALUE
+001221             MOVE  'OUT OF RANGE -50/+49' TO REJ-REASON
+001231             SET   WS-EDIT-REJECT        TO  TRUE
+001241         WHEN  WS-UZONE  >  89
+001251             MOVE  'UZONE'               TO  REJ-FIELD
+001261             MOVE  WS-UZONE              TO  REJ-VALUE
+001271             MOVE  'OUT OF RANGE 0/89'   TO  REJ-REASON
+001281             SET   WS-EDIT-REJECT        TO  TRUE
+001285*        NCH is fixed test data (always NC'ABCDE' into a
+001286*        PIC N(05) field) - there is no length or content
+001287*        drift for this field to ever exhibit, so no WHEN
+001288*        clause is carried for it here
+001291         WHEN  OTHER
+001301             CONTINUE
+001311     END-EVALUATE.
+001321 VALIDATE-DETAIL-SEC-EX.
+001331     EXIT.
+001341/
+001351 LOG-REJECT-SEC   SECTION.
+001361     ADD   1        TO  WS-REJECT-COUNT.
+001371     MOVE  REJ-EDIT  TO  REJECT-REC.
+001381     WRITE  REJECT-REC.
+001381     MOVE  WS-REJECT-STATUS  TO  WS-IO-STATUS.
+001381     MOVE  'LOG-REJECT WRT'  TO  WS-IO-WHERE.
+001381     PERFORM  CHECK-STATUS-SEC.
+001391 LOG-REJECT-SEC-EX.
+001401     EXIT.
+001411
+001421 EXIT-PROGRAM.
