@@ -0,0 +1,164 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      JACCTRPT.
+000030*
+000040*----------------------------------------------------------------
+000050* BINARY, FILEW, COBSUB, NSPCOMP, and FILEIO each now CALL
+000060* JOBACCT to log their end-of-run record/call counts to one
+000070* accumulating file instead of only ever DISPLAYing them to
+000080* SYSOUT. This job reads that accumulated JOBACCT file, rolls
+000090* each program/count-name pair up into one line (a program can
+000100* log the same count more than once across a batch cycle, e.g.
+000110* COBSUB's table-driven mode calling itself many times), and
+000120* writes one consolidated report, replacing the manual SYSOUT
+000130* review this consolidated report takes the place of. The input
+000140* file is then cleared so the next batch cycle starts counting
+000150* from zero, the same way FILEW clears its own CHKPT-FILE once
+000160* a run completes cleanly.
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT      DIVISION.
+000190 INPUT-OUTPUT     SECTION.
+000200 FILE-CONTROL.
+000210     SELECT  JACCT-IN    ASSIGN TO    JOBACCT
+000220             ORGANIZATION  IS    LINE SEQUENTIAL
+000230             FILE STATUS   IS    WS-JACCT-IN-STATUS.
+000240     SELECT  JACCT-RPT   ASSIGN TO    JACCTRPT
+000250             ORGANIZATION  IS    LINE SEQUENTIAL
+000260             FILE STATUS   IS    WS-JACCT-RPT-STATUS.
+000270
+000280 DATA             DIVISION.
+000290 FILE             SECTION.
+000300 FD      JACCT-IN.
+000310 01      JACCT-IN-REC.
+000320     03  JI-DATE                      PIC  9(08).
+000330     03  FILLER                       PIC  X(01).
+000340     03  JI-TIME                      PIC  9(08).
+000350     03  FILLER                       PIC  X(01).
+000360     03  JI-PROGRAM                   PIC  X(08).
+000370     03  FILLER                       PIC  X(01).
+000380     03  JI-COUNT-NAME                PIC  X(20).
+000390     03  FILLER                       PIC  X(01).
+000400     03  JI-COUNT-VALUE               PIC  9(07).
+000410     03  FILLER                       PIC  X(05).
+000420
+000430 FD      JACCT-RPT.
+000440 01      RPT-LINE                     PIC  X(60).
+000450
+000460 WORKING-STORAGE  SECTION.
+000470
+000480 01     WS-JACCT-IN-STATUS   PIC  X(02).
+000490 01     WS-JACCT-RPT-STATUS  PIC  X(02).
+000500
+000510 01     WS-SWITCHES.
+000520   03   WS-IN-EOF-SW        PIC  X(01)  VALUE  'N'.
+000530     88  IN-EOF                    VALUE  'Y'.
+000540
+000550*----------------------------------------------------------------
+000560* one entry per distinct PROGRAM/COUNT-NAME pair seen across the
+000570* accumulated JOBACCT file; 200 entries comfortably covers one
+000580* batch cycle's worth of the five accounting programs
+000590*----------------------------------------------------------------
+000600 01     WS-TOTAL-TABLE.
+000610   03   WS-TOTAL-ENTRY  OCCURS  200 TIMES  INDEXED BY TOT-IDX.
+000620     05  WS-TOT-PROGRAM     PIC  X(08).
+000630     05  WS-TOT-COUNT-NAME  PIC  X(20).
+000640     05  WS-TOT-VALUE       PIC  9(09)  COMP.
+000650 01     WS-TOTAL-COUNT      PIC  9(05)  COMP  VALUE  0.
+000660
+000670 01     WS-FOUND-SW         PIC  X(01).
+000680   88   ENTRY-FOUND               VALUE  'Y'.
+000690
+000700 01     RPT-FMT.
+000710   03   RPT-PROGRAM         PIC  X(08).
+000720   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000730   03   RPT-COUNT-NAME      PIC  X(20).
+000740   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000750   03   RPT-VALUE           PIC  Z(08)9.
+000760
+000770 01     RPT-HDR1            PIC  X(60)
+000780        VALUE  'JOB-ACCOUNTING SUMMARY'.
+000790 01     RPT-HDR2            PIC  X(60)
+000800        VALUE  'PROGRAM  COUNT NAME             VALUE'.
+000810
+000820 PROCEDURE        DIVISION.
+000830 MAIN-SEC         SECTION.
+000840     PERFORM  INIT-SEC.
+000850     PERFORM  ACCUM-SEC  UNTIL  IN-EOF.
+000860     PERFORM  REPORT-SEC.
+000870     PERFORM  TERM-SEC.
+000880     STOP RUN.
+000890 MAIN-SEC-EX.
+000900     EXIT.
+000910/
+000920 INIT-SEC         SECTION.
+000930     OPEN  INPUT   JACCT-IN.
+000940     IF  WS-JACCT-IN-STATUS  NOT =  '00'
+000950         SET  IN-EOF  TO  TRUE
+000960     END-IF.
+000970     OPEN  OUTPUT  JACCT-RPT.
+000980     PERFORM  READ-IN-SEC.
+000990 INIT-SEC-EX.
+001000     EXIT.
+001010/
+001020 READ-IN-SEC      SECTION.
+001030     READ  JACCT-IN
+001040         AT END  SET  IN-EOF  TO  TRUE
+001050     END-READ.
+001060 READ-IN-SEC-EX.
+001070     EXIT.
+001080/
+001090 ACCUM-SEC        SECTION.
+001100     PERFORM  FIND-TOTAL-SEC.
+001110     IF  ENTRY-FOUND
+001120         ADD  JI-COUNT-VALUE  TO  WS-TOT-VALUE(TOT-IDX)
+001130     ELSE
+001140         ADD  1               TO  WS-TOTAL-COUNT
+001150         SET  TOT-IDX         TO  WS-TOTAL-COUNT
+001160         MOVE  JI-PROGRAM     TO  WS-TOT-PROGRAM(TOT-IDX)
+001170         MOVE  JI-COUNT-NAME  TO  WS-TOT-COUNT-NAME(TOT-IDX)
+001180         MOVE  JI-COUNT-VALUE TO  WS-TOT-VALUE(TOT-IDX)
+001190     END-IF.
+001200     PERFORM  READ-IN-SEC.
+001210 ACCUM-SEC-EX.
+001220     EXIT.
+001230/
+001240 FIND-TOTAL-SEC   SECTION.
+001250     MOVE  'N'  TO  WS-FOUND-SW.
+001260     PERFORM  VARYING  TOT-IDX  FROM  1  BY  1
+001270         UNTIL  TOT-IDX  >  WS-TOTAL-COUNT  OR  ENTRY-FOUND
+001280         IF  WS-TOT-PROGRAM(TOT-IDX)     =  JI-PROGRAM
+001290             AND  WS-TOT-COUNT-NAME(TOT-IDX)  =  JI-COUNT-NAME
+001300             SET  ENTRY-FOUND  TO  TRUE
+001310         END-IF
+001320     END-PERFORM.
+001330 FIND-TOTAL-SEC-EX.
+001340     EXIT.
+001350/
+001360 REPORT-SEC       SECTION.
+001370     MOVE  RPT-HDR1  TO  RPT-LINE.
+001380     WRITE  RPT-LINE.
+001390     MOVE  RPT-HDR2  TO  RPT-LINE.
+001400     WRITE  RPT-LINE.
+001410     PERFORM  VARYING  TOT-IDX  FROM  1  BY  1
+001420         UNTIL  TOT-IDX  >  WS-TOTAL-COUNT
+001430         MOVE  WS-TOT-PROGRAM(TOT-IDX)     TO  RPT-PROGRAM
+001440         MOVE  WS-TOT-COUNT-NAME(TOT-IDX)  TO  RPT-COUNT-NAME
+001450         MOVE  WS-TOT-VALUE(TOT-IDX)       TO  RPT-VALUE
+001460         MOVE  RPT-FMT                     TO  RPT-LINE
+001470         WRITE  RPT-LINE
+001480     END-PERFORM.
+001490 REPORT-SEC-EX.
+001500     EXIT.
+001510/
+001520*----------------------------------------------------------------
+001530* the accumulated JOBACCT file is cleared once its totals have
+001540* been rolled into this report, so the next batch cycle's counts
+001550* aren't added on top of this one's
+001560*----------------------------------------------------------------
+001570 TERM-SEC         SECTION.
+001580     CLOSE  JACCT-IN.
+001590     CLOSE  JACCT-RPT.
+001600     OPEN   OUTPUT  JACCT-IN.
+001610     CLOSE  JACCT-IN.
+001620     DISPLAY  'JACCTRPT: DISTINCT COUNTS REPORTED ' WS-TOTAL-COUNT.
+001630 TERM-SEC-EX.
+001640     EXIT.
