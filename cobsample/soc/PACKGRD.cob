@@ -0,0 +1,61 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      PACKGRD.
+000030*
+000040*----------------------------------------------------------------
+000050* shared packed-decimal arithmetic guard - one place for the
+000060* ON SIZE ERROR / zero-divide checks that used to be copied by
+000070* hand into every program doing COMP-3 add/subtract/divide work
+000080*----------------------------------------------------------------
+000090 ENVIRONMENT      DIVISION.
+000100
+000110 DATA             DIVISION.
+000120 WORKING-STORAGE  SECTION.
+000130*
+000140 LINKAGE          SECTION.
+000150 01  PACKGRD-PARM.
+000160     03  PG-OPERATION         PIC  X(01).
+000170       88  PG-ADD                     VALUE 'A'.
+000180       88  PG-SUBTRACT                VALUE 'S'.
+000190       88  PG-DIVIDE                  VALUE 'D'.
+000200     03  PG-OPERAND-1         PIC  S9(05)  COMP-3.
+000210     03  PG-OPERAND-2         PIC  S9(05)  COMP-3.
+000220     03  PG-RESULT            PIC  S9(05)  COMP-3.
+000230     03  PG-STATUS            PIC  X(01).
+000240       88  PG-OK                      VALUE '0'.
+000250       88  PG-SIZE-ERROR              VALUE '1'.
+000260       88  PG-ZERO-DIVIDE             VALUE '2'.
+000270       88  PG-BAD-OPERATION           VALUE '9'.
+000280
+000290 PROCEDURE        DIVISION USING PACKGRD-PARM.
+000300 MAIN-SEC         SECTION.
+000310     SET  PG-OK  TO  TRUE.
+000320
+000330     EVALUATE TRUE
+000340         WHEN  PG-ADD
+000350             ADD  PG-OPERAND-1  PG-OPERAND-2  GIVING  PG-RESULT
+000360                 ON SIZE ERROR
+000370                     SET  PG-SIZE-ERROR  TO  TRUE
+000380             END-ADD
+000390         WHEN  PG-SUBTRACT
+000400             SUBTRACT  PG-OPERAND-2  FROM  PG-OPERAND-1
+000410                 GIVING  PG-RESULT
+000420                 ON SIZE ERROR
+000430                     SET  PG-SIZE-ERROR  TO  TRUE
+000440             END-SUBTRACT
+000450         WHEN  PG-DIVIDE
+000460             IF  PG-OPERAND-2  =  0
+000470                 SET  PG-ZERO-DIVIDE  TO  TRUE
+000480             ELSE
+000490                 COMPUTE  PG-RESULT  =  PG-OPERAND-1  /
+000500                         PG-OPERAND-2
+000510                     ON SIZE ERROR
+000520                         SET  PG-SIZE-ERROR  TO  TRUE
+000530                 END-COMPUTE
+000540             END-IF
+000550         WHEN  OTHER
+000560             SET  PG-BAD-OPERATION  TO  TRUE
+000570     END-EVALUATE.
+000580
+000590     GOBACK.
+000600 MAIN-SEC-E.
+000610     EXIT PROGRAM.
