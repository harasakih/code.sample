@@ -0,0 +1,69 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      JOBACCT.
+000030*
+000040*----------------------------------------------------------------
+000050* shared job-accounting subroutine - every program that CALLs
+000060* this with a JOBACCT-PARM area gets its record/call count
+000070* appended, with a date/time stamp, to one queryable accounting
+000080* file (JOBACCT) instead of the count only ever reaching the job
+000090* log via an ad hoc DISPLAY. JACCTRPT later reads this same file
+000100* and rolls it up into one consolidated report per batch cycle.
+000110*----------------------------------------------------------------
+000120 ENVIRONMENT      DIVISION.
+000130 INPUT-OUTPUT     SECTION.
+000140 FILE-CONTROL.
+000150     SELECT  JOBACCT-FILE  ASSIGN TO  JOBACCT
+000160             ORGANIZATION IS  LINE SEQUENTIAL
+000170             FILE STATUS  IS  WS-JOBACCT-STATUS.
+000180
+000190 DATA             DIVISION.
+000200 FILE             SECTION.
+000210 FD  JOBACCT-FILE.
+000220 01  JOBACCT-REC                  PIC  X(60).
+000230
+000240 WORKING-STORAGE  SECTION.
+000250*
+000260 01  WS-JOBACCT-STATUS            PIC  X(02).
+000270*
+000280 01  WS-TIMESTAMP.
+000290     03  WS-TS-DATE               PIC  9(08).
+000300     03  WS-TS-TIME               PIC  9(08).
+000310*
+000320 01  JOBACCT-EDIT.
+000330     03  JA-OUT-DATE              PIC  9(08).
+000340     03  FILLER                   PIC  X(01) VALUE SPACE.
+000350     03  JA-OUT-TIME              PIC  9(08).
+000360     03  FILLER                   PIC  X(01) VALUE SPACE.
+000370     03  JA-OUT-PROGRAM           PIC  X(08).
+000380     03  FILLER                   PIC  X(01) VALUE SPACE.
+000390     03  JA-OUT-COUNT-NAME        PIC  X(20).
+000400     03  FILLER                   PIC  X(01) VALUE SPACE.
+000410     03  JA-OUT-COUNT-VALUE       PIC  9(07).
+000420*
+000430 LINKAGE          SECTION.
+000440 01  JOBACCT-PARM.
+000450     COPY  jobacct.
+000460*
+000470 PROCEDURE        DIVISION USING JOBACCT-PARM.
+000480 MAIN-SEC         SECTION.
+000490     OPEN  EXTEND  JOBACCT-FILE.
+000500     IF  WS-JOBACCT-STATUS  NOT =  '00'
+000510         OPEN  OUTPUT  JOBACCT-FILE
+000520     END-IF.
+000530
+000540     ACCEPT  WS-TS-DATE  FROM  DATE YYYYMMDD.
+000550     ACCEPT  WS-TS-TIME  FROM  TIME.
+000560
+000570     MOVE  WS-TS-DATE       TO  JA-OUT-DATE.
+000580     MOVE  WS-TS-TIME       TO  JA-OUT-TIME.
+000590     MOVE  JA-PROGRAM       TO  JA-OUT-PROGRAM.
+000600     MOVE  JA-COUNT-NAME    TO  JA-OUT-COUNT-NAME.
+000610     MOVE  JA-COUNT-VALUE   TO  JA-OUT-COUNT-VALUE.
+000620     MOVE  JOBACCT-EDIT     TO  JOBACCT-REC.
+000630     WRITE  JOBACCT-REC.
+000640
+000650     CLOSE  JOBACCT-FILE.
+000660
+000670     GOBACK.
+000680 MAIN-SEC-E.
+000690     EXIT PROGRAM.
