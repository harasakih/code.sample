@@ -0,0 +1,252 @@
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      MATCHRPT.
+000030*
+000040*----------------------------------------------------------------
+000050* master/detail reconciliation over SORTUTL's split output:
+000060* SORTOUT1 (REC1 "master" records) is loaded into a table keyed
+000070* on KEY1, then SORTOUT2/SORTOUT3 (REC2/REC3 "detail" records)
+000080* are each read and matched against that table on KEY1. Detail
+000090* records with no matching master, and masters with no matching
+000100* detail on either side, are written to MATCHRPT with their
+000110* KEY1/RECNO and the reason.
+000120*----------------------------------------------------------------
+000130 ENVIRONMENT      DIVISION.
+000140 INPUT-OUTPUT     SECTION.
+000150 FILE-CONTROL.
+000160     SELECT  MASTER-IN   ASSIGN TO   SORTOUT1
+000170             ORGANIZATION  IS    SEQUENTIAL
+000180             FILE STATUS   IS    WS-MST-STATUS.
+000190     SELECT  DETAIL2-IN  ASSIGN TO   SORTOUT2
+000200             ORGANIZATION  IS    SEQUENTIAL
+000210             FILE STATUS   IS    WS-DT2-STATUS.
+000220     SELECT  DETAIL3-IN  ASSIGN TO   SORTOUT3
+000230             ORGANIZATION  IS    SEQUENTIAL
+000240             FILE STATUS   IS    WS-DT3-STATUS.
+000250     SELECT  MATCH-RPT   ASSIGN TO   MATCHRPT
+000260             ORGANIZATION  IS    LINE SEQUENTIAL.
+000270
+000280 DATA             DIVISION.
+000290 FILE             SECTION.
+000300 FD      MASTER-IN.
+000310 01      MST-REC                      PIC  X(1025).
+000320
+000330 FD      DETAIL2-IN.
+000340 01      DT2-REC                      PIC  X(161).
+000350
+000360 FD      DETAIL3-IN.
+000370 01      DT3-REC                      PIC  X(257).
+000380
+000390 FD      MATCH-RPT.
+000400 01      RPT-LINE                     PIC  X(80).
+000410
+000420 WORKING-STORAGE  SECTION.
+000430
+000440 01     WS-DUMMYREC.
+000450     COPY  sortrec.
+000460
+000461 01     WS-RECCHECK-PARM.
+000462     COPY  reccheck.
+000463
+000470 01     WS-STATUSES.
+000480   03   WS-MST-STATUS       PIC  X(02).
+000490   03   WS-DT2-STATUS       PIC  X(02).
+000500   03   WS-DT3-STATUS       PIC  X(02).
+000510
+000520 01     WS-SWITCHES.
+000530   03   WS-MST-EOF-SW       PIC  X(01)  VALUE  'N'.
+000540     88  MST-EOF                   VALUE  'Y'.
+000550   03   WS-DT2-EOF-SW       PIC  X(01)  VALUE  'N'.
+000560     88  DT2-EOF                   VALUE  'Y'.
+000570   03   WS-DT3-EOF-SW       PIC  X(01)  VALUE  'N'.
+000580     88  DT3-EOF                   VALUE  'Y'.
+000590   03   WS-FOUND-SW         PIC  X(01).
+000600     88  KEY-FOUND                 VALUE  'Y'.
+000610
+000620*----------------------------------------------------------------
+000630* holds every master's KEY1/RECNO long enough to match each
+000640* detail record against it; 5000 entries comfortably covers a
+000650* full SORTOUT1 test/production extract, and is the hard limit
+000660* on how many master records one run of this program can carry
+000670*----------------------------------------------------------------
+000680 01     WS-MASTER-TABLE.
+000690   03   WS-MASTER-ENTRY  OCCURS  5000 TIMES  INDEXED BY MST-IDX.
+000700     05  WS-MST-KEY1        PIC  9(08).
+000710     05  WS-MST-RECNO       PIC  9(08).
+000720     05  WS-MST-MATCHED-SW  PIC  X(01)  VALUE  'N'.
+000730       88  MST-IS-MATCHED         VALUE  'Y'.
+000740 01     WS-MASTER-COUNT     PIC  9(05)  COMP  VALUE  0.
+000750
+000760 01     WS-CUR-AREA.
+000770   03   WS-CUR-KEY1         PIC  9(08).
+000780   03   WS-CUR-RECNO        PIC  9(08).
+000790
+000800 01     WS-COUNTERS.
+000810   03   WS-DETAIL-MATCHED-COUNT    PIC  9(05)  COMP  VALUE  0.
+000820   03   WS-DETAIL-UNMATCH-COUNT    PIC  9(05)  COMP  VALUE  0.
+000830   03   WS-MASTER-UNMATCH-COUNT    PIC  9(05)  COMP  VALUE  0.
+000840
+000850 01     RPT-FMT.
+000860   03   RPT-REASON          PIC  X(21).
+000870   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000880   03   RPT-KEY1            PIC  9(08).
+000890   03   FILLER              PIC  X(01)  VALUE  SPACE.
+000900   03   RPT-RECNO           PIC  9(08).
+000910
+000920 PROCEDURE        DIVISION.
+000930 MAIN-SEC         SECTION.
+000935     PERFORM  SELFCHK-SEC.
+000940     PERFORM  LOAD-MASTER-SEC.
+000950     OPEN  INPUT   DETAIL2-IN.
+000960     IF  WS-DT2-STATUS  NOT =  '00'
+000970         SET  DT2-EOF  TO  TRUE
+000980     END-IF.
+000990     OPEN  INPUT   DETAIL3-IN.
+001000     IF  WS-DT3-STATUS  NOT =  '00'
+001010         SET  DT3-EOF  TO  TRUE
+001020     END-IF.
+001030     OPEN  OUTPUT  MATCH-RPT.
+001040     PERFORM  READ-DT2-SEC  UNTIL  DT2-EOF.
+001050     PERFORM  READ-DT3-SEC  UNTIL  DT3-EOF.
+001060     PERFORM  REPORT-UNMATCHED-MASTERS-SEC.
+001070     CLOSE  DETAIL2-IN.
+001080     CLOSE  DETAIL3-IN.
+001090     CLOSE  MATCH-RPT.
+001100     PERFORM  TERM-SEC.
+001110     STOP RUN.
+001120 MAIN-SEC-EX.
+001130     EXIT.
+001140/
+001141*----------------------------------------------------------------
+001142* confirms sortrec.cbl's DUMMYREC still compiles to the length
+001143* this program was written against before any file is opened
+001144*----------------------------------------------------------------
+001145 SELFCHK-SEC      SECTION.
+001146     MOVE  'DUMMYREC'          TO  RC-STRUCTURE-NAME.
+001147     MOVE  LENGTH OF WS-DUMMYREC  TO  RC-ACTUAL-LENGTH.
+001148     MOVE  1025                TO  RC-EXPECT-LENGTH.
+001149     CALL  'RECCHK'  USING  WS-RECCHECK-PARM.
+001150     IF  RC-MISMATCH
+001151         DISPLAY  'MATCHRPT: RECORD LENGTH CHECK FAILED FOR '
+001152                  RC-STRUCTURE-NAME
+001153         DISPLAY  'MATCHRPT: EXPECTED ' RC-EXPECT-LENGTH
+001154                  ' ACTUAL ' RC-ACTUAL-LENGTH
+001155         MOVE  16  TO  RETURN-CODE
+001156         STOP RUN
+001157     END-IF.
+001158 SELFCHK-SEC-EX.
+001159     EXIT.
+001160/
+001161 LOAD-MASTER-SEC  SECTION.
+001160     OPEN  INPUT  MASTER-IN.
+001170     IF  WS-MST-STATUS  NOT =  '00'
+001180         SET  MST-EOF  TO  TRUE
+001190     END-IF.
+001200     PERFORM  READ-MASTER-SEC  UNTIL  MST-EOF.
+001210     CLOSE  MASTER-IN.
+001220 LOAD-MASTER-SEC-EX.
+001230     EXIT.
+001240/
+001250 READ-MASTER-SEC  SECTION.
+001260     READ  MASTER-IN  INTO  WS-DUMMYREC
+001270         AT END      SET  MST-EOF  TO  TRUE
+001280         NOT AT END  PERFORM  ADD-MASTER-SEC
+001290     END-READ.
+001300 READ-MASTER-SEC-EX.
+001310     EXIT.
+001320/
+001330 ADD-MASTER-SEC   SECTION.
+001340     ADD   1  TO  WS-MASTER-COUNT.
+001350     SET   MST-IDX  TO  WS-MASTER-COUNT.
+001360     MOVE  KEY1   TO  WS-MST-KEY1(MST-IDX).
+001370     MOVE  RECNO  TO  WS-MST-RECNO(MST-IDX).
+001380     MOVE  'N'    TO  WS-MST-MATCHED-SW(MST-IDX).
+001390 ADD-MASTER-SEC-EX.
+001400     EXIT.
+001410/
+001420 READ-DT2-SEC     SECTION.
+001430     READ  DETAIL2-IN  INTO  WS-DUMMYREC
+001440         AT END      SET  DT2-EOF  TO  TRUE
+001450         NOT AT END  PERFORM  MATCH-DT2-SEC
+001460     END-READ.
+001470 READ-DT2-SEC-EX.
+001480     EXIT.
+001490/
+001500 MATCH-DT2-SEC    SECTION.
+001510     MOVE  KEY1   TO  WS-CUR-KEY1.
+001520     MOVE  RECNO  TO  WS-CUR-RECNO.
+001530     PERFORM  FIND-MASTER-SEC.
+001540     IF  KEY-FOUND
+001550         ADD  1  TO  WS-DETAIL-MATCHED-COUNT
+001560     ELSE
+001570         MOVE  'DETAIL, NO MASTER   '  TO  RPT-REASON
+001580         MOVE  WS-CUR-KEY1             TO  RPT-KEY1
+001590         MOVE  WS-CUR-RECNO            TO  RPT-RECNO
+001600         MOVE  RPT-FMT                 TO  RPT-LINE
+001610         WRITE  RPT-LINE
+001620         ADD  1  TO  WS-DETAIL-UNMATCH-COUNT
+001630     END-IF.
+001640 MATCH-DT2-SEC-EX.
+001650     EXIT.
+001660/
+001670 READ-DT3-SEC     SECTION.
+001680     READ  DETAIL3-IN  INTO  WS-DUMMYREC
+001690         AT END      SET  DT3-EOF  TO  TRUE
+001700         NOT AT END  PERFORM  MATCH-DT3-SEC
+001710     END-READ.
+001720 READ-DT3-SEC-EX.
+001730     EXIT.
+001740/
+001750 MATCH-DT3-SEC    SECTION.
+001760     MOVE  KEY1   TO  WS-CUR-KEY1.
+001770     MOVE  RECNO  TO  WS-CUR-RECNO.
+001780     PERFORM  FIND-MASTER-SEC.
+001790     IF  KEY-FOUND
+001800         ADD  1  TO  WS-DETAIL-MATCHED-COUNT
+001810     ELSE
+001820         MOVE  'DETAIL, NO MASTER   '  TO  RPT-REASON
+001830         MOVE  WS-CUR-KEY1             TO  RPT-KEY1
+001840         MOVE  WS-CUR-RECNO            TO  RPT-RECNO
+001850         MOVE  RPT-FMT                 TO  RPT-LINE
+001860         WRITE  RPT-LINE
+001870         ADD  1  TO  WS-DETAIL-UNMATCH-COUNT
+001880     END-IF.
+001890 MATCH-DT3-SEC-EX.
+001900     EXIT.
+001910/
+001920 FIND-MASTER-SEC  SECTION.
+001930     MOVE  'N'  TO  WS-FOUND-SW.
+001940     PERFORM  VARYING  MST-IDX  FROM  1  BY  1
+001950         UNTIL  MST-IDX  >  WS-MASTER-COUNT  OR  KEY-FOUND
+001960         IF  WS-MST-KEY1(MST-IDX)  =  WS-CUR-KEY1
+001970             SET  KEY-FOUND               TO  TRUE
+001980             SET  MST-IS-MATCHED(MST-IDX) TO  TRUE
+001990         END-IF
+002000     END-PERFORM.
+002010 FIND-MASTER-SEC-EX.
+002020     EXIT.
+002030/
+002040 REPORT-UNMATCHED-MASTERS-SEC SECTION.
+002050     PERFORM  VARYING  MST-IDX  FROM  1  BY  1
+002060         UNTIL  MST-IDX  >  WS-MASTER-COUNT
+002070         IF  NOT  MST-IS-MATCHED(MST-IDX)
+002080             MOVE  'MASTER, NO DETAIL   '  TO  RPT-REASON
+002090             MOVE  WS-MST-KEY1(MST-IDX)    TO  RPT-KEY1
+002100             MOVE  WS-MST-RECNO(MST-IDX)   TO  RPT-RECNO
+002110             MOVE  RPT-FMT                 TO  RPT-LINE
+002120             WRITE  RPT-LINE
+002130             ADD  1  TO  WS-MASTER-UNMATCH-COUNT
+002140         END-IF
+002150     END-PERFORM.
+002160 REPORT-UNMATCHED-MASTERS-SEC-EX.
+002170     EXIT.
+002180/
+002190 TERM-SEC         SECTION.
+002200     DISPLAY 'MATCHRPT: MASTERS LOADED         ' WS-MASTER-COUNT.
+002210     DISPLAY 'MATCHRPT: DETAILS MATCHED        '
+002220             WS-DETAIL-MATCHED-COUNT.
+002230     DISPLAY 'MATCHRPT: DETAILS WITH NO MASTER '
+002240             WS-DETAIL-UNMATCH-COUNT.
+002250     DISPLAY 'MATCHRPT: MASTERS WITH NO DETAIL '
+002260             WS-MASTER-UNMATCH-COUNT.
+002270 TERM-SEC-EX.
+002280     EXIT.
