@@ -4,15 +4,33 @@
 000210 CONFIGURATION             SECTION.                                       
 000220 INPUT-OUTPUT              SECTION.                                       
 000230 FILE-CONTROL.                  
-000240      SELECT  IN-FILE  ASSIGN   TO  INFILE                       
-000250*         ORGANIZATION IS LINE SEQUENTIAL.                                
-000260          ORGANIZATION IS      SEQUENTIAL.                                
-000270                                                                          
-000280      SELECT  OT-FILE  ASSIGN   TO  OTFILE                      
-000290*         ORGANIZATION IS LINE SEQUENTIAL.                                
-000300          ORGANIZATION IS      SEQUENTIAL.                                
-000310                                                                          
-000320/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
+000240      SELECT  IN-FILE  ASSIGN   TO  INFILE
+000250*         ORGANIZATION IS LINE SEQUENTIAL.
+000260          ORGANIZATION IS      SEQUENTIAL
+000261          FILE STATUS  IS      WS-IN-STATUS.
+000270
+000280      SELECT  OT-FILE  ASSIGN   TO  OTFILE
+000290*         ORGANIZATION IS LINE SEQUENTIAL.
+000300          ORGANIZATION IS      SEQUENTIAL
+000301          FILE STATUS  IS      WS-OT-STATUS.
+000310
+000311      SELECT  LOCK-FILE  ASSIGN  TO  LOCKFILE
+000312          ORGANIZATION IS      SEQUENTIAL
+000313          FILE STATUS  IS      WS-LOCK-STATUS.
+000314
+000315      SELECT  CHKPT-FILE  ASSIGN  TO  TCHKPT
+000316          ORGANIZATION IS      SEQUENTIAL
+000317          FILE STATUS  IS      WS-CHKPT-STATUS.
+000318
+000319      SELECT  GENCYC-FILE  ASSIGN  TO  TGENCYC
+000319          ORGANIZATION IS      SEQUENTIAL
+000319          FILE STATUS  IS      WS-GENCYC-STATUS.
+000319
+000319      SELECT  OT-ARCHIVE  ASSIGN  TO  WS-OT-ARCHIVE-NAME
+000319          ORGANIZATION IS      SEQUENTIAL
+000319          FILE STATUS  IS      WS-OTARCH-STATUS.
+000319
+000320/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7
 000330*                                                                         
 000340*---------------------------------------------------------------          
 000350 DATA                      DIVISION.                                      
@@ -25,9 +43,32 @@
 000450*                                                                         
 000460*  出力ファイルのレコード定義                                           
 000470*                                                                         
-000480 FD  OT-FILE.                                                       
-000500 01  OT-RECORD            PIC X(80).                                 
-000510                                                                          
+000480 FD  OT-FILE.
+000500 01  OT-RECORD            PIC X(80).
+000501*
+000502*  ENQ/DEQ用ロックファイルのレコード定義
+000503*
+000504 FD  LOCK-FILE.
+000505 01  LOCK-REC             PIC X(01).
+000506*
+000507*  再始動用チェックポイントファイルのレコード定義
+000508*
+000509 FD  CHKPT-FILE.
+000509 01  CHKPT-REC.
+000509     COPY  chkptrec.
+000509*
+000509*  generation-archival cycle counter
+000509*
+000509 FD  GENCYC-FILE.
+000509 01  GENCYC-REC.
+000509     COPY  gencyc.
+000509*
+000509*  dated archive copy of OT-FILE, taken before the next fresh
+000509*  run's OPEN OUTPUT would otherwise overwrite it
+000509*
+000509 FD  OT-ARCHIVE.
+000509 01  OTA-RECORD           PIC X(80).
+000510
 000520/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
 000530*                                                                         
 000540*---------------------------------------------------------------          
@@ -38,26 +79,71 @@
 000590 01  IN-REC-LENGTH         PIC 9(04) COMP.                           
        01  WORK-VALS.
          03   EOF                PIC S9(01) COMP.
-000600                                                                          
+000591*
+000592* ENQ/DEQ資源直列化用の項目
+000593*
+000594 01  WS-LOCK-STATUS         PIC X(02).
+000594*
+000594* IN-FILE/OT-FILE の入出力状態
+000594*
+000594 01  WS-IN-STATUS           PIC X(02).
+000594 01  WS-OT-STATUS           PIC X(02).
+000594 01  WS-IO-STATUS           PIC X(02).
+000594 01  WS-IO-WHERE            PIC X(20).
+000595 01  WS-LOCK-FILENAME       PIC X(08)  VALUE  'LOCKFILE'.
+000596 01  WS-LOCK-SWITCHES.
+000597   03  WS-ENQ-OK-SW           PIC X(01)  VALUE  'N'.
+000598     88  ENQ-SUCCESSFUL              VALUE  'Y'.
+000599 01  WS-REC-COUNTS.
+000599   03  WS-READ-COUNT          PIC 9(07)  COMP  VALUE  0.
+000599   03  WS-WRITE-COUNT         PIC 9(07)  COMP  VALUE  0.
+000600*
+000600* 再始動用の項目
+000600*
+000600 01  WS-RESTART-AREA.
+000600   03  WS-RESTART-POINT       PIC 9(07)  COMP  VALUE  0.
+000600   03  WS-CHKPT-STATUS        PIC X(02).
+000600   03  WS-CHKPT-EOF-SW        PIC X(01)  VALUE  'N'.
+000600     88  CHKPT-EOF                  VALUE  'Y'.
+000600*
+000600* generation-archival: an archive copy of OT-FILE is taken every
+000600* WS-ARCHIVE-EVERY successful cycles, just before the run that
+000600* would otherwise overwrite it with no history kept, using a
+000600* run-date-stamped external name for the archive
+000600*
+000600 01  WS-ARCHIVE-AREA.
+000600   03  WS-ARCHIVE-EVERY       PIC 9(02)      VALUE  3.
+000600   03  WS-RUN-DATE            PIC 9(08).
+000600   03  WS-GENCYC-STATUS       PIC X(02).
+000600   03  WS-OT-ARCHIVE-NAME.
+000600     05  WS-OT-ARCHIVE-TAG    PIC X(04).
+000600     05  WS-OT-ARCHIVE-DATE   PIC 9(08).
+000600     05  WS-OT-ARCHIVE-SEQ    PIC 9(04).
+000600   03  WS-OTARCH-STATUS       PIC X(02).
+000600   03  WS-OTARCH-EOF-SW       PIC X(01)  VALUE  'N'.
+000600     88  OTARCH-EOF                 VALUE  'Y'.
+000600
 001030*                                                                         
 001040/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
 001050*                                                                         
 001060*---------------------------------------------------------------          
-001070 LINKAGE                   SECTION.                                       
-001080* 01  EXEC-PARA-AREA.                                                      
-001090*   03  EXEC-LENGTH               PIC S9(04) COMP.                         
-001100*   03  EXEC-PARA                 PIC X(80).                               
+001070 LINKAGE                   SECTION.
+001080 01  EXEC-PARA-AREA.
+001090   03  EXEC-LENGTH               PIC S9(04) COMP.
+001100   03  EXEC-PARA                 PIC X(80).
 001110/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
 001120*                                                                         
 001130*---------------------------------------------------------------          
 001140*                                                                         
-001150 PROCEDURE   DIVISION.                          
+001150 PROCEDURE   DIVISION  USING  EXEC-PARA-AREA.
 001160 MAIN        SECTION.                                                 
 001170*                                                                         
 001180*                                                                         
-001190     PERFORM   INIT-SEC                                                 
-001200     PERFORM   MAIN-SEC  UNTIL  EOF  =  1                               
-001210     PERFORM   TERM-SEC                                                 
+001190     PERFORM   INIT-SEC
+001195     IF  ENQ-SUCCESSFUL
+001200         PERFORM   MAIN-SEC  UNTIL  EOF  =  1
+001205     END-IF
+001210     PERFORM   TERM-SEC
 001220*                                                                         
 001230*     MOVE   ZERO   TO   RETURN-CODE                                       
 001240     STOP  RUN.                                                           
@@ -66,33 +152,245 @@
 001270/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
 001280*                                                                         
 001290*---------------------------------------------------------------          
-001300 INIT-SEC    SECTION.                                                 
-001310*                                                                         
-001320     OPEN  INPUT   IN-FILE                                         
-001330     OPEN  OUTPUT  OT-FILE                                         
-001520*                                                                         
-001530     CONTINUE.                                                            
-001540*                                                                         
-001550 INIT-SEC-E.                                                          
-001560*                                                                         
-001570/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
-001580*                                                                         
-001590*---------------------------------------------------------------          
-001600 MAIN-SEC    SECTION.                                                   
-001610*                                                                         
-001890*   
-           MOVE  1  TO   EOF                                                                       
-001900     CONTINUE.                                                            
-001910*                                                                         
-001920 MAIN-SEC-E.                                                            
-001930*                                                                         
+001300 INIT-SEC    SECTION.
+001310*
+001312     PERFORM  ENQ-SEC.
+001314     IF  ENQ-SUCCESSFUL
+001315         PERFORM  CHECK-RESTART-SEC
+001316         ACCEPT  WS-RUN-DATE  FROM  DATE  YYYYMMDD
+001317         PERFORM  ARCHIVE-CHECK-SEC
+001320         OPEN  INPUT   IN-FILE
+001321         MOVE  WS-IN-STATUS  TO  WS-IO-STATUS
+001322         MOVE  'INIT-SEC OPEN IN'  TO  WS-IO-WHERE
+001323         PERFORM  CHECK-STATUS-SEC
+001324         IF  WS-RESTART-POINT  =  0
+001325             OPEN  OUTPUT  OT-FILE
+001326         ELSE
+001327             OPEN  EXTEND  OT-FILE
+001328             DISPLAY  'TESTCOB: RESTARTING AFTER RECORD '
+001329                      WS-RESTART-POINT
+001329         END-IF
+001330         MOVE  WS-OT-STATUS  TO  WS-IO-STATUS
+001332         MOVE  'INIT-SEC OPEN OT'  TO  WS-IO-WHERE
+001333         PERFORM  CHECK-STATUS-SEC
+001334         OPEN  EXTEND  CHKPT-FILE
+001335         PERFORM  WS-RESTART-POINT  TIMES
+001336             PERFORM  SKIP-INFILE-SEC
+001337         END-PERFORM
+001340         IF  EXEC-LENGTH  >  0
+001350             DISPLAY  'TESTCOB PARM: '  EXEC-PARA(1:EXEC-LENGTH)
+001360         END-IF
+001362     ELSE
+001364         MOVE  1  TO  EOF
+001366     END-IF
+001520*
+001530     CONTINUE.
+001540*
+001550 INIT-SEC-E.
+001560*
+001570/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7
+001580*
+001581*---------------------------------------------------------------
+001582* ENQ-SEC / DEQ-SEC: TESTCOB serializes access to IN-FILE and
+001583* OT-FILE across concurrent runs (cobsample/soc and enqdeq both
+001584* address the same DD names) by enqueuing on LOCKFILE before
+001585* opening either data set and dequeuing once processing ends.
+001586* A run that finds LOCKFILE already present backs off instead
+001587* of racing the run that holds it.
+001587*---------------------------------------------------------------
+001588 ENQ-SEC     SECTION.
+001589*
+001590     OPEN  INPUT   LOCK-FILE.
+001591     IF  WS-LOCK-STATUS  =  '00'
+001592         CLOSE  LOCK-FILE
+001593         DISPLAY  'TESTCOB: IN-FILE/OT-FILE ALREADY ENQUEUED'
+001594         MOVE  16  TO  RETURN-CODE
+001595     ELSE
+001596         OPEN  OUTPUT  LOCK-FILE
+001597         MOVE  'L'  TO  LOCK-REC
+001598         WRITE  LOCK-REC
+001599         CLOSE  LOCK-FILE
+001600         SET  ENQ-SUCCESSFUL  TO  TRUE
+001601     END-IF.
+001602 ENQ-SEC-E.
+001603*
+001604/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7
+001605*
+001606*---------------------------------------------------------------
+001607 DEQ-SEC     SECTION.
+001608*
+001609     CALL  'CBL_DELETE_FILE'  USING  WS-LOCK-FILENAME.
+001610 DEQ-SEC-E.
+001611*
+001612/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7
+001613*
+001614*---------------------------------------------------------------
+001614* CHECK-RESTART-SEC / READ-CHKPT-SEC / SKIP-INFILE-SEC: a
+001614* checkpoint record is appended to TCHKPT after every OT-FILE
+001614* record PROCESS-REC-SEC writes; if TCHKPT already holds records
+001614* from an earlier, interrupted run, the last one read here tells
+001614* INIT-SEC how many IN-FILE records to skip before MAIN-SEC
+001614* resumes normal reading.
+001614*---------------------------------------------------------------
+001614*---------------------------------------------------------------
+001614* ARCHIVE-CHECK-SEC / ARCHIVE-OTFILE-SEC: archives OT-FILE, keyed
+001614* by run cycle rather than run date, so history is retained
+001614* without keeping every single run's output forever - GENCYC-FILE
+001614* holds one record with the count of cycles since the last
+001614* archive; once that count reaches WS-ARCHIVE-EVERY, the current
+001614* (about-to-be-overwritten) contents of OT-FILE are copied to a
+001614* dated archive dataset before this fresh cycle's OPEN OUTPUT
+001614* would otherwise erase them, and the counter resets. OT-FILE is
+001614* only OPEN OUTPUT (and so only ever due for archival) when
+001614* WS-RESTART-POINT is 0; a restart continuation OPENs EXTEND
+001614* instead and has nothing new to archive.
+001614*---------------------------------------------------------------
+001614 ARCHIVE-CHECK-SEC  SECTION.
+001614     MOVE  0  TO  GC-CYCLE-COUNT.
+001614     MOVE  0  TO  GC-GENERATION-SEQ.
+001614     OPEN  INPUT  GENCYC-FILE.
+001614     IF  WS-GENCYC-STATUS  =  '00'
+001614         READ  GENCYC-FILE
+001614         CLOSE  GENCYC-FILE
+001614     END-IF.
+001614     ADD  1  TO  GC-CYCLE-COUNT.
+001614     IF  GC-CYCLE-COUNT  >=  WS-ARCHIVE-EVERY  AND
+001614         WS-RESTART-POINT  =  0
+001614         ADD  1  TO  GC-GENERATION-SEQ
+001614         PERFORM  ARCHIVE-OTFILE-SEC
+001614         MOVE  0  TO  GC-CYCLE-COUNT
+001614     END-IF.
+001614     MOVE  'TESTCOB'      TO  GC-PROGRAM-ID.
+001614     OPEN  OUTPUT  GENCYC-FILE.
+001614     WRITE  GENCYC-REC.
+001614     CLOSE  GENCYC-FILE.
+001614 ARCHIVE-CHECK-SEC-E.
+001614     EXIT.
+001614/
+001614 ARCHIVE-OTFILE-SEC  SECTION.
+001614     MOVE  'TARC'                TO  WS-OT-ARCHIVE-TAG.
+001614     MOVE  WS-RUN-DATE           TO  WS-OT-ARCHIVE-DATE.
+001614     MOVE  GC-GENERATION-SEQ     TO  WS-OT-ARCHIVE-SEQ.
+001614     MOVE  'N'                   TO  WS-OTARCH-EOF-SW.
+001614     OPEN  INPUT  OT-FILE.
+001614     IF  WS-OT-STATUS  =  '00'
+001614         OPEN  OUTPUT  OT-ARCHIVE
+001614         PERFORM  UNTIL  OTARCH-EOF
+001614             READ  OT-FILE
+001614                 AT END      SET  OTARCH-EOF  TO  TRUE
+001614                 NOT AT END  MOVE  OT-RECORD  TO  OTA-RECORD
+001614                             WRITE  OTA-RECORD
+001614             END-READ
+001614         END-PERFORM
+001614         CLOSE  OT-FILE
+001614         CLOSE  OT-ARCHIVE
+001614         DISPLAY  'TESTCOB: OT-FILE ARCHIVED TO '
+001614                  WS-OT-ARCHIVE-NAME
+001614     END-IF.
+001614 ARCHIVE-OTFILE-SEC-E.
+001614     EXIT.
+001614/
+001614 CHECK-RESTART-SEC  SECTION.
+001614     OPEN  INPUT  CHKPT-FILE.
+001614     IF  WS-CHKPT-STATUS  =  '00'
+001614         PERFORM  READ-CHKPT-SEC  UNTIL  CHKPT-EOF
+001614         CLOSE  CHKPT-FILE
+001614     END-IF.
+001614 CHECK-RESTART-SEC-E.
+001614     EXIT.
+001614/
+001614 READ-CHKPT-SEC     SECTION.
+001614     READ  CHKPT-FILE
+001614         AT END      SET  CHKPT-EOF     TO  TRUE
+001614         NOT AT END  MOVE  CK-LAST-KEY  TO  WS-RESTART-POINT
+001614     END-READ.
+001614 READ-CHKPT-SEC-E.
+001614     EXIT.
+001614/
+001614 SKIP-INFILE-SEC    SECTION.
+001614     READ  IN-FILE
+001614         AT END      MOVE  1  TO  EOF
+001614     END-READ.
+001614 SKIP-INFILE-SEC-E.
+001614     EXIT.
+001614/
+001615*---------------------------------------------------------------
+001615* CHECK-STATUS-SEC: IN-FILE/OT-FILE の入出力状態を検査する共通
+001616* ルーチン。呼び出し元は事前に WS-IO-STATUS と WS-IO-WHERE を
+001617* セットしておくこと。
+001618*---------------------------------------------------------------
+001619 CHECK-STATUS-SEC  SECTION.
+001620*
+001621     IF  WS-IO-STATUS  NOT =  '00'
+001622         DISPLAY  'TESTCOB: I/O STATUS ' WS-IO-STATUS
+001623                  ' IN ' WS-IO-WHERE
+001624     END-IF.
+001625 CHECK-STATUS-SEC-E.
+001626*
+001627/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7
+001628*
+001590*---------------------------------------------------------------
+001600 MAIN-SEC    SECTION.
+001610*
+001620     READ  IN-FILE
+001630         AT END
+001640             MOVE  1  TO  EOF
+001650         NOT AT END
+001655             ADD  1  TO  WS-READ-COUNT
+001660             PERFORM  PROCESS-REC-SEC
+001670     END-READ.
+001671     IF  WS-IN-STATUS  NOT =  '00'  AND  WS-IN-STATUS  NOT =  '10'
+001672         MOVE  WS-IN-STATUS  TO  WS-IO-STATUS
+001673         MOVE  'MAIN-SEC READ'  TO  WS-IO-WHERE
+001674         PERFORM  CHECK-STATUS-SEC
+001675     END-IF.
+001900     CONTINUE.
+001910*
+001920 MAIN-SEC-E.
+001930*
+001940/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7
+001950*
+001960*---------------------------------------------------------------
+001970 PROCESS-REC-SEC SECTION.
+001980*
+001990     MOVE  IN-RECORD(1:80)  TO  OT-RECORD.
+002000     WRITE  OT-RECORD.
+002001     MOVE  WS-OT-STATUS  TO  WS-IO-STATUS.
+002002     MOVE  'PROCESS-REC-SEC WRT'  TO  WS-IO-WHERE.
+002003     PERFORM  CHECK-STATUS-SEC.
+002005     ADD  1  TO  WS-WRITE-COUNT.
+002006     ADD  1  TO  WS-RESTART-POINT.
+002007     MOVE  'TESTCOB'          TO  CK-PROGRAM-ID.
+002008     MOVE  WS-RESTART-POINT   TO  CK-LAST-KEY.
+002009     ACCEPT  CK-TS-DATE  FROM  DATE  YYYYMMDD.
+002009     ACCEPT  CK-TS-TIME  FROM  TIME.
+002009     WRITE  CHKPT-REC.
+002010*
+002020 PROCESS-REC-SEC-E.
+002030*
 004560/A-1-B--+----2----+----3----+----4----+----5----+----6----+----7          
 004570*                                                                         
 004580*---------------------------------------------------------------          
-004590 TERM-SEC    SECTION.                                                 
-004600*                                                                         
-004630     CLOSE     IN-FILE.                                          
-004640     CLOSE     OT-FILE.                                          
-004650*                                                                         
-004660 TERM-SEC-E.                                                          
+004590 TERM-SEC    SECTION.
+004600*
+004620     IF  ENQ-SUCCESSFUL
+004630         CLOSE     IN-FILE
+004631         MOVE  WS-IN-STATUS  TO  WS-IO-STATUS
+004632         MOVE  'TERM-SEC CLOSE IN'  TO  WS-IO-WHERE
+004633         PERFORM  CHECK-STATUS-SEC
+004640         CLOSE     OT-FILE
+004641         MOVE  WS-OT-STATUS  TO  WS-IO-STATUS
+004641         MOVE  'TERM-SEC CLOSE OT'  TO  WS-IO-WHERE
+004641         PERFORM  CHECK-STATUS-SEC
+004642         DISPLAY  'TESTCOB: RECORDS READ    ' WS-READ-COUNT
+004643         DISPLAY  'TESTCOB: RECORDS WRITTEN ' WS-WRITE-COUNT
+004644         CLOSE     CHKPT-FILE
+004644*        the run completed in full - clear the checkpoint so the
+004644*        next fresh run does not mistake it for an interrupted one
+004644         OPEN   OUTPUT  CHKPT-FILE
+004644         CLOSE  CHKPT-FILE
+004645         PERFORM   DEQ-SEC
+004647     END-IF.
+004650*
+004660 TERM-SEC-E.
 004670/                                                                         
