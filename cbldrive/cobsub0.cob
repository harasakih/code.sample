@@ -2,42 +2,118 @@
 000020 PROGRAM-ID.            COBSUB0.
 000030*
 000040 ENVIRONMENT            DIVISION.
-000050
-000060 DATA                   DIVISION.
-000070 WORKING-STORAGE        SECTION.
+000041 INPUT-OUTPUT           SECTION.
+000042 FILE-CONTROL.
+000043     SELECT  LOG-FILE   ASSIGN TO   SUBLOG
+000044             ORGANIZATION IS  LINE SEQUENTIAL
+000045             FILE STATUS  IS  FS-LOG-FILE.
+000046*
+000050 DATA                   DIVISION.
+000051 FILE                   SECTION.
+000052 FD  LOG-FILE.
+000053 01  LOG-REC                      PIC  X(80).
+000060 WORKING-STORAGE        SECTION.
 000080*
 000090 01  WORK-AREA-A.
 000100     03  MSG                      PIC  X(10).
-000110 01  COB2C-AREA.
-           03  PRM1                     PIC  S9(08) COMP-5.
-           03  PRM2                     PIC  X(10).
-      *
-000120 LINKAGE                SECTION.
-000130 01  INPARM.
-000140     03  EXEC-L                   PIC  S9(04)  COMP-5.
-000150     03  EXEC-PARM                PIC  X(10).
-000160
-000170 PROCEDURE              DIVISION
-000180                        WITH      C LINKAGE
-000190                        USING     INPARM.
-000200/
-000210*
-000220*
-000230 MAIN-SEC               SECTION.
-000240     MOVE               0        TO        PROGRAM-STATUS.
-000250
-000260     DISPLAY 'THIS IS COBSUB0 WITH PARM ' EXEC-L.
-000270     DISPLAY '                VALUE  IS ' EXEC-PARM.
-000280
-           MOVE    5         TO        PRM1
-           MOVE    'ABCDE'   TO        PRM2
-000281     CALL    'CSUB0'
-000282             WITH      C LINKAGE
-000283             USING     COB2C-AREA.
-           DISPLAY 'CSUB0 ' PRM1.
-           DISPLAY 'CSUB0 ' PRM2.
-000284
-000290     CONTINUE.
-000300     GOBACK.
-000310 MAIN-SEC-E.
-000320     EXIT PROGRAM.
+000101     03  PROGRAM-STATUS           PIC  S9(04) COMP VALUE 0.
+000102     03  FS-LOG-FILE              PIC  X(02).
+000103*
+000104 01  WS-LOG-EDIT.
+000105     03  WS-LOG-NAME              PIC  X(08) VALUE 'CSUB0'.
+000106     03  FILLER                   PIC  X(01) VALUE SPACE.
+000107     03  WS-LOG-LEN               PIC  ZZZ9.
+000108     03  FILLER                   PIC  X(01) VALUE SPACE.
+000109     03  WS-LOG-ELAPSED           PIC  ZZZ9.
+000110*
+000103 01  COB2C-AREA.
+000110     03  PRM1                     PIC  S9(08) COMP-5.
+000120     03  PRM2                     PIC  X(10).
+000130     03  PRM-RC                   PIC  S9(04) COMP-5 VALUE 0.
+000140*
+000150 01  WS-TIMING.
+000160     03  WS-TIME-START            PIC  9(08).
+000160     03  WS-TIME-START-R  REDEFINES  WS-TIME-START.
+000160       05  WS-TS-HH               PIC  9(02).
+000160       05  WS-TS-MM               PIC  9(02).
+000160       05  WS-TS-SS               PIC  9(02).
+000160       05  WS-TS-HS               PIC  9(02).
+000170     03  WS-TIME-END              PIC  9(08).
+000170     03  WS-TIME-END-R    REDEFINES  WS-TIME-END.
+000170       05  WS-TE-HH               PIC  9(02).
+000170       05  WS-TE-MM               PIC  9(02).
+000170       05  WS-TE-SS               PIC  9(02).
+000170       05  WS-TE-HS               PIC  9(02).
+000170     03  WS-START-HS              PIC  S9(08) COMP-5.
+000170     03  WS-END-HS                PIC  S9(08) COMP-5.
+000180     03  WS-ELAPSED               PIC  S9(08) COMP-5.
+000190*
+000195 01  WS-ERRLOG-PARM.
+000196     COPY  errlog.
+000197*
+000200 LINKAGE                SECTION.
+000210 01  INPARM.
+000220     03  EXEC-L                   PIC  S9(04)  COMP-5.
+000230     03  EXEC-PARM                PIC  X(10).
+000240
+000250 PROCEDURE              DIVISION
+000260                        WITH      C LINKAGE
+000270                        USING     INPARM.
+000280/
+000290*
+000300*
+000310 MAIN-SEC               SECTION.
+000320     MOVE               0        TO        PROGRAM-STATUS.
+000321     OPEN  OUTPUT  LOG-FILE.
+000330
+000340     DISPLAY 'THIS IS COBSUB0 WITH PARM ' EXEC-L.
+000350     DISPLAY '                VALUE  IS ' EXEC-PARM.
+000360
+000370     MOVE    5         TO        PRM1
+000380     MOVE    'ABCDE'   TO        PRM2
+000390     MOVE    0         TO        PRM-RC.
+000400
+000410     ACCEPT   WS-TIME-START   FROM  TIME.
+000420     CALL    'CSUB0'
+000430             WITH      C LINKAGE
+000440             USING     COB2C-AREA
+000441         ON EXCEPTION
+000442             DISPLAY 'COBSUB0: UNABLE TO CALL CSUB0'
+000443             MOVE  16     TO  PRM-RC
+000444             MOVE  'COBSUB0'    TO  EL-PROGRAM
+000445             MOVE  'MAIN-SEC'   TO  EL-SECTION
+000446             MOVE  'CSUB0'      TO  EL-MSG
+000447             SET   EL-ERROR     TO  TRUE
+000448             MOVE  16           TO  EL-RETURN-CODE
+000449             CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000450     END-CALL.
+000460     ACCEPT   WS-TIME-END     FROM  TIME.
+000461*        TIME is HHMMSSHH - convert both stamps to hundredths
+000462*        of a second before subtracting so a call that crosses
+000463*        a minute/hour/midnight boundary still times right
+000464     COMPUTE  WS-START-HS  =
+000464         ((WS-TS-HH  *  60  +  WS-TS-MM)  *  60  +
+000464          WS-TS-SS)  *  100  +  WS-TS-HS.
+000465     COMPUTE  WS-END-HS    =
+000465         ((WS-TE-HH  *  60  +  WS-TE-MM)  *  60  +
+000465          WS-TE-SS)  *  100  +  WS-TE-HS.
+000466     COMPUTE  WS-ELAPSED  =  WS-END-HS  -  WS-START-HS.
+000467     IF  WS-ELAPSED  <  0
+000468         ADD  8640000  TO  WS-ELAPSED
+000469     END-IF.
+000470
+000480     DISPLAY 'CSUB0 ' PRM1.
+000490     DISPLAY 'CSUB0 ' PRM2.
+000500     DISPLAY 'CSUB0 CALL ELAPSED (HUNDREDTHS-SEC) = ' WS-ELAPSED.
+000505     MOVE  EXEC-L      TO  WS-LOG-LEN.
+000506     MOVE  WS-ELAPSED  TO  WS-LOG-ELAPSED.
+000507     MOVE  WS-LOG-EDIT TO  LOG-REC.
+000508     WRITE  LOG-REC.
+000509     CLOSE  LOG-FILE.
+000510
+000520     MOVE    PRM-RC    TO        RETURN-CODE.
+000530*
+000540     CONTINUE.
+000550     GOBACK.
+000560 MAIN-SEC-E.
+000570     EXIT PROGRAM.
