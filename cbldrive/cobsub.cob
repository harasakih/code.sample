@@ -2,17 +2,94 @@
 000020 PROGRAM-ID.            COBSUB.
 000030*
 000040 ENVIRONMENT            DIVISION.
-000050
-000060 DATA                   DIVISION.
-000070 WORKING-STORAGE        SECTION.
-000080*
-000090 01  WORK-AREA-A.
-000100     03  SR-NAME                  PIC  X(08).
-000110 01  COB2C-AREA.
-           03  PRM1                     PIC  S9(08) COMP-5.
-           03  PRM2                     PIC  X(10).
-      *
-000120 LINKAGE                SECTION.
+000041 INPUT-OUTPUT           SECTION.
+000042 FILE-CONTROL.
+000043     SELECT  CTL-FILE   ASSIGN TO   SUBLIST
+000044             ORGANIZATION IS  LINE SEQUENTIAL
+000045             FILE STATUS  IS  FS-CTL-FILE.
+000046     SELECT  LOG-FILE   ASSIGN TO   SUBLOG
+000047             ORGANIZATION IS  LINE SEQUENTIAL
+000048             FILE STATUS  IS  FS-LOG-FILE.
+000049*
+000050 DATA                   DIVISION.
+000051 FILE                   SECTION.
+000052 FD  CTL-FILE.
+000053 01  CTL-REC.
+000054     03  CTL-NAME                 PIC  X(08).
+000055     03  CTL-PARM                 PIC  X(10).
+000056     03  CTL-LEN                  PIC  9(02).
+000057 FD  LOG-FILE.
+000058 01  LOG-REC                      PIC  X(80).
+000060 WORKING-STORAGE        SECTION.
+000070*
+000080 01  WORK-AREA-A.
+000090     03  SR-NAME                  PIC  X(08).
+000091     03  PROGRAM-STATUS           PIC  S9(04) COMP VALUE 0.
+000092     03  FS-CTL-FILE              PIC  X(02).
+000093     03  FS-LOG-FILE              PIC  X(02).
+000094       88  FS-CTL-OK                       VALUE '00'.
+000095       88  FS-CTL-EOF                      VALUE '10'.
+000096     03  WS-EOF-SW                PIC  X(01) VALUE 'N'.
+000097       88  WS-EOF                          VALUE 'Y'.
+000098*
+000099 01  COB2C-AREA.
+000100     03  PRM1                     PIC  S9(08) COMP-5.
+000101     03  PRM2                     PIC  X(10).
+000102     03  PRM-RC                   PIC  S9(04) COMP-5 VALUE 0.
+000103*
+000104 01  WS-TIMING.
+000105     03  WS-TIME-START            PIC  9(08).
+000105     03  WS-TIME-START-R  REDEFINES  WS-TIME-START.
+000105       05  WS-TS-HH               PIC  9(02).
+000105       05  WS-TS-MM               PIC  9(02).
+000105       05  WS-TS-SS               PIC  9(02).
+000105       05  WS-TS-HS               PIC  9(02).
+000106     03  WS-TIME-END              PIC  9(08).
+000106     03  WS-TIME-END-R    REDEFINES  WS-TIME-END.
+000106       05  WS-TE-HH               PIC  9(02).
+000106       05  WS-TE-MM               PIC  9(02).
+000106       05  WS-TE-SS               PIC  9(02).
+000106       05  WS-TE-HS               PIC  9(02).
+000106     03  WS-START-HS              PIC  S9(08) COMP-5.
+000106     03  WS-END-HS                PIC  S9(08) COMP-5.
+000107     03  WS-ELAPSED               PIC  S9(08) COMP-5.
+000108     03  WS-CALL-LEN              PIC  S9(08) COMP-5.
+000108*
+000109 01  WS-LOG-EDIT.
+000110     03  WS-LOG-NAME              PIC  X(08).
+000111     03  FILLER                   PIC  X(01) VALUE SPACE.
+000112     03  WS-LOG-LEN               PIC  ZZZ9.
+000113     03  FILLER                   PIC  X(01) VALUE SPACE.
+000114     03  WS-LOG-PRM1              PIC  -9999999.
+000115     03  FILLER                   PIC  X(01) VALUE SPACE.
+000116     03  WS-LOG-PRM2              PIC  X(10).
+000117     03  FILLER                   PIC  X(01) VALUE SPACE.
+000118     03  WS-LOG-RC                PIC  -9999.
+000119     03  FILLER                   PIC  X(01) VALUE SPACE.
+000120     03  WS-LOG-ELAPSED           PIC  ZZZ9.
+000121     03  FILLER                   PIC  X(01) VALUE SPACE.
+000122     03  WS-LOG-STATUS            PIC  X(09).
+000123*
+000123 01  WS-EL-MSG-EDIT.
+000123     03  WS-EL-MSG-NAME           PIC  X(08).
+000123     03  FILLER                   PIC  X(01) VALUE SPACE.
+000123     03  FILLER                   PIC  X(03) VALUE 'P1='.
+000123     03  WS-EL-MSG-PRM1           PIC -9999999.
+000123     03  FILLER                   PIC  X(01) VALUE SPACE.
+000123     03  FILLER                   PIC  X(03) VALUE 'P2='.
+000123     03  WS-EL-MSG-PRM2           PIC  X(10).
+000123*
+000124 01  WS-TABLE-MODE-KEY            PIC  X(08) VALUE 'TABLE'.
+000125*
+000126 01  WS-ERRLOG-PARM.
+000127     COPY  errlog.
+000128*
+000129 01  WS-JOBACCT-PARM.
+000130     COPY  jobacct.
+000131*
+000132 01  WS-CALL-COUNT                PIC  9(07)  COMP  VALUE  0.
+000133*
+000126 LINKAGE                SECTION.
 000130 01  INPARM.
 000140     03  EXEC-L                   PIC  S9(04)  COMP-5.
 000150     03  EXEC-PARM                PIC  X(10).
@@ -29,17 +106,119 @@
 000260     DISPLAY 'THIS IS COBSUB WITH PARM ' EXEC-L.
 000270     DISPLAY '               VALUE  IS ' EXEC-PARM.
 000280
-           MOVE    EXEC-L         TO        PRM1
-           MOVE    EXEC-PARM      TO        PRM2
-      *
-           MOVE    SPACE     TO        SR-NAME
-           MOVE    EXEC-PARM(1:EXEC-L) TO  SR-NAME
-000281     CALL    SR-NAME
-000283             USING     COB2C-AREA.
-           DISPLAY 'CSUB ' PRM1.
-           DISPLAY 'CSUB ' PRM2.
-000284
-000290     CONTINUE.
+000281     OPEN OUTPUT LOG-FILE.
+000282
+000283     IF  EXEC-PARM(1:8)  =  WS-TABLE-MODE-KEY
+000284         PERFORM  TABLE-DRIVE-SEC
+000285     ELSE
+000286         MOVE  EXEC-L         TO  PRM1  WS-CALL-LEN
+000287         MOVE  EXEC-PARM      TO  PRM2
+000288         MOVE  SPACE          TO  SR-NAME
+000289         MOVE  EXEC-PARM(1:EXEC-L)  TO  SR-NAME
+000290         PERFORM  CALL-ONE-SEC
+000291     END-IF.
+000292
+000293     CLOSE LOG-FILE.
+000294*
+000295     MOVE  'COBSUB'          TO  JA-PROGRAM.
+000296     MOVE  'CALLS ISSUED'    TO  JA-COUNT-NAME.
+000297     MOVE  WS-CALL-COUNT     TO  JA-COUNT-VALUE.
+000298     CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+000299*
 000300     GOBACK.
 000310 MAIN-SEC-E.
 000320     EXIT PROGRAM.
+000330/
+000340*----------------------------------------------------------------
+000350* regression-test the whole subprogram library: SUBLIST carries
+000360* one CALL-NAME/PARM/LEN triple per line, each is CALLed via
+000370* SR-NAME exactly the way the single-call path does
+000380*----------------------------------------------------------------
+000390 TABLE-DRIVE-SEC        SECTION.
+000400
+000410     OPEN INPUT CTL-FILE.
+000420     PERFORM  READ-CTL-SEC.
+000430     PERFORM  UNTIL  WS-EOF
+000440         MOVE  SPACE        TO  SR-NAME
+000450         MOVE  CTL-NAME     TO  SR-NAME
+000460         MOVE  CTL-LEN      TO  PRM1  WS-CALL-LEN
+000470         MOVE  CTL-PARM     TO  PRM2
+000480         PERFORM  CALL-ONE-SEC
+000490         PERFORM  READ-CTL-SEC
+000500     END-PERFORM.
+000510     CLOSE CTL-FILE.
+000520
+000530 TABLE-DRIVE-SEC-E.
+000540     EXIT.
+000550
+000560 READ-CTL-SEC           SECTION.
+000570     READ  CTL-FILE
+000580         AT END  MOVE 'Y' TO WS-EOF-SW
+000590     END-READ.
+000600 READ-CTL-SEC-E.
+000610     EXIT.
+000620/
+000630*----------------------------------------------------------------
+000640* one dynamic CALL, guarded so a missing/unloadable subprogram
+000650* is logged and turned into a return code instead of an abend,
+000660* timed end to end, with the subprogram's own PRM-RC propagated
+000670* up to the job step's RETURN-CODE
+000680*----------------------------------------------------------------
+000690 CALL-ONE-SEC           SECTION.
+000700
+000705     ADD   1     TO  WS-CALL-COUNT.
+000710     MOVE  0     TO  PRM-RC.
+000720     ACCEPT  WS-TIME-START  FROM  TIME.
+000730
+000740     CALL  SR-NAME  USING  COB2C-AREA
+000750         ON EXCEPTION
+000760             DISPLAY 'COBSUB: UNABLE TO CALL ' SR-NAME
+000770             DISPLAY 'COBSUB: PRM1=' PRM1 ' PRM2=' PRM2
+000780             MOVE  16     TO  PRM-RC
+000781             MOVE  'COBSUB'       TO  EL-PROGRAM
+000782             MOVE  'CALL-ONE-SEC' TO  EL-SECTION
+000783             MOVE  SR-NAME        TO  WS-EL-MSG-NAME
+000783             MOVE  PRM1           TO  WS-EL-MSG-PRM1
+000783             MOVE  PRM2           TO  WS-EL-MSG-PRM2
+000783             MOVE  WS-EL-MSG-EDIT TO  EL-MSG
+000784             SET   EL-ERROR       TO  TRUE
+000785             MOVE  16             TO  EL-RETURN-CODE
+000786             CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+000790         NOT ON EXCEPTION
+000800             DISPLAY 'CSUB ' PRM1
+000810             DISPLAY 'CSUB ' PRM2
+000820     END-CALL.
+000830
+000840     ACCEPT  WS-TIME-END  FROM  TIME.
+000841*        TIME is HHMMSSHH - convert both stamps to hundredths
+000842*        of a second before subtracting so a call that crosses
+000843*        a minute/hour/midnight boundary still times right
+000844     COMPUTE  WS-START-HS  =
+000844         ((WS-TS-HH  *  60  +  WS-TS-MM)  *  60  +
+000844          WS-TS-SS)  *  100  +  WS-TS-HS.
+000845     COMPUTE  WS-END-HS    =
+000845         ((WS-TE-HH  *  60  +  WS-TE-MM)  *  60  +
+000845          WS-TE-SS)  *  100  +  WS-TE-HS.
+000850     COMPUTE  WS-ELAPSED  =  WS-END-HS  -  WS-START-HS.
+000851     IF  WS-ELAPSED  <  0
+000852         ADD  8640000  TO  WS-ELAPSED
+000853     END-IF.
+000860
+000870     MOVE  PRM-RC   TO  RETURN-CODE.
+000880
+000890     MOVE  SR-NAME     TO  WS-LOG-NAME.
+000900     MOVE  WS-CALL-LEN TO  WS-LOG-LEN.
+000901     MOVE  PRM1        TO  WS-LOG-PRM1.
+000910     MOVE  PRM2     TO  WS-LOG-PRM2.
+000920     MOVE  PRM-RC   TO  WS-LOG-RC.
+000930     MOVE  WS-ELAPSED TO WS-LOG-ELAPSED.
+000940     IF  PRM-RC  =  16
+000950         MOVE  'NOT FOUND' TO  WS-LOG-STATUS
+000960     ELSE
+000970         MOVE  'OK       ' TO  WS-LOG-STATUS
+000980     END-IF.
+000990     MOVE  WS-LOG-EDIT  TO  LOG-REC.
+001000     WRITE  LOG-REC.
+001010
+001020 CALL-ONE-SEC-E.
+001030     EXIT.
