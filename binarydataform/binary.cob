@@ -4,32 +4,64 @@
        ENVIRONMENT      DIVISION.
        INPUT-OUTPUT     SECTION.
        FILE-CONTROL.
-      * SELECT  INFILE  ASSIGN TO       INFILE
-      *   ORGANIZATION  IS              SEQUENTIAL.
-        SELECT  F-OTFILE  ASSIGN TO       OTFILE
-          ORGANIZATION  IS  LINE        SEQUENTIAL.
+           SELECT  INFILE    ASSIGN TO       INFILE
+             ORGANIZATION  IS              SEQUENTIAL
+             FILE STATUS   IS              WS-INFILE-STATUS.
+           SELECT  F-OTFILE  ASSIGN TO       OTFILE
+             ORGANIZATION  IS  LINE        SEQUENTIAL
+             FILE STATUS   IS              WS-FOTFILE-STATUS.
+           SELECT  X-OTFILE  ASSIGN TO       XPTFILE
+             ORGANIZATION  IS  LINE        SEQUENTIAL
+             FILE STATUS   IS              WS-XOTFILE-STATUS.
 
        DATA             DIVISION.
        FILE             SECTION.
-      * FD      INFILE.
-      *         RECORD  IS VARYING IN SIZE
-      *         DEPENDING ON    IN-REC-LL.
-      * 01      IN-REC.
-      *     03  FILLER          OCCURS 32700 PIC X(01).
-      * 01      IN-REC.
-      *     03  FILLER          PIC     X(16).
-
-       FD       F-OTFILE 
+       FD       INFILE
+           RECORD  IS VARYING IN SIZE
+           DEPENDING ON    IN-REC-LL.
+       01      IN-REC.
+      * production extract: one set of source values per record,
+      * carried in native COMP so every conversion starts from the
+      * same bit pattern.
+           03  IN-COMP04       PIC     S9(04)  COMP.
+           03  IN-COMP09       PIC     S9(09)  COMP.
+           03  IN-COMP18       PIC     S9(18)  COMP.
+           03  IN-PACK01       PIC     S9(01)  COMP-3.
+           03  IN-PACK05       PIC     S9(05)  COMP-3.
+
+       FD       F-OTFILE
            RECORD  IS VARYING IN SIZE
            DEPENDING ON    OT-REC-LL.
        01    OT-REC.
              03  FILLER          OCCURS 4096  PIC X(01).
-      * 01      OT-REC.
-      *     03  FILLER          PIC     X(16).
+
+      * truncation/overflow exceptions - one line per bad source value
+       FD       X-OTFILE
+           RECORD  IS VARYING IN SIZE
+           DEPENDING ON    XT-REC-LL.
+       01    XT-REC              PIC X(133).
 
        WORKING-STORAGE  SECTION.
        01    IN-REC-LL       PIC     9(04)   COMP.
        01    OT-REC-LL       PIC     9(04)   COMP.
+       01    XT-REC-LL       PIC     9(04)   COMP  VALUE 133.
+
+       01    WS-SWITCHES.
+         03  WS-EOF-SW           PIC     X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+      * per-file I/O status, checked after every OPEN/READ/WRITE/CLOSE
+       01    WS-IO-STATUSES.
+         03  WS-INFILE-STATUS    PIC     X(02).
+         03  WS-FOTFILE-STATUS   PIC     X(02).
+         03  WS-XOTFILE-STATUS   PIC     X(02).
+         03  WS-IO-STATUS        PIC     X(02).
+         03  WS-IO-WHERE         PIC     X(20).
+
+       01    WS-COUNTERS.
+         03  WS-REC-COUNT        PIC     9(07)   COMP VALUE 0.
+         03  WS-XCP-COUNT        PIC     9(07)   COMP VALUE 0.
+         03  WS-SIGN-ERR-COUNT   PIC     9(07)   COMP VALUE 0.
 
       * 16Bytes/10
        01  WK-COMP.
@@ -55,38 +87,376 @@
          03  COMP301         PIC     S9(01)  COMP-3.
          03  COMP305         PIC     S9(05)  COMP-3.
 
+      * unsigned COMP-X and DISPLAY sign-representation fields, carried
+      * alongside WK-COMP/WK-BINARY/WK-COMP5/WK-COMP3 so the same
+      * source value can be walked through every representation the
+      * shop uses and checked for sign-nibble drift.
+       01  WK-COMPX.
+         03  COMPX04         PIC      9(04)  COMP-X.
+         03  COMPX09         PIC      9(09)  COMP-X.
+
+       01  WK-DISPSIGN.
+         03  DISP04-LEAD     PIC     S9(04)  SIGN IS LEADING.
+         03  DISP04-LEADSEP  PIC     S9(04)  SIGN IS LEADING SEPARATE.
+         03  DISP04-TRAIL    PIC     S9(04)  SIGN IS TRAILING.
+         03  DISP04-TRAILSEP PIC     S9(04)  SIGN IS TRAILING SEPARATE.
+
+      * hex-display work area for the printed comparison report
+       01  WK-HEX-DIGITS         PIC     X(36).
+
+      * DISPLAY-usage work fields for building the exception message
+       01  WK-XCP-EDIT.
+         03  WK-XCP-RECNO        PIC     ZZZZZZ9.
+         03  WK-XCP-04           PIC     -9999.
+         03  WK-XCP-09           PIC     -999999999.
+         03  WK-XCP-18           PIC     -999999999999999999.
+         03  WK-XCP-305          PIC     -99999.
+
+      * limits used by the overflow/truncation check - largest value
+      * each target PICTURE can hold without losing digits
+       01  WK-LIMITS.
+         03  LIM-9004            PIC     S9(09)  VALUE 9999.
+         03  LIM-9009            PIC     S9(09)  VALUE 999999999.
+         03  LIM-9018            PIC     S9(18)  VALUE 999999999999999999.
+         03  LIM-9305            PIC     S9(09)  VALUE 99999.
+
+       01  WS-ERRLOG-PARM.
+           COPY  errlog.
+
+       01  WS-JOBACCT-PARM.
+           COPY  jobacct.
+
+      * cycle-date header stamped onto F-OTFILE so a produced file can
+      * be identified by run date without cross-referencing the job log
+       01  WS-RUN-DATE         PIC     X(08).
+
+       01  WK-HEADER.
+         03  HDR-ID              PIC  X(04)  VALUE 'HDR1'.
+         03  HDR-RUN-DATE        PIC  X(08).
+
        PROCEDURE        DIVISION.
+
        MAIN             SECTION.
 
-       DISPLAY "HELLO WORLD!!".
-      * 1234
-       MOVE     4660  TO  COMP04
-                          BINARY04
-                          COMP504.
-      * 01234567
-       MOVE     19088743  TO  COMP09
-                              BINARY09
-                              COMP509.
-      * 00 00 00 01 23 45 67 80 
-       MOVE 4886718336  TO  COMP18
-                            BINARY18
-                            COMP518.
-      * PACK
-       MOVE  1      TO  COMP301.
-       MOVE  12345  TO  COMP305.
-       MOVE  LOW-VALUE  TO  COMP301.
-
-       OPEN  OUTPUT F-OTFILE.
-
-       MOVE  8    TO OT-REC-LL.
-       WRITE OT-REC  FROM WK-COMP.
-       MOVE  24   TO OT-REC-LL.
-       WRITE OT-REC  FROM WK-BINARY.
-       MOVE  3232 TO OT-REC-LL.
-       WRITE OT-REC  FROM WK-COMP5.
-       MOVE  8    TO  OT-REC-LL
-       WRITE OT-REC  FROM WK-COMP3.
-       
-
-       CLOSE F-OTFILE.
-       EXIT-PROGRAM.
+           PERFORM  INIT-SEC.
+           PERFORM  PROCESS-SEC  UNTIL  WS-EOF.
+           PERFORM  TERM-SEC.
+
+           STOP RUN.
+       MAIN-EX.
+           EXIT.
+
+       INIT-SEC         SECTION.
+
+           DISPLAY "HELLO WORLD!!".
+
+           OPEN  INPUT   INFILE.
+           MOVE  WS-INFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'INIT-SEC OPEN IN' TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           OPEN  OUTPUT  F-OTFILE.
+           MOVE  WS-FOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'INIT-SEC OPEN OT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           OPEN  OUTPUT  X-OTFILE.
+           MOVE  WS-XOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'INIT-SEC OPEN XT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           ACCEPT  WS-RUN-DATE  FROM  DATE  YYYYMMDD.
+           MOVE  WS-RUN-DATE    TO  HDR-RUN-DATE.
+           MOVE  12             TO  OT-REC-LL.
+           WRITE  OT-REC  FROM  WK-HEADER.
+           MOVE  WS-FOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'INIT-SEC HDR WRT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           PERFORM  READ-INFILE-PARA.
+
+       INIT-SEC-EX.
+           EXIT.
+
+       PROCESS-SEC      SECTION.
+
+           ADD  1              TO  WS-REC-COUNT.
+
+           PERFORM  CONVERT-PARA.
+           PERFORM  VALIDATE-SIZE-PARA.
+           PERFORM  SIGN-CHECK-PARA.
+           PERFORM  WRITE-OUTPUT-PARA.
+           PERFORM  REPORT-PARA.
+
+           PERFORM  READ-INFILE-PARA.
+
+       PROCESS-SEC-EX.
+           EXIT.
+
+       READ-INFILE-PARA SECTION.
+
+           READ  INFILE
+               AT END
+                   MOVE  'Y'  TO  WS-EOF-SW
+           END-READ.
+           IF  WS-INFILE-STATUS  NOT =  '00'  AND
+               WS-INFILE-STATUS  NOT =  '10'
+               MOVE  WS-INFILE-STATUS   TO  WS-IO-STATUS
+               MOVE  'READ-INFILE READ'  TO  WS-IO-WHERE
+               PERFORM  CHECK-STATUS-SEC
+           END-IF.
+
+       READ-INFILE-PARA-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * common I/O status check - callers MOVE the file's status field
+      * to WS-IO-STATUS and a short location tag to WS-IO-WHERE
+      * immediately before PERFORM CHECK-STATUS-SEC
+      *----------------------------------------------------------------
+       CHECK-STATUS-SEC SECTION.
+
+           IF  WS-IO-STATUS  NOT =  '00'
+               DISPLAY  'BINARY: I/O STATUS ' WS-IO-STATUS
+                        ' IN ' WS-IO-WHERE
+               MOVE  'BINARY'          TO  EL-PROGRAM
+               MOVE  WS-IO-WHERE       TO  EL-SECTION
+               MOVE  'I/O ERROR - STATUS ' TO  EL-MSG
+               MOVE  WS-IO-STATUS      TO  EL-MSG(21:2)
+               SET   EL-ERROR          TO  TRUE
+               MOVE  ZERO              TO  EL-RETURN-CODE
+               CALL  'ERRLOG'  USING  WS-ERRLOG-PARM
+           END-IF.
+
+       CHECK-STATUS-SEC-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * carry the record's source values through COMP, BINARY, COMP-5,
+      * COMP-3, COMP-X and DISPLAY-sign representations
+      *----------------------------------------------------------------
+       CONVERT-PARA     SECTION.
+
+           MOVE  IN-COMP04     TO  COMP04    BINARY04   COMP504
+                                    COMPX04   DISP04-LEAD
+                                    DISP04-LEADSEP  DISP04-TRAIL
+                                    DISP04-TRAILSEP.
+
+           MOVE  IN-COMP09     TO  COMP09    BINARY09   COMP509
+                                    COMPX09.
+
+           MOVE  IN-COMP18     TO  COMP18    BINARY18   COMP518.
+
+           MOVE  IN-PACK01     TO  COMP301.
+           MOVE  IN-PACK05     TO  COMP305.
+
+       CONVERT-PARA-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * flag any conversion that would lose digits (equivalent to
+      * ON SIZE ERROR for the plain MOVEs above) and route the bad
+      * record to X-OTFILE instead of letting it truncate silently
+      *----------------------------------------------------------------
+       VALIDATE-SIZE-PARA SECTION.
+
+           IF  FUNCTION ABS(IN-COMP04)  >  LIM-9004
+               PERFORM  LOG-XCP-PARA
+           END-IF.
+
+           IF  FUNCTION ABS(IN-COMP09)  >  LIM-9009
+               PERFORM  LOG-XCP-PARA
+           END-IF.
+
+           IF  FUNCTION ABS(IN-COMP18)  >  LIM-9018
+               PERFORM  LOG-XCP-PARA
+           END-IF.
+
+           IF  FUNCTION ABS(IN-PACK05)  >  LIM-9305
+               PERFORM  LOG-XCP-PARA
+           END-IF.
+
+       VALIDATE-SIZE-PARA-EX.
+           EXIT.
+
+       LOG-XCP-PARA      SECTION.
+
+           ADD  1  TO  WS-XCP-COUNT.
+           MOVE  SPACE  TO  XT-REC.
+           MOVE  WS-REC-COUNT     TO  WK-XCP-RECNO.
+           MOVE  IN-COMP04        TO  WK-XCP-04.
+           MOVE  IN-COMP09        TO  WK-XCP-09.
+           MOVE  IN-COMP18        TO  WK-XCP-18.
+           MOVE  IN-PACK05        TO  WK-XCP-305.
+           STRING  'REC# '     DELIMITED BY SIZE
+                   WK-XCP-RECNO   DELIMITED BY SIZE
+                   ' TRUNCATION IN04='  DELIMITED BY SIZE
+                   WK-XCP-04      DELIMITED BY SIZE
+                   ' IN09='       DELIMITED BY SIZE
+                   WK-XCP-09      DELIMITED BY SIZE
+                   ' IN18='       DELIMITED BY SIZE
+                   WK-XCP-18      DELIMITED BY SIZE
+                   ' IN305='      DELIMITED BY SIZE
+                   WK-XCP-305     DELIMITED BY SIZE
+               INTO  XT-REC
+           END-STRING.
+           WRITE  XT-REC.
+           MOVE  WS-XOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'LOG-XCP-PARA WRT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           MOVE  'BINARY'      TO  EL-PROGRAM.
+           MOVE  'LOG-XCP-PARA'  TO  EL-SECTION.
+           MOVE  XT-REC(1:40)  TO  EL-MSG.
+           SET   EL-ERROR      TO  TRUE.
+           MOVE  ZERO           TO  EL-RETURN-CODE.
+           CALL  'ERRLOG'  USING  WS-ERRLOG-PARM.
+
+       LOG-XCP-PARA-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * detect sign-representation mismatches: if the value carried
+      * unsigned (COMP-X) or through a DISPLAY sign field ever
+      * disagrees numerically with the signed COMP value, the sign
+      * nibble/byte did not survive the conversion
+      *----------------------------------------------------------------
+       SIGN-CHECK-PARA   SECTION.
+
+           IF  COMP04  NOT =  DISP04-LEAD
+               PERFORM  LOG-SIGN-ERR-PARA
+           END-IF.
+           IF  COMP04  NOT =  DISP04-LEADSEP
+               PERFORM  LOG-SIGN-ERR-PARA
+           END-IF.
+           IF  COMP04  NOT =  DISP04-TRAIL
+               PERFORM  LOG-SIGN-ERR-PARA
+           END-IF.
+           IF  COMP04  NOT =  DISP04-TRAILSEP
+               PERFORM  LOG-SIGN-ERR-PARA
+           END-IF.
+           IF  COMP04  >=  ZERO  AND  COMP04  NOT =  COMPX04
+               PERFORM  LOG-SIGN-ERR-PARA
+           END-IF.
+
+       SIGN-CHECK-PARA-EX.
+           EXIT.
+
+       LOG-SIGN-ERR-PARA SECTION.
+
+           ADD  1  TO  WS-SIGN-ERR-COUNT.
+           DISPLAY  'SIGN MISMATCH ON RECORD ' WS-REC-COUNT.
+
+       LOG-SIGN-ERR-PARA-EX.
+           EXIT.
+
+       WRITE-OUTPUT-PARA SECTION.
+
+           MOVE  8    TO OT-REC-LL.
+           WRITE OT-REC  FROM WK-COMP.
+           MOVE  24   TO OT-REC-LL.
+           WRITE OT-REC  FROM WK-BINARY.
+           MOVE  32   TO OT-REC-LL.
+           WRITE OT-REC  FROM WK-COMP5.
+           MOVE  8    TO  OT-REC-LL.
+           WRITE OT-REC  FROM WK-COMP3.
+           MOVE  WS-FOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'WRITE-OUTPUT WRT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+       WRITE-OUTPUT-PARA-EX.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * printed side-by-side decimal/hex comparison of every
+      * representation, for auditing consistency across copybooks
+      *----------------------------------------------------------------
+       REPORT-PARA       SECTION.
+
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'RECORD ' WS-REC-COUNT.
+           DISPLAY '  04-DIGIT   COMP='   COMP04
+                   ' BINARY='  BINARY04
+                   ' COMP-5='  COMP504
+                   ' COMP-X='  COMPX04.
+           MOVE  FUNCTION HEX-OF(COMP04)    TO  WK-HEX-DIGITS(1:4).
+           DISPLAY '  04-DIGIT HEX (COMP)   =' WK-HEX-DIGITS(1:4).
+           MOVE  FUNCTION HEX-OF(BINARY04)  TO  WK-HEX-DIGITS(1:4).
+           DISPLAY '  04-DIGIT HEX (BINARY) =' WK-HEX-DIGITS(1:4).
+           MOVE  FUNCTION HEX-OF(COMP504)   TO  WK-HEX-DIGITS(1:4).
+           DISPLAY '  04-DIGIT HEX (COMP-5) =' WK-HEX-DIGITS(1:4).
+           MOVE  FUNCTION HEX-OF(COMPX04)   TO  WK-HEX-DIGITS(1:4).
+           DISPLAY '  04-DIGIT HEX (COMP-X) =' WK-HEX-DIGITS(1:4).
+
+           DISPLAY '  09-DIGIT   COMP='   COMP09
+                   ' BINARY='  BINARY09
+                   ' COMP-5='  COMP509
+                   ' COMP-X='  COMPX09.
+           MOVE  FUNCTION HEX-OF(COMP09)    TO  WK-HEX-DIGITS(1:8).
+           DISPLAY '  09-DIGIT HEX (COMP)   =' WK-HEX-DIGITS(1:8).
+           MOVE  FUNCTION HEX-OF(BINARY09)  TO  WK-HEX-DIGITS(1:8).
+           DISPLAY '  09-DIGIT HEX (BINARY) =' WK-HEX-DIGITS(1:8).
+           MOVE  FUNCTION HEX-OF(COMP509)   TO  WK-HEX-DIGITS(1:8).
+           DISPLAY '  09-DIGIT HEX (COMP-5) =' WK-HEX-DIGITS(1:8).
+           MOVE  FUNCTION HEX-OF(COMPX09)   TO  WK-HEX-DIGITS(1:8).
+           DISPLAY '  09-DIGIT HEX (COMP-X) =' WK-HEX-DIGITS(1:8).
+
+           DISPLAY '  18-DIGIT   COMP='   COMP18
+                   ' BINARY='  BINARY18
+                   ' COMP-5='  COMP518.
+           MOVE  FUNCTION HEX-OF(COMP18)    TO  WK-HEX-DIGITS(1:16).
+           DISPLAY '  18-DIGIT HEX (COMP)   =' WK-HEX-DIGITS(1:16).
+           MOVE  FUNCTION HEX-OF(BINARY18)  TO  WK-HEX-DIGITS(1:16).
+           DISPLAY '  18-DIGIT HEX (BINARY) =' WK-HEX-DIGITS(1:16).
+           MOVE  FUNCTION HEX-OF(COMP518)   TO  WK-HEX-DIGITS(1:16).
+           DISPLAY '  18-DIGIT HEX (COMP-5) =' WK-HEX-DIGITS(1:16).
+
+           DISPLAY '  PACKED   COMP-3(1)='  COMP301
+                   ' COMP-3(5)='  COMP305.
+           MOVE  FUNCTION HEX-OF(COMP301)   TO  WK-HEX-DIGITS(1:2).
+           DISPLAY '  PACKED HEX (COMP-3-1) =' WK-HEX-DIGITS(1:2).
+           MOVE  FUNCTION HEX-OF(COMP305)   TO  WK-HEX-DIGITS(1:6).
+           DISPLAY '  PACKED HEX (COMP-3-5) =' WK-HEX-DIGITS(1:6).
+
+           DISPLAY '  SIGN      LEAD='   DISP04-LEAD
+                   ' LEAD-SEP='  DISP04-LEADSEP
+                   ' TRAIL='     DISP04-TRAIL
+                   ' TRAIL-SEP=' DISP04-TRAILSEP.
+
+       REPORT-PARA-EX.
+           EXIT.
+
+       TERM-SEC         SECTION.
+
+           CLOSE  INFILE.
+           MOVE  WS-INFILE-STATUS    TO  WS-IO-STATUS.
+           MOVE  'TERM-SEC CLOSE IN'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           CLOSE  F-OTFILE.
+           MOVE  WS-FOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'TERM-SEC CLOSE OT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           CLOSE  X-OTFILE.
+           MOVE  WS-XOTFILE-STATUS   TO  WS-IO-STATUS.
+           MOVE  'TERM-SEC CLOSE XT'  TO  WS-IO-WHERE.
+           PERFORM  CHECK-STATUS-SEC.
+
+           DISPLAY  'BINARY RECORDS PROCESSED = ' WS-REC-COUNT.
+           DISPLAY  'BINARY TRUNCATION XCPS    = ' WS-XCP-COUNT.
+           DISPLAY  'BINARY SIGN MISMATCHES    = ' WS-SIGN-ERR-COUNT.
+
+           MOVE  'BINARY'             TO  JA-PROGRAM.
+           MOVE  'RECORDS PROCESSED'  TO  JA-COUNT-NAME.
+           MOVE  WS-REC-COUNT         TO  JA-COUNT-VALUE.
+           CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+           MOVE  'TRUNCATION XCPS'    TO  JA-COUNT-NAME.
+           MOVE  WS-XCP-COUNT         TO  JA-COUNT-VALUE.
+           CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+           MOVE  'SIGN MISMATCHES'    TO  JA-COUNT-NAME.
+           MOVE  WS-SIGN-ERR-COUNT    TO  JA-COUNT-VALUE.
+           CALL  'JOBACCT'  USING  WS-JOBACCT-PARM.
+
+       TERM-SEC-EX.
+           EXIT.
